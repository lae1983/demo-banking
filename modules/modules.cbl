@@ -256,22 +256,56 @@ end function syslog.
 
 *>*
 *> Receive UDP requests, a UDP server
-*> 
+*>
+*> Datagrams longer than the UDP-FRAGMENT-SIZE chunk carried in a
+*> single recv() are sent by the caller as a sequence of fragments,
+*> each prefixed with a small FRAG-HEADER (magic, sequence number,
+*> total fragment count - see UDP-FRAGMENT-PAYLOAD-SIZE). Fragments
+*> are reassembled into the growable ws-message working area and the
+*> callback is only invoked once the final fragment of a message has
+*> arrived, so a multi-part ISO 20022/SWIFT payload is handed to
+*> business logic intact instead of truncated at 1024 bytes. A
+*> datagram that does not start with the FRAG-HEADER magic is passed
+*> through unchanged, so existing single-datagram callers (SEND-UDP,
+*> SYSLOG-AUDIT-SEND) keep working exactly as before.
+*>
 *> @param l-host Local host name or IP address
 *> @param l-port Local port
 *> @param l-limit Limit of requests. 0 - unlimited
 *> @param l-callback Program-pointer which handles content
+*> @param l-checkpoint-path Optional path to a checkpoint file. When
+*>        present, the request counter and the identifier of the last
+*>        processed message are written to this file after every
+*>        message, and are read back on startup so a listener that was
+*>        stopped partway through an L-LIMIT-bounded run picks up where
+*>        it left off instead of counting from zero again.
 *>*
 identification division.
 program-id. receive-udp.
 environment division.
 configuration section.
-repository. function trim length intrinsic.
+repository.
+    function substr-pos
+    function trim numval length current-date intrinsic.
+input-output section.
+file-control.
+    select checkpoint-file assign to l-checkpoint-path
+        organization line sequential
+        file status ws-checkpoint-status.
+    select dead-letter-file assign to l-deadletter-path
+        organization line sequential
+        file status ws-deadletter-status.
 data division.
+file section.
+fd checkpoint-file.
+01 checkpoint-record pic x(256).
+fd dead-letter-file.
+01 dead-letter-record pic x(256).
 working-storage section.
     78 AF_INET value 2.
     78 SOCK_DGRAM value 2.
     78 SIGINT value 2.
+    78 FRAG-MAGIC value "FRG1".
     01 SOL_SOCKET usage binary-int value 1.
     01 SO_REUSEADDR usage binary-int value 2.
     01 YES usage binary-int value 1.
@@ -283,15 +317,54 @@ working-storage section.
     01 ws-udp-socket usage binary-int external.
     01 ws-buffer pic x(1024).
     01 ws-buffer-length usage binary-long signed.
+    01 ws-fragment.
+        05 ws-fragment-header.
+            10 ws-fragment-magic pic x(4).
+            10 ws-fragment-seq usage binary-short unsigned.
+            10 ws-fragment-total usage binary-short unsigned.
+        05 ws-fragment-payload pic x(1016).
+    01 ws-fragment-payload-length usage binary-long unsigned.
+    01 ws-message pic x(65536).
+    01 ws-message-length usage binary-long unsigned.
+    01 ws-done-receiving pic x value "N".
     01 ws-error pic x(64).
     01 ws-signal-handler usage program-pointer.
+    01 ws-checkpoint-status pic x(2).
+    01 ws-checkpoint-count pic 9(10) value 0.
+    01 ws-checkpoint-remaining usage binary-short unsigned.
+    01 ws-checkpoint-lastid pic x(64).
+    01 ws-checkpoint-field1 pic x(128).
+    01 ws-checkpoint-field2 pic x(128).
+    01 ws-checkpoint-pos usage binary-long unsigned.
+    01 ws-checkpoint-switch pic x value "N".
+        88 checkpoint-exhausted value "Y".
+    01 ws-deadletter-status pic x(2).
+    01 ws-retry-count usage binary-short unsigned.
+    01 ws-retry-max usage binary-short unsigned value 3.
+    01 ws-retry-wait usage binary-long unsigned.
 linkage section.
     01 l-host pic x any length.
     01 l-port usage binary-short unsigned.
     01 l-limit usage binary-short unsigned.
     01 l-callback usage program-pointer.
-procedure division using l-host, l-port, l-limit, l-callback.
+    01 l-checkpoint-path pic x any length.
+    01 l-deadletter-path pic x any length.
+procedure division using l-host, l-port, l-limit, l-callback,
+        optional l-checkpoint-path, optional l-deadletter-path.
 server-start section.
+    perform load-checkpoint.
+    move l-limit to ws-checkpoint-remaining.
+    if l-limit > 0
+        if ws-checkpoint-count < l-limit
+            compute ws-checkpoint-remaining = l-limit - ws-checkpoint-count
+        else
+            move 0 to ws-checkpoint-remaining
+            set checkpoint-exhausted to true
+        end-if
+    end-if.
+    if checkpoint-exhausted
+        goback
+    end-if.
     set ws-signal-handler to entry "server-stop".
     call "signal" using by value SIGINT by value ws-signal-handler.
 
@@ -312,7 +385,7 @@ server-start section.
         by value SO_REUSEADDR
         by reference YES
         by value length(YES)
-    end-call. 
+    end-call.
     if RETURN-CODE = -1
         move "setsockopt failed" to ws-error
         perform server-error
@@ -321,18 +394,30 @@ server-start section.
     call "htons" using by value l-port giving server-port.
 
     move AF_INET to server-family.
-    
+
     if l-host = "localhost" or "INADDR_ANY"
         move 0 to server-ip-address
     else
         call "inet_addr" using by reference l-host giving server-ip-address end-call
     end-if.
 
-    call "bind" using
-        by value ws-udp-socket
-        by reference ws-address
-        by value length(ws-address)
-    end-call.
+    move 0 to ws-retry-count
+    perform until ws-retry-count >= ws-retry-max
+        call "bind" using
+            by value ws-udp-socket
+            by reference ws-address
+            by value length(ws-address)
+        end-call
+        if RETURN-CODE = -1
+            add 1 to ws-retry-count
+            if ws-retry-count < ws-retry-max
+                compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                call "sleep" using by value ws-retry-wait
+            end-if
+        else
+            exit perform
+        end-if
+    end-perform.
     if RETURN-CODE = -1
         move "bind failed" to ws-error
         perform server-error
@@ -341,42 +426,170 @@ server-start section.
     display "UDP server started on " l-host ":" l-port ". Hit Ctrl+C to stop.".
 
     perform until exit
-        move SPACES to ws-buffer
-        call "recv" using
-            by value ws-udp-socket
-            by reference ws-buffer
-            by value length(ws-buffer)
-            by value 0
+        move 0 to ws-message-length
+        perform receive-one-message
+
+        call l-callback using ws-message, ws-message-length on exception
+           display "Error occurred calling message-handler" upon syserr
         end-call
+
+        perform record-checkpoint-progress
+
+        if l-limit > 0
+           subtract 1 from ws-checkpoint-remaining
+           if ws-checkpoint-remaining = 0
+               set checkpoint-exhausted to true
+           end-if
+        end-if
+
+        if checkpoint-exhausted
+            exit perform
+        end-if
+    end-perform.
+    call ws-signal-handler using by value SIGINT.
+    goback.
+load-checkpoint section.
+    move 0 to ws-checkpoint-count.
+    move spaces to ws-checkpoint-lastid.
+    if l-checkpoint-path is omitted
+        exit section
+    end-if.
+    open input checkpoint-file.
+    if ws-checkpoint-status <> "00"
+        exit section
+    end-if.
+    read checkpoint-file
+        at end
+            continue
+        not at end
+            perform parse-checkpoint-record
+    end-read.
+    close checkpoint-file.
+parse-checkpoint-record section.
+    move substr-pos(checkpoint-record, ",") to ws-checkpoint-pos.
+    if ws-checkpoint-pos > 0
+        move checkpoint-record(1:ws-checkpoint-pos - 1) to ws-checkpoint-field1
+        move checkpoint-record(ws-checkpoint-pos + 1:) to ws-checkpoint-field2
+
+        move substr-pos(ws-checkpoint-field1, "=") to ws-checkpoint-pos
+        if ws-checkpoint-pos > 0
+            move numval(trim(ws-checkpoint-field1(ws-checkpoint-pos + 1:)))
+                to ws-checkpoint-count
+        end-if
+
+        move substr-pos(ws-checkpoint-field2, "=") to ws-checkpoint-pos
+        if ws-checkpoint-pos > 0
+            move trim(ws-checkpoint-field2(ws-checkpoint-pos + 1:))
+                to ws-checkpoint-lastid
+        end-if
+    end-if.
+record-checkpoint-progress section.
+    if l-checkpoint-path is omitted
+        exit section
+    end-if.
+    add 1 to ws-checkpoint-count.
+    move ws-message(1:length(ws-checkpoint-lastid)) to ws-checkpoint-lastid.
+    open output checkpoint-file.
+    move spaces to checkpoint-record.
+    string
+        "COUNT=" delimited by size
+        ws-checkpoint-count delimited by size
+        "," delimited by size
+        "LASTID=" delimited by size
+        ws-checkpoint-lastid delimited by size
+        into checkpoint-record
+    end-string.
+    write checkpoint-record.
+    close checkpoint-file.
+receive-one-message section.
+*>  pull datagrams until a non-fragmented message arrives or the
+*>  final fragment of a fragmented message has been reassembled
+    move "N" to ws-done-receiving
+    perform until ws-done-receiving = "Y"
+        move SPACES to ws-buffer
+        move 0 to ws-retry-count
+        perform until ws-retry-count >= ws-retry-max
+            call "recv" using
+                by value ws-udp-socket
+                by reference ws-buffer
+                by value length(ws-buffer)
+                by value 0
+            end-call
+            if RETURN-CODE = -1
+                add 1 to ws-retry-count
+                if ws-retry-count < ws-retry-max
+                    compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                    call "sleep" using by value ws-retry-wait
+                end-if
+            else
+                exit perform
+            end-if
+        end-perform
         if RETURN-CODE = -1
             move "recv failed" to ws-error
             perform server-error
         end-if
-        
+
         move RETURN-CODE to ws-buffer-length
         if ws-buffer-length = 0
             move SPACE to ws-buffer
             move 1 to ws-buffer-length
         end-if
 
-        call l-callback using ws-buffer, ws-buffer-length on exception 
-           display "Error occurred calling message-handler" upon syserr
-        end-call
-
-        if l-limit > 0
-           subtract 1 from l-limit
-           if l-limit = 0
-               exit perform
-           end-if
+        move ws-buffer(1:length(ws-fragment-header)) to ws-fragment-header
+        if ws-fragment-magic = FRAG-MAGIC
+            compute ws-fragment-payload-length =
+                ws-buffer-length - length(ws-fragment-header)
+            move ws-buffer(length(ws-fragment-header) + 1:
+                ws-fragment-payload-length) to ws-fragment-payload
+            if ws-message-length + ws-fragment-payload-length
+                    > length(ws-message)
+                move "Y" to ws-done-receiving
+            else
+                move ws-fragment-payload(1:ws-fragment-payload-length)
+                    to ws-message(ws-message-length + 1:
+                        ws-fragment-payload-length)
+                add ws-fragment-payload-length to ws-message-length
+                if ws-fragment-seq >= ws-fragment-total
+                    move "Y" to ws-done-receiving
+                end-if
+            end-if
+        else
+            if ws-message-length + ws-buffer-length > length(ws-message)
+                move "Y" to ws-done-receiving
+            else
+                move ws-buffer(1:ws-buffer-length)
+                    to ws-message(ws-message-length + 1:ws-buffer-length)
+                add ws-buffer-length to ws-message-length
+                move "Y" to ws-done-receiving
+            end-if
         end-if
     end-perform.
-    call ws-signal-handler using by value SIGINT.
-    goback.
 server-error section.
     if ws-udp-socket <> 0
        display "Error: " ws-error upon syserr
+       perform write-dead-letter
     end-if.
     goback.
+write-dead-letter section.
+    if l-deadletter-path is omitted
+        exit section
+    end-if.
+    open extend dead-letter-file.
+    if ws-deadletter-status = "35" or ws-deadletter-status = "05"
+        open output dead-letter-file
+    end-if.
+    move spaces to dead-letter-record.
+    string
+        current-date(1:14) delimited by size
+        " " delimited by size
+        trim(ws-error) delimited by size
+        " LASTID=" delimited by size
+        trim(ws-checkpoint-lastid) delimited by size
+        into dead-letter-record
+    end-string.
+    write dead-letter-record.
+    close dead-letter-file.
 identification division.
 program-id. server-stop.
 data division.
@@ -395,18 +608,51 @@ end program receive-udp.
 
 *>*
 *> Receive TCP requests, a TCP server
-*> 
+*>
+*> A single recv() chunk is capped at 1024 bytes, but the connection
+*> is read in a loop into the growable ws-message working area until
+*> the whole message has arrived, so payloads larger than 1024 bytes
+*> are not corrupted. "Whole message" is decided two ways: if the
+*> headers received so far declare a Content-Length, reading
+*> continues until that many body bytes have been seen; otherwise
+*> (no declared length - e.g. a multi-part SWIFT message with no HTTP
+*> framing) reading continues for as long as each recv() chunk comes
+*> back completely full, stopping as soon as a short chunk signals
+*> the sender has paused or finished.
+*>
 *> @param l-host Local host name or IP address
 *> @param l-port Local port
 *> @param l-limit Limit of requests. 0 - unlimited
 *> @param l-callback Program-pointer which handles content
+*> @param l-checkpoint-path Optional path to a checkpoint file. When
+*>        present, the request counter and the identifier of the last
+*>        processed message are written to this file after every
+*>        message, and are read back on startup so a listener that was
+*>        stopped partway through an L-LIMIT-bounded run picks up where
+*>        it left off instead of counting from zero again.
 *>*
 identification division.
 program-id. receive-tcp.
 environment division.
 configuration section.
-repository. function all intrinsic.
+repository.
+    function substr-pos
+    function substr-pos-case
+    function all intrinsic.
+input-output section.
+file-control.
+    select checkpoint-file assign to l-checkpoint-path
+        organization line sequential
+        file status ws-checkpoint-status.
+    select dead-letter-file assign to l-deadletter-path
+        organization line sequential
+        file status ws-deadletter-status.
 data division.
+file section.
+fd checkpoint-file.
+01 checkpoint-record pic x(256).
+fd dead-letter-file.
+01 dead-letter-record pic x(256).
 working-storage section.
     78 AF_INET value 2.
     78 SOCK_STREAM value 1.
@@ -430,15 +676,58 @@ working-storage section.
     01 ws-client-address-length usage binary-short unsigned.
     01 ws-buffer pic x(1024).
     01 ws-buffer-length usage binary-long signed.
+    01 ws-message pic x(65536).
+    01 ws-message-length usage binary-long unsigned.
+    01 ws-headers-end usage binary-long unsigned.
+    01 ws-content-length-pos usage binary-long unsigned.
+    01 ws-content-length-len usage binary-long unsigned.
+    01 ws-content-length-eol usage binary-long unsigned.
+    01 ws-content-length-value usage binary-long unsigned.
+    01 ws-target-length usage binary-long unsigned.
+    01 ws-done-reading pic x value "N".
+    01 ws-double-crlf pic x(4) value x"0D0A0D0A".
+    01 ws-crlf pic x(2) value x"0D0A".
     01 ws-error pic x(64).
     01 ws-signal-handler usage program-pointer.
+    78 NL value x"0A".
+    78 CR value x"0D".
+    01 ws-checkpoint-status pic x(2).
+    01 ws-checkpoint-count pic 9(10) value 0.
+    01 ws-checkpoint-remaining usage binary-short unsigned.
+    01 ws-checkpoint-lastid pic x(64).
+    01 ws-checkpoint-field1 pic x(128).
+    01 ws-checkpoint-field2 pic x(128).
+    01 ws-checkpoint-pos usage binary-long unsigned.
+    01 ws-checkpoint-switch pic x value "N".
+        88 checkpoint-exhausted value "Y".
+    01 ws-connection-ok pic x value "Y".
+    01 ws-deadletter-status pic x(2).
+    01 ws-retry-count usage binary-short unsigned.
+    01 ws-retry-max usage binary-short unsigned value 3.
+    01 ws-retry-wait usage binary-long unsigned.
 linkage section.
     01 l-host pic x any length.
     01 l-port usage binary-short unsigned.
     01 l-limit usage binary-short unsigned.
     01 l-callback usage program-pointer.
-procedure division using l-host, l-port, l-limit, l-callback.
+    01 l-checkpoint-path pic x any length.
+    01 l-deadletter-path pic x any length.
+procedure division using l-host, l-port, l-limit, l-callback,
+        optional l-checkpoint-path, optional l-deadletter-path.
 start-tcpipserver.
+    perform load-checkpoint.
+    move l-limit to ws-checkpoint-remaining.
+    if l-limit > 0
+        if ws-checkpoint-count < l-limit
+            compute ws-checkpoint-remaining = l-limit - ws-checkpoint-count
+        else
+            move 0 to ws-checkpoint-remaining
+            set checkpoint-exhausted to true
+        end-if
+    end-if.
+    if checkpoint-exhausted
+        goback
+    end-if.
     set ws-signal-handler to entry "server-stop".
     call "signal" using by value SIGINT by value ws-signal-handler.
 
@@ -459,7 +748,7 @@ start-tcpipserver.
         by value SO_REUSEADDR
         by reference YES
         by value length(YES)
-    end-call. 
+    end-call.
     if RETURN-CODE = -1
         move "setsockopt failed" to ws-error
         perform server-error
@@ -475,11 +764,23 @@ start-tcpipserver.
         call "inet_addr" using by reference l-host giving server-ip-address end-call
     end-if.
 
-    call "bind" using
-        by value ws-server-socket
-        by reference ws-server-address
-        by value length(ws-server-address)
-    end-call.
+    move 0 to ws-retry-count
+    perform until ws-retry-count >= ws-retry-max
+        call "bind" using
+            by value ws-server-socket
+            by reference ws-server-address
+            by value length(ws-server-address)
+        end-call
+        if RETURN-CODE = -1
+            add 1 to ws-retry-count
+            if ws-retry-count < ws-retry-max
+                compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                call "sleep" using by value ws-retry-wait
+            end-if
+        else
+            exit perform
+        end-if
+    end-perform.
     if RETURN-CODE = -1
         move "bind failed" to ws-error
         perform server-error
@@ -498,71 +799,217 @@ start-tcpipserver.
 
     perform until exit
         move length(ws-client-address) to ws-client-address-length
-        call "accept" using
-            by value ws-server-socket
-            by reference ws-client-address
-            by reference ws-client-address-length
-            giving ws-client-socket
-        end-call
+        move 0 to ws-retry-count
+        perform until ws-retry-count >= ws-retry-max
+            call "accept" using
+                by value ws-server-socket
+                by reference ws-client-address
+                by reference ws-client-address-length
+                giving ws-client-socket
+            end-call
+            if RETURN-CODE = -1
+                add 1 to ws-retry-count
+                if ws-retry-count < ws-retry-max
+                    compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                    call "sleep" using by value ws-retry-wait
+                end-if
+            else
+                exit perform
+            end-if
+        end-perform
         if RETURN-CODE = -1
             move "accept failed" to ws-error
             perform server-error
         end-if
 
+        move "Y" to ws-connection-ok
+
         call "setsockopt" using
             by value ws-client-socket
             by value SOL_SOCKET by value SO_REUSEADDR
             by reference YES by value length(YES)
-        end-call 
+        end-call
         if RETURN-CODE = -1
             move "setsockopt failed" to ws-error
-            perform server-error
+            perform log-connection-error
+            move "N" to ws-connection-ok
         end-if
 
-        perform server-read
-        perform until ws-buffer-length = 0
-            call l-callback using ws-buffer, ws-buffer-length on exception 
-                display "Error occurred calling message-handler" upon syserr
-            end-call
-            perform server-send
-            perform server-read
-            move 0 to ws-buffer-length
-        end-perform
+        if ws-connection-ok = "Y"
+            perform receive-one-message
+            perform until ws-message-length = 0 or ws-connection-ok = "N"
+                call l-callback using ws-message, ws-message-length on exception
+                    display "Error occurred calling message-handler" upon syserr
+                end-call
+                perform server-send
+                if ws-connection-ok = "Y"
+                    perform receive-one-message
+                    move 0 to ws-message-length
+                end-if
+            end-perform
+        end-if
 
         call "close" using by value ws-client-socket end-call
         if RETURN-CODE = -1
             move "close failed" to ws-error
-            perform server-error
+            perform log-connection-error
         end-if
 
+        perform record-checkpoint-progress
+
         if l-limit > 0
-            subtract 1 from l-limit
-            if l-limit = 0
-                exit perform
+            subtract 1 from ws-checkpoint-remaining
+            if ws-checkpoint-remaining = 0
+                set checkpoint-exhausted to true
             end-if
         end-if
+
+        if checkpoint-exhausted
+            exit perform
+        end-if
     end-perform.
     call ws-signal-handler using by value SIGINT.
     goback.
+load-checkpoint section.
+    move 0 to ws-checkpoint-count.
+    move spaces to ws-checkpoint-lastid.
+    if l-checkpoint-path is omitted
+        exit section
+    end-if.
+    open input checkpoint-file.
+    if ws-checkpoint-status <> "00"
+        exit section
+    end-if.
+    read checkpoint-file
+        at end
+            continue
+        not at end
+            perform parse-checkpoint-record
+    end-read.
+    close checkpoint-file.
+parse-checkpoint-record section.
+    move substr-pos(checkpoint-record, ",") to ws-checkpoint-pos.
+    if ws-checkpoint-pos > 0
+        move checkpoint-record(1:ws-checkpoint-pos - 1) to ws-checkpoint-field1
+        move checkpoint-record(ws-checkpoint-pos + 1:) to ws-checkpoint-field2
+
+        move substr-pos(ws-checkpoint-field1, "=") to ws-checkpoint-pos
+        if ws-checkpoint-pos > 0
+            move numval(trim(ws-checkpoint-field1(ws-checkpoint-pos + 1:)))
+                to ws-checkpoint-count
+        end-if
+
+        move substr-pos(ws-checkpoint-field2, "=") to ws-checkpoint-pos
+        if ws-checkpoint-pos > 0
+            move trim(ws-checkpoint-field2(ws-checkpoint-pos + 1:))
+                to ws-checkpoint-lastid
+        end-if
+    end-if.
+record-checkpoint-progress section.
+    if l-checkpoint-path is omitted
+        exit section
+    end-if.
+    add 1 to ws-checkpoint-count.
+    move ws-message(1:length(ws-checkpoint-lastid)) to ws-checkpoint-lastid.
+    open output checkpoint-file.
+    move spaces to checkpoint-record.
+    string
+        "COUNT=" delimited by size
+        ws-checkpoint-count delimited by size
+        "," delimited by size
+        "LASTID=" delimited by size
+        ws-checkpoint-lastid delimited by size
+        into checkpoint-record
+    end-string.
+    write checkpoint-record.
+    close checkpoint-file.
 server-send section.
     call "send" using
         by value ws-client-socket
-        by reference ws-buffer
-        by value ws-buffer-length
+        by reference ws-message
+        by value ws-message-length
         by value 0
     end-call.
     if RETURN-CODE = -1
         move "send failed" to ws-error
-        perform server-error
+        perform log-connection-error
+        move "N" to ws-connection-ok
+    end-if.
+receive-one-message section.
+    move 0 to ws-message-length.
+    move 0 to ws-target-length.
+    move "N" to ws-done-reading.
+    perform server-read.
+    if ws-buffer-length = 0
+        exit section
     end-if.
+    perform until ws-done-reading = "Y"
+        move ws-buffer(1:ws-buffer-length)
+            to ws-message(ws-message-length + 1:ws-buffer-length)
+        add ws-buffer-length to ws-message-length
+
+        if ws-target-length = 0
+            move substr-pos(ws-message(1:ws-message-length), ws-double-crlf)
+                to ws-headers-end
+            if ws-headers-end > 0
+                move substr-pos-case(ws-message(1:ws-headers-end), "content-length:")
+                    to ws-content-length-pos
+                if ws-content-length-pos > 0
+                    compute ws-content-length-pos =
+                        ws-content-length-pos + length("content-length:")
+                    move substr-pos(ws-message(ws-content-length-pos:
+                        ws-headers-end - ws-content-length-pos), ws-crlf)
+                        to ws-content-length-eol
+                    if ws-content-length-eol > 0
+                        compute ws-content-length-len =
+                            ws-content-length-eol - 1
+                    else
+                        compute ws-content-length-len =
+                            ws-headers-end - ws-content-length-pos
+                    end-if
+                    move numval(trim(ws-message(ws-content-length-pos:
+                        ws-content-length-len)))
+                        to ws-content-length-value
+                    compute ws-target-length =
+                        ws-headers-end + 3 + ws-content-length-value
+                end-if
+            end-if
+        end-if
+
+        evaluate true
+            when ws-target-length > 0 and ws-message-length >= ws-target-length
+                move "Y" to ws-done-reading
+            when ws-buffer-length < length(ws-buffer)
+                move "Y" to ws-done-reading
+            when ws-message-length + length(ws-buffer) > length(ws-message)
+                move "Y" to ws-done-reading
+            when other
+                perform server-read
+                if ws-buffer-length = 0
+                    move "Y" to ws-done-reading
+                end-if
+        end-evaluate
+    end-perform.
 server-read section.
     move spaces to ws-buffer.
-    call "recv" using
-        by value ws-client-socket
-        by reference ws-buffer
-        by value length(ws-buffer)
-        by value 0
-    end-call.
+    move 0 to ws-retry-count.
+    perform until ws-retry-count >= ws-retry-max
+        call "recv" using
+            by value ws-client-socket
+            by reference ws-buffer
+            by value length(ws-buffer)
+            by value 0
+        end-call
+        if RETURN-CODE = -1
+            add 1 to ws-retry-count
+            if ws-retry-count < ws-retry-max
+                compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                call "sleep" using by value ws-retry-wait
+            end-if
+        else
+            exit perform
+        end-if
+    end-perform.
     if RETURN-CODE = -1
         move "recv failed" to ws-error
         perform server-error
@@ -571,8 +1018,37 @@ server-read section.
 server-error section.
     if ws-server-socket <> 0
        display ws-error end-display
+       perform write-dead-letter
     end-if.
     goback.
+log-connection-error section.
+*>  A failure isolated to the client connection just accepted (as
+*>  opposed to a listener-startup failure) - log and dead-letter it,
+*>  but do not GOBACK, so one misbehaving client cannot take down the
+*>  whole overnight listener.
+    if ws-server-socket <> 0
+       display ws-error end-display
+       perform write-dead-letter
+    end-if.
+write-dead-letter section.
+    if l-deadletter-path is omitted
+        exit section
+    end-if.
+    open extend dead-letter-file.
+    if ws-deadletter-status = "35" or ws-deadletter-status = "05"
+        open output dead-letter-file
+    end-if.
+    move spaces to dead-letter-record.
+    string
+        current-date(1:14) delimited by size
+        " " delimited by size
+        trim(ws-error) delimited by size
+        " LASTID=" delimited by size
+        trim(ws-checkpoint-lastid) delimited by size
+        into dead-letter-record
+    end-string.
+    write dead-letter-record.
+    close dead-letter-file.
 identification division.
 program-id. server-stop.
 data division.
@@ -589,6 +1065,103 @@ procedure division using l-signal returning omitted.
 end program server-stop.
 end program receive-tcp.
 
+*>*
+*> Load RECEIVE-UDP/RECEIVE-TCP listener settings (host, port, request
+*> limit) from an external KEY=VALUE configuration file, so the
+*> listener address and message cap can be changed per environment
+*> without recompiling the caller. Unrecognised keys are ignored;
+*> missing keys keep their default (HOST=localhost, PORT=0, LIMIT=0).
+*>
+*> File format, one setting per line:
+*>     HOST=0.0.0.0
+*>     PORT=1514
+*>     LIMIT=0
+*>
+*> @param l-config-path Path to the listener configuration file
+*> @param l-host Local host name or IP address to bind to
+*> @param l-port Local port to bind to
+*> @param l-limit Limit of requests, 0 - unlimited
+*> @param l-result 0 on success, 1 if the configuration file could not be opened
+*>*
+identification division.
+program-id. load-listener-config.
+environment division.
+configuration section.
+repository.
+    function substr-pos
+    function trim numval intrinsic.
+input-output section.
+file-control.
+    select listener-config-file assign to ws-config-path
+        organization line sequential
+        file status ws-config-status.
+data division.
+file section.
+fd listener-config-file.
+01 listener-config-record pic x(256).
+working-storage section.
+    01 ws-config-path pic x(256).
+    01 ws-config-status pic x(2).
+    01 ws-eof-switch pic x value "N".
+        88 config-eof value "Y".
+    01 ws-equals-pos usage binary-long unsigned.
+    01 ws-key pic x(32).
+    01 ws-value pic x(224).
+linkage section.
+    01 l-config-path pic x any length.
+    01 l-host pic x(128).
+    01 l-port usage binary-short unsigned.
+    01 l-limit usage binary-short unsigned.
+    01 l-result usage binary-long unsigned.
+procedure division using l-config-path, l-host, l-port, l-limit,
+        l-result.
+start-load-listener-config.
+    move 0 to l-result.
+    move spaces to ws-config-path.
+    move l-config-path to ws-config-path.
+    move "localhost" to l-host.
+    move 0 to l-port.
+    move 0 to l-limit.
+
+    open input listener-config-file.
+    if ws-config-status not = "00"
+        move 1 to l-result
+        goback
+    end-if.
+
+    perform until config-eof
+        read listener-config-file
+            at end
+                set config-eof to true
+            not at end
+                perform apply-config-line
+        end-read
+    end-perform.
+
+    close listener-config-file.
+    goback.
+
+apply-config-line section.
+    move substr-pos(listener-config-record, "=") to ws-equals-pos.
+    if ws-equals-pos > 1
+        move spaces to ws-key
+        move spaces to ws-value
+        move listener-config-record(1:ws-equals-pos - 1) to ws-key
+        move trim(listener-config-record(ws-equals-pos + 1:)) to ws-value
+
+        evaluate trim(ws-key)
+            when "HOST"
+                move ws-value to l-host
+            when "PORT"
+                move numval(ws-value) to l-port
+            when "LIMIT"
+                move numval(ws-value) to l-limit
+            when other
+                continue
+        end-evaluate
+    end-if.
+end program load-listener-config.
+
        >>SOURCE FORMAT FREE
 *>**
 *>  The KECCAK module, that uses the Keccak-f[1600] permutation.
@@ -727,7 +1300,7 @@ end program receive-tcp.
 *>  If the first bit of padding is at position rate - 1, we need a whole
 *>  new block for the second bit of padding
     MOVE LNK-KECCAK-DELIMITED-SUFFIX TO WS-CHECK-PADDING-BIT
-    CALL "CBL_XOR" USING X"80" 
+    CALL "CBL_AND" USING X"80"
                          WS-CHECK-PADDING-BIT
                    BY VALUE 1
     END-CALL
@@ -797,6 +1370,9 @@ end program receive-tcp.
  01 WS-T                               BINARY-LONG UNSIGNED.
  01 WS-R                               BINARY-LONG UNSIGNED.
  01 WS-BIT-POSITION                    BINARY-LONG UNSIGNED.
+ 01 WS-BIT-MASK                        BINARY-LONG UNSIGNED.
+ 01 WS-BIT-VALUE                       BINARY-LONG UNSIGNED.
+ 01 WS-BYTE-TEMP                       BINARY-LONG UNSIGNED.
 
  01 LFSR-STATE                         PIC X.
 
@@ -1066,588 +1642,3137 @@ end program receive-tcp.
        CALL "ROL-LANE" USING LNK-ROL-LANE END-CALL
        MOVE LNK-LANE OF LNK-ROL-LANE TO WS-LANE-0
        
-       MOVE WS-X 
-         TO L
-       >>SOURCE FORMAT FREE
-*>**
-*>  Core library: string
-*>
-*>  @author Olegs Kunicins
-*>  @license LGPL-3.0
-*>
-*>  This library is free software; you can redistribute it and/or
-*>  modify it under the terms of the GNU Lesser General Public
-*>  License as published by the Free Software Foundation; either
-*>  version 3.0 of the License, or (at your option) any later version.
-*>  
-*>  This library is distributed in the hope that it will be useful,
-*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
-*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
-*>  Lesser General Public License for more details.
-*>  
-*>  You should have received a copy of the GNU Lesser General Public
-*>  License along with this library.
-*>**
+       MOVE WS-X
+         TO LNK-X     OF LNK-WRITE-LANE
+       MOVE WS-Y
+         TO LNK-Y     OF LNK-WRITE-LANE
+       MOVE LNK-STATE OF LNK-STATE-PERMUTE
+         TO LNK-STATE OF LNK-WRITE-LANE
+       MOVE WS-LANE-0
+         TO LNK-LANE  OF LNK-WRITE-LANE
+       CALL "WRITE-LANE" USING LNK-WRITE-LANE END-CALL
+       MOVE LNK-STATE OF LNK-WRITE-LANE
+         TO LNK-STATE OF LNK-STATE-PERMUTE
 
-*>*
-*> Find the position of the first occurrence of a substring in a string.
-*> Case-sensitive.
-*> 
-*> @param l-haystack String to search in
-*> @param l-needle String to search for
-*> @return Position where the needle exists relative to the beginnning
-*> of l-haystack. Returns 0 if not found.
-*>*
-identification division.
-function-id. substr-pos.
-environment division.
-configuration section.
-repository. function length intrinsic.
-data division.
-working-storage section.
-    01 haystack-idx usage index value 1.
-    01 needle-idx usage index value 1.
-    01 haystack-len usage binary-double unsigned.
-    01 needle-len usage binary-double unsigned.
-linkage section.
-    01 l-haystack pic x any length.
-    01 l-needle pic x any length.
-    01 l-result usage binary-long unsigned value 0.
-procedure division using l-haystack, l-needle returning l-result.
-    initialize haystack-idx, needle-idx, l-result all to value.
-    move length(l-haystack) to haystack-len.
-    move length(l-needle) to needle-len.
+*>     The old state(x,y), read before the rotated lane was written
+*>     back, becomes "current" for the next iteration
+       MOVE WS-TEMP TO WS-CURRENT
+    END-PERFORM
 
-    if haystack-len < needle-len
-        goback
-    end-if.
-    perform until haystack-idx > haystack-len
-        if l-haystack(haystack-idx:1) = l-needle(needle-idx:1)
-           if needle-idx = needle-len
-               compute l-result = haystack-idx - needle-idx + 1
-               exit perform
-           end-if
-           set needle-idx up by 1
-        else
-           initialize needle-idx all to value
-        end-if
-        set haystack-idx up by 1
-    end-perform.
-end function substr-pos.
+    .
+ STEP-RHO-AND-PI-EX.
+    EXIT.
 
+*>------------------------------------------------------------------------------
+ STEP-CHI SECTION.
+*>------------------------------------------------------------------------------
 
-*>*
-*> Find the position of the first occurrence of a substring in a string.
-*> Case-insensitive.
-*> 
-*> @param l-haystack String to search in
-*> @param l-needle String to search for
-*> @return Position where the needle exists relative to the beginnning
-*> of l-haystack. Returns 0 if not found.
-*>*
-identification division.
-function-id. substr-pos-case.
-environment division.
-configuration section.
-repository. 
-    function lower-case intrinsic
-    function substr-pos.
-data division.
-working-storage section.
+    PERFORM VARYING WS-Y FROM 0 BY 1 UNTIL WS-Y > 4
+       PERFORM VARYING WS-X FROM 0 BY 1 UNTIL WS-X > 4
+          MOVE WS-X
+            TO LNK-X     OF LNK-READ-LANE
+          MOVE WS-Y
+            TO LNK-Y     OF LNK-READ-LANE
+          MOVE LNK-STATE OF LNK-STATE-PERMUTE
+            TO LNK-STATE OF LNK-READ-LANE
+          CALL "READ-LANE" USING LNK-READ-LANE END-CALL
+          MOVE LNK-LANE  OF LNK-READ-LANE
+            TO WS-TMP(WS-X + 1)
+       END-PERFORM
+
+       PERFORM VARYING WS-X FROM 0 BY 1 UNTIL WS-X > 4
+*>        bc(x+2) and bc(x+1) wrap around modulo 5
+          COMPUTE WS-IND-1 = 1 + FUNCTION MOD(WS-X + 1, 5) END-COMPUTE
+          COMPUTE WS-IND-2 = 1 + FUNCTION MOD(WS-X + 2, 5) END-COMPUTE
+
+          MOVE WS-TMP(WS-IND-1) TO WS-LANE-0
+          CALL "CBL_NOT" USING WS-LANE-0 BY VALUE 8 END-CALL
+          MOVE WS-TMP(WS-IND-2) TO WS-LANE-1
+          CALL "CBL_AND" USING WS-LANE-1 WS-LANE-0
+                          BY VALUE 8
+          END-CALL
+          MOVE WS-TMP(WS-X + 1) TO WS-LANE-2
+          CALL "CBL_XOR" USING WS-LANE-0 WS-LANE-2
+                         BY VALUE 8
+          END-CALL
+
+          MOVE WS-X
+            TO LNK-X     OF LNK-WRITE-LANE
+          MOVE WS-Y
+            TO LNK-Y     OF LNK-WRITE-LANE
+          MOVE LNK-STATE OF LNK-STATE-PERMUTE
+            TO LNK-STATE OF LNK-WRITE-LANE
+          MOVE WS-LANE-2
+            TO LNK-LANE  OF LNK-WRITE-LANE
+          CALL "WRITE-LANE" USING LNK-WRITE-LANE END-CALL
+          MOVE LNK-STATE OF LNK-WRITE-LANE
+            TO LNK-STATE OF LNK-STATE-PERMUTE
+       END-PERFORM
+    END-PERFORM
+
+    .
+ STEP-CHI-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ STEP-IOTA SECTION.
+*>------------------------------------------------------------------------------
+
+    PERFORM VARYING WS-BIT-POSITION FROM 0 BY 1 UNTIL WS-BIT-POSITION > 6
+       MOVE LFSR-STATE          TO LNK-LFSR   OF LNK-LFSR86540
+       CALL "LFSR86540" USING LNK-LFSR86540 END-CALL
+       MOVE LNK-LFSR OF LNK-LFSR86540 TO LFSR-STATE
+
+       IF LNK-RESULT OF LNK-LFSR86540 NOT = 0
+*>        flip bit position (2 ** WS-BIT-POSITION) - 1 of lane(0,0):
+*>        split it into a 1-based byte offset (WS-IND-1) and a bit
+*>        offset within that byte, counting from the low-order bit
+*>        (WS-IND-2), then toggle it directly with integer arithmetic
+          COMPUTE WS-J = (2 ** WS-BIT-POSITION) - 1 END-COMPUTE
+          DIVIDE WS-J BY 8 GIVING WS-IND-1 REMAINDER WS-IND-2
+          ADD 1 TO WS-IND-1
+
+          MOVE 0
+            TO LNK-X     OF LNK-READ-LANE
+          MOVE 0
+            TO LNK-Y     OF LNK-READ-LANE
+          MOVE LNK-STATE OF LNK-STATE-PERMUTE
+            TO LNK-STATE OF LNK-READ-LANE
+          CALL "READ-LANE" USING LNK-READ-LANE END-CALL
+          MOVE LNK-LANE  OF LNK-READ-LANE
+            TO WS-LANE-0
+
+          COMPUTE WS-BIT-MASK = 2 ** WS-IND-2 END-COMPUTE
+          COMPUTE WS-BYTE-TEMP = FUNCTION ORD(WS-LANE-0(WS-IND-1:1)) - 1
+          END-COMPUTE
+          COMPUTE WS-BIT-VALUE =
+              FUNCTION MOD(FUNCTION INTEGER(WS-BYTE-TEMP / WS-BIT-MASK), 2)
+          END-COMPUTE
+          IF WS-BIT-VALUE = 1
+              SUBTRACT WS-BIT-MASK FROM WS-BYTE-TEMP
+          ELSE
+              ADD WS-BIT-MASK TO WS-BYTE-TEMP
+          END-IF
+          MOVE FUNCTION CHAR(WS-BYTE-TEMP + 1) TO WS-LANE-0(WS-IND-1:1)
+
+          MOVE 0
+            TO LNK-X     OF LNK-WRITE-LANE
+          MOVE 0
+            TO LNK-Y     OF LNK-WRITE-LANE
+          MOVE LNK-STATE OF LNK-STATE-PERMUTE
+            TO LNK-STATE OF LNK-WRITE-LANE
+          MOVE WS-LANE-0
+            TO LNK-LANE  OF LNK-WRITE-LANE
+          CALL "WRITE-LANE" USING LNK-WRITE-LANE END-CALL
+          MOVE LNK-STATE OF LNK-WRITE-LANE
+            TO LNK-STATE OF LNK-STATE-PERMUTE
+       END-IF
+    END-PERFORM
+
+    .
+ STEP-IOTA-EX.
+    EXIT.
+ END PROGRAM STATE-PERMUTE.
+
+*>******************************************************************************
+*> Module that reads a single 8-byte lane (x,y) out of the Keccak state.
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. READ-LANE.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-OFFSET                          BINARY-LONG UNSIGNED.
+
+ LINKAGE SECTION.
+ 01 LNK-READ-LANE.
+   02 LNK-X                            BINARY-LONG UNSIGNED.
+   02 LNK-Y                            BINARY-LONG UNSIGNED.
+   02 LNK-STATE                        PIC X(200).
+   02 LNK-LANE                         PIC X(8).
+
+ PROCEDURE DIVISION USING LNK-READ-LANE.
+
+*>------------------------------------------------------------------------------
+ MAIN-READ-LANE SECTION.
+*>------------------------------------------------------------------------------
+
+    COMPUTE WS-OFFSET = (LNK-X + 5 * LNK-Y) * 8 + 1 END-COMPUTE
+    MOVE LNK-STATE(WS-OFFSET:8) TO LNK-LANE
+
+    GOBACK
+
+    .
+ MAIN-READ-LANE-EX.
+    EXIT.
+ END PROGRAM READ-LANE.
+
+*>******************************************************************************
+*> Module that writes a single 8-byte lane (x,y) into the Keccak state.
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. WRITE-LANE.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-OFFSET                          BINARY-LONG UNSIGNED.
+
+ LINKAGE SECTION.
+ 01 LNK-WRITE-LANE.
+   02 LNK-X                            BINARY-LONG UNSIGNED.
+   02 LNK-Y                            BINARY-LONG UNSIGNED.
+   02 LNK-STATE                        PIC X(200).
+   02 LNK-LANE                         PIC X(8).
+
+ PROCEDURE DIVISION USING LNK-WRITE-LANE.
+
+*>------------------------------------------------------------------------------
+ MAIN-WRITE-LANE SECTION.
+*>------------------------------------------------------------------------------
+
+    COMPUTE WS-OFFSET = (LNK-X + 5 * LNK-Y) * 8 + 1 END-COMPUTE
+    MOVE LNK-LANE TO LNK-STATE(WS-OFFSET:8)
+
+    GOBACK
+
+    .
+ MAIN-WRITE-LANE-EX.
+    EXIT.
+ END PROGRAM WRITE-LANE.
+
+*>******************************************************************************
+*> Module that XORs a lane value into the Keccak state at (x,y).
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. XOR-LANE.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-OFFSET                          BINARY-LONG UNSIGNED.
+
+ LINKAGE SECTION.
+ 01 LNK-XOR-LANE.
+   02 LNK-X                            BINARY-LONG UNSIGNED.
+   02 LNK-Y                            BINARY-LONG UNSIGNED.
+   02 LNK-STATE                        PIC X(200).
+   02 LNK-LANE                         PIC X(8).
+
+ PROCEDURE DIVISION USING LNK-XOR-LANE.
+
+*>------------------------------------------------------------------------------
+ MAIN-XOR-LANE SECTION.
+*>------------------------------------------------------------------------------
+
+    COMPUTE WS-OFFSET = (LNK-X + 5 * LNK-Y) * 8 + 1 END-COMPUTE
+    CALL "CBL_XOR" USING LNK-LANE LNK-STATE(WS-OFFSET:8)
+                   BY VALUE 8
+    END-CALL
+
+    GOBACK
+
+    .
+ MAIN-XOR-LANE-EX.
+    EXIT.
+ END PROGRAM XOR-LANE.
+
+*>******************************************************************************
+*> Module that rotates an 8-byte lane left by a given bit offset.
+*> The lane is stored little-endian: byte 1 holds bits 0-7 (the
+*> least significant byte), byte 8 holds bits 56-63.
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. ROL-LANE.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-BITS                            BINARY-LONG UNSIGNED.
+ 01 WS-TIMES                           BINARY-LONG UNSIGNED.
+ 01 WS-IND                             BINARY-LONG UNSIGNED.
+ 01 WS-CARRY-IN                        BINARY-CHAR UNSIGNED.
+ 01 WS-WRAP-CARRY                      BINARY-CHAR UNSIGNED.
+ 01 WS-NEW-BYTE                        BINARY-LONG UNSIGNED.
+ 01 WS-OLD-BYTES.
+   02 WS-OLD-BYTE                      BINARY-CHAR UNSIGNED OCCURS 8 TIMES.
+
+ LINKAGE SECTION.
+ 01 LNK-ROL-LANE.
+   02 LNK-LANE                         PIC X(8).
+   02 LNK-OFFSET                      BINARY-LONG UNSIGNED.
+
+ PROCEDURE DIVISION USING LNK-ROL-LANE.
+
+*>------------------------------------------------------------------------------
+ MAIN-ROL-LANE SECTION.
+*>------------------------------------------------------------------------------
+
+    COMPUTE WS-BITS = FUNCTION MOD(LNK-OFFSET, 64) END-COMPUTE
+    PERFORM VARYING WS-TIMES FROM 1 BY 1 UNTIL WS-TIMES > WS-BITS
+       PERFORM ROTATE-ONE-BIT
+    END-PERFORM
+
+    GOBACK
+
+    .
+ MAIN-ROL-LANE-EX.
+    EXIT.
+
+*>------------------------------------------------------------------------------
+ ROTATE-ONE-BIT SECTION.
+*>------------------------------------------------------------------------------
+
+    PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 8
+       COMPUTE WS-OLD-BYTE(WS-IND) = FUNCTION ORD(LNK-LANE(WS-IND:1)) - 1
+       END-COMPUTE
+    END-PERFORM
+
+    IF WS-OLD-BYTE(8) >= 128
+        MOVE 1 TO WS-WRAP-CARRY
+    ELSE
+        MOVE 0 TO WS-WRAP-CARRY
+    END-IF
+
+    PERFORM VARYING WS-IND FROM 1 BY 1 UNTIL WS-IND > 8
+       IF WS-IND = 1
+           MOVE WS-WRAP-CARRY TO WS-CARRY-IN
+       ELSE
+           IF WS-OLD-BYTE(WS-IND - 1) >= 128
+               MOVE 1 TO WS-CARRY-IN
+           ELSE
+               MOVE 0 TO WS-CARRY-IN
+           END-IF
+       END-IF
+       COMPUTE WS-NEW-BYTE =
+           FUNCTION MOD(WS-OLD-BYTE(WS-IND) * 2, 256) + WS-CARRY-IN
+       END-COMPUTE
+       MOVE FUNCTION CHAR(WS-NEW-BYTE + 1) TO LNK-LANE(WS-IND:1)
+    END-PERFORM
+
+    .
+ ROTATE-ONE-BIT-EX.
+    EXIT.
+ END PROGRAM ROL-LANE.
+
+*>******************************************************************************
+*> 8-bit LFSR used to generate the Keccak round constants (see
+*> [Keccak Reference, Section 1.2]).
+*>******************************************************************************
+ IDENTIFICATION DIVISION.
+ PROGRAM-ID. LFSR86540.
+
+ ENVIRONMENT DIVISION.
+
+ DATA DIVISION.
+ WORKING-STORAGE SECTION.
+ 01 WS-VALUE                           BINARY-CHAR UNSIGNED.
+ 01 WS-HIGH-BIT                        BINARY-CHAR UNSIGNED.
+ 01 WS-SHIFTED                         BINARY-LONG UNSIGNED.
+ 01 WS-SHIFTED-BYTE                    PIC X.
+ 01 WS-POLY                            PIC X VALUE X"71".
+
+ LINKAGE SECTION.
+ 01 LNK-LFSR86540.
+   02 LNK-LFSR                         PIC X.
+   02 LNK-RESULT                       BINARY-LONG.
+
+ PROCEDURE DIVISION USING LNK-LFSR86540.
+
+*>------------------------------------------------------------------------------
+ MAIN-LFSR86540 SECTION.
+*>------------------------------------------------------------------------------
+
+    COMPUTE WS-VALUE = FUNCTION ORD(LNK-LFSR) - 1 END-COMPUTE
+    COMPUTE LNK-RESULT = FUNCTION MOD(WS-VALUE, 2) END-COMPUTE
+
+    IF WS-VALUE >= 128
+        MOVE 1 TO WS-HIGH-BIT
+    ELSE
+        MOVE 0 TO WS-HIGH-BIT
+    END-IF
+
+    COMPUTE WS-SHIFTED = FUNCTION MOD(WS-VALUE * 2, 256) END-COMPUTE
+    MOVE FUNCTION CHAR(WS-SHIFTED + 1) TO WS-SHIFTED-BYTE
+
+    IF WS-HIGH-BIT = 1
+        CALL "CBL_XOR" USING WS-POLY WS-SHIFTED-BYTE
+                       BY VALUE 1
+        END-CALL
+    END-IF
+
+    MOVE WS-SHIFTED-BYTE TO LNK-LFSR
+
+    GOBACK
+
+    .
+ MAIN-LFSR86540-EX.
+    EXIT.
+ END PROGRAM LFSR86540.
+
+       >>SOURCE FORMAT FREE
+*>**
+*>  Core library: string
+*>
+*>  @author Olegs Kunicins
+*>  @license LGPL-3.0
+*>
+*>  This library is free software; you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public
+*>  License as published by the Free Software Foundation; either
+*>  version 3.0 of the License, or (at your option) any later version.
+*>  
+*>  This library is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+*>  Lesser General Public License for more details.
+*>  
+*>  You should have received a copy of the GNU Lesser General Public
+*>  License along with this library.
+*>**
+
+*>*
+*> Find the position of the first occurrence of a substring in a string.
+*> Case-sensitive.
+*> 
+*> @param l-haystack String to search in
+*> @param l-needle String to search for
+*> @return Position where the needle exists relative to the beginnning
+*> of l-haystack. Returns 0 if not found.
+*>*
+identification division.
+function-id. substr-pos.
+environment division.
+configuration section.
+repository. function length intrinsic.
+data division.
+working-storage section.
+    01 haystack-idx usage index value 1.
+    01 needle-idx usage index value 1.
+    01 haystack-len usage binary-double unsigned.
+    01 needle-len usage binary-double unsigned.
 linkage section.
     01 l-haystack pic x any length.
     01 l-needle pic x any length.
     01 l-result usage binary-long unsigned value 0.
 procedure division using l-haystack, l-needle returning l-result.
-    move substr-pos(lower-case(l-haystack), lower-case(l-needle)) to l-result.
-end function substr-pos-case.
+    initialize haystack-idx, needle-idx, l-result all to value.
+    move length(l-haystack) to haystack-len.
+    move length(l-needle) to needle-len.
+
+    if haystack-len < needle-len
+        goback
+    end-if.
+    perform until haystack-idx > haystack-len
+        if l-haystack(haystack-idx:1) = l-needle(needle-idx:1)
+           if needle-idx = needle-len
+               compute l-result = haystack-idx - needle-idx + 1
+               exit perform
+           end-if
+           set needle-idx up by 1
+        else
+           initialize needle-idx all to value
+        end-if
+        set haystack-idx up by 1
+    end-perform.
+end function substr-pos.
+
+
+*>*
+*> Find the position of the first occurrence of a substring in a string.
+*> Case-insensitive.
+*> 
+*> @param l-haystack String to search in
+*> @param l-needle String to search for
+*> @return Position where the needle exists relative to the beginnning
+*> of l-haystack. Returns 0 if not found.
+*>*
+identification division.
+function-id. substr-pos-case.
+environment division.
+configuration section.
+repository. 
+    function lower-case intrinsic
+    function substr-pos.
+data division.
+working-storage section.
+linkage section.
+    01 l-haystack pic x any length.
+    01 l-needle pic x any length.
+    01 l-result usage binary-long unsigned value 0.
+procedure division using l-haystack, l-needle returning l-result.
+    move substr-pos(lower-case(l-haystack), lower-case(l-needle)) to l-result.
+end function substr-pos-case.
+
+*>*
+*> Convert one byte into hexadecimal representation.
+*> 
+*> @param l-byte Byte
+*> @return 2 hexadecimal chars
+*>*
+identification division.
+function-id. byte-to-hex.
+environment division.
+configuration section.
+data division.
+working-storage section.
+    01 CHARS pic x(16) value "0123456789ABCDEF".
+    01 ws-remainder binary-char unsigned.
+    01 ws-quotient binary-char unsigned.
+linkage section.
+    01 l-byte usage binary-char unsigned.
+    01 l-hex pic x(2).
+procedure division using l-byte returning l-hex.
+    divide l-byte by 16 giving ws-quotient remainder ws-remainder.
+    add 1 to ws-remainder.
+    add 1 to ws-quotient.
+    move CHARS(ws-remainder:1) to l-hex(2:1).
+    move CHARS(ws-quotient:1) to l-hex(1:1).
+end function byte-to-hex.
+
+*>*
+*> Convert one byte into hexadecimal representation.
+*> 
+*> @param l-hex 2 hexadecimal chars
+*> @return Byte
+*>*
+identification division.
+function-id. hex-to-byte.
+environment division.
+configuration section.
+repository. 
+    function ord upper-case intrinsic.
+data division.
+working-storage section.
+    01 ws-remainder usage binary-char unsigned.
+    01 ws-quotient usage binary-char unsigned.
+linkage section.
+    01 l-hex pic x(2).
+    01 l-byte usage binary-char unsigned.
+procedure division using l-hex returning l-byte.
+    compute ws-quotient = ord(upper-case(l-hex(1:1))) - 49.
+    if ws-quotient > 16
+        subtract 7 from ws-quotient
+    end-if.
+    compute ws-remainder = ord(upper-case(l-hex(2:1))) - 49.
+    if ws-remainder > 16
+        subtract 7 from ws-remainder
+    end-if.
+    compute l-byte = ws-quotient * 16 + ws-remainder.
+end function hex-to-byte.
+
+*>*
+*> Format a byte buffer as a classic offset/hex/ASCII trace dump, 16
+*> bytes per line, e.g.:
+*>   00000000  74 65 73 74 20 6d 65 73  73 61 67 65 00 00 00 00  |test message....|
+*> Intended for tracing captured message buffers and dead-letter
+*> records during diagnostics, so it takes an explicit byte count
+*> rather than relying on trailing-space trimming.
+*>
+*> @param l-buffer Buffer to dump
+*> @param l-length Number of significant bytes in l-buffer
+*> @return Formatted multi-line hex dump
+*>*
+identification division.
+function-id. hex-dump.
+environment division.
+configuration section.
+repository.
+    function byte-to-hex
+    function ord length lower-case intrinsic.
+data division.
+working-storage section.
+    78 BYTES-PER-LINE-OUTPUT value 78.
+    01 ws-offset usage binary-long unsigned.
+    01 ws-offset-val usage binary-long unsigned.
+    01 ws-offset-hex pic x(8).
+    01 ws-digit-idx usage binary-long unsigned.
+    01 ws-nibble usage binary-char unsigned.
+    01 ws-line-ptr usage binary-long unsigned.
+    01 ws-col usage binary-long unsigned.
+    01 ws-row-ord usage binary-long unsigned.
+    01 ws-output pic x(8192).
+    01 ws-output-ptr usage binary-long unsigned.
+    01 ws-length usage binary-long unsigned.
+    01 ws-max-bytes usage binary-long unsigned.
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-length usage binary-long unsigned.
+    01 l-dump pic x(8192).
+procedure division using l-buffer, l-length returning l-dump.
+    move spaces to ws-output.
+    move 1 to ws-output-ptr.
+    move 0 to ws-offset.
+
+*>  each 16-byte line renders to BYTES-PER-LINE-OUTPUT bytes of output
+*>  (8-digit offset, 2 gap, 16 hex pairs plus mid-line gap, the two
+*>  "|" delimiters, 16 ASCII chars and a trailing newline); a buffer
+*>  longer than WS-OUTPUT can hold is truncated to what fits rather
+*>  than overrunning it
+    compute ws-max-bytes =
+        (length(ws-output) / BYTES-PER-LINE-OUTPUT) * 16.
+    if l-length > ws-max-bytes
+        move ws-max-bytes to ws-length
+    else
+        move l-length to ws-length
+    end-if.
+    perform until ws-offset >= ws-length
+        move "00000000" to ws-offset-hex
+        move ws-offset to ws-offset-val
+        perform varying ws-digit-idx from 4 by -1 until ws-digit-idx < 1
+            divide ws-offset-val by 256 giving ws-offset-val remainder ws-nibble
+            move lower-case(byte-to-hex(ws-nibble)) to ws-offset-hex(ws-digit-idx * 2 - 1:2)
+        end-perform
+        move ws-offset-hex to ws-output(ws-output-ptr:8)
+        add 8 to ws-output-ptr
+        move "  " to ws-output(ws-output-ptr:2)
+        add 2 to ws-output-ptr
+
+        perform varying ws-col from 0 by 1 until ws-col >= 16
+            compute ws-line-ptr = ws-offset + ws-col
+            if ws-line-ptr < ws-length
+                move lower-case(byte-to-hex(l-buffer(ws-line-ptr + 1:1))) to ws-output(ws-output-ptr:2)
+            else
+                move "  " to ws-output(ws-output-ptr:2)
+            end-if
+            add 3 to ws-output-ptr
+            if ws-col = 7
+                add 1 to ws-output-ptr
+            end-if
+        end-perform
+
+        move "|" to ws-output(ws-output-ptr:1)
+        add 1 to ws-output-ptr
+        perform varying ws-col from 0 by 1 until ws-col >= 16
+            compute ws-line-ptr = ws-offset + ws-col
+            if ws-line-ptr < ws-length
+                compute ws-row-ord = ord(l-buffer(ws-line-ptr + 1:1)) - 1
+                if ws-row-ord >= 32 and ws-row-ord <= 126
+                    move l-buffer(ws-line-ptr + 1:1) to ws-output(ws-output-ptr:1)
+                else
+                    move "." to ws-output(ws-output-ptr:1)
+                end-if
+            end-if
+            add 1 to ws-output-ptr
+        end-perform
+        move "|" to ws-output(ws-output-ptr:1)
+        add 1 to ws-output-ptr
+        move x"0A" to ws-output(ws-output-ptr:1)
+        add 1 to ws-output-ptr
+
+        add 16 to ws-offset
+    end-perform.
+    move ws-output to l-dump.
+end function hex-dump.
+
+*>*
+*> Count the number of substring occurrences. Case-sensitive.
+*> 
+*> @param l-haystack String to search in
+*> @param l-needle String to search for
+*> @return Number of occurrences
+*>*
+identification division.
+function-id. substr-count.
+environment division.
+configuration section.
+repository. function length intrinsic.
+data division.
+working-storage section.
+    01 haystack-idx usage index value 1.
+    01 needle-idx usage index value 1.
+    01 haystack-len usage binary-double unsigned.
+    01 needle-len usage binary-double unsigned.
+    01 needle-char pic x.
+    01 haystack-char pic x.
+linkage section.
+    01 l-haystack pic x any length.
+    01 l-needle pic x any length.
+    01 l-result usage binary-long unsigned value 0.
+procedure division using l-haystack, l-needle returning l-result.
+    initialize haystack-idx, needle-idx, l-result all to value.
+    move length(l-haystack) to haystack-len.
+    move length(l-needle) to needle-len.
+
+    if haystack-len < needle-len
+        goback
+    end-if.
+    perform until haystack-idx > haystack-len or needle-idx > needle-len
+        move l-haystack(haystack-idx:1) to haystack-char
+        move l-needle(needle-idx:1) to needle-char
+        if haystack-char = needle-char
+           if needle-idx = needle-len
+               add 1 to l-result
+               initialize needle-idx all to value
+           else
+               set needle-idx up by 1
+           end-if
+        end-if
+        set haystack-idx up by 1
+    end-perform.
+end function substr-count.
+
+*>*
+*> Count the number of substring occurrences. Case-insensitive.
+*> 
+*> @param l-haystack String to search in
+*> @param l-needle String to search for
+*> @return Number of occurrences
+*>*
+identification division.
+function-id. substr-count-case.
+environment division.
+configuration section.
+repository. function length lower-case intrinsic.
+data division.
+working-storage section.
+    01 haystack-idx usage index value 1.
+    01 needle-idx usage index value 1.
+    01 haystack-len usage binary-double unsigned.
+    01 needle-len usage binary-double unsigned.
+    01 needle-char pic x.
+    01 haystack-char pic x.
+linkage section.
+    01 l-haystack pic x any length.
+    01 l-needle pic x any length.
+    01 l-result usage binary-long unsigned value 0.
+procedure division using l-haystack, l-needle returning l-result.
+    initialize haystack-idx, needle-idx, l-result all to value.
+    move length(l-haystack) to haystack-len.
+    move length(l-needle) to needle-len.
+
+    if haystack-len < needle-len
+        goback
+    end-if.
+    perform until haystack-idx > haystack-len or needle-idx > needle-len
+        move lower-case(l-haystack(haystack-idx:1)) to haystack-char
+        move lower-case(l-needle(needle-idx:1)) to needle-char
+        if haystack-char = needle-char
+           if needle-idx = needle-len
+               add 1 to l-result
+               initialize needle-idx all to value
+           else
+               set needle-idx up by 1
+           end-if
+        end-if
+        set haystack-idx up by 1
+    end-perform.
+end function substr-count-case.
+
+*>*
+*> Generate SHA3-256 message digest
+*> 
+*> @param l-buffer Input bytes
+*> @return 64 hexadecimal chars
+*>*
+identification division.
+function-id. sha3-256.
+environment division.
+configuration section.
+repository. 
+    function byte-to-hex 
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    78 RATE value 1088.
+    78 CAPACITY value 512.
+    78 SUFFIX value x"06".
+    01 LEN usage binary-double unsigned value 32.
+    01 buffer-len usage binary-double unsigned.
+    01 ws-idx usage index.
+    01 ws-hash pic x(32).
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-hex.
+        05 hex pic x(2) occurs 32 times.
+procedure division using l-buffer returning l-hex.
+    move byte-length(l-buffer) to buffer-len.
+    call "KECCAK" using 
+        RATE
+        CAPACITY
+        l-buffer
+        buffer-len
+        SUFFIX
+        ws-hash
+        LEN.
+    perform varying ws-idx from 1 by 1 until ws-idx > LEN
+        move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
+    end-perform.
+end function sha3-256.
+
+*>*
+*> Generate SHA3-512 message digest
+*> 
+*> @param l-buffer Input bytes
+*> @return 128 hexadecimal chars
+*>*
+identification division.
+function-id. sha3-512.
+environment division.
+configuration section.
+repository. 
+    function byte-to-hex 
+    function byte-length intrinsic.
+data division.
+working-storage section.
+    78 RATE value 576.
+    78 CAPACITY value 1024.
+    78 SUFFIX value x"06".
+    01 LEN usage binary-double unsigned value 64.
+    01 buffer-len usage binary-double unsigned.
+    01 ws-idx usage index.
+    01 ws-hash pic x(64).
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-hex.
+        05 hex pic x(2) occurs 64 times.
+procedure division using l-buffer returning l-hex.
+    move byte-length(l-buffer) to buffer-len.
+    call "KECCAK" using 
+        RATE
+        CAPACITY
+        l-buffer
+        buffer-len
+        SUFFIX
+        ws-hash 
+        LEN.
+    perform varying ws-idx from 1 by 1 until ws-idx > LEN
+        move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
+    end-perform.
+end function sha3-512.
+
+*>*
+*> Incremental SHA3-256/SHA3-512: three entry points sharing one
+*> caller-held context record, for hashing a large file (e.g. an
+*> end-of-day transaction extract) one chunk at a time instead of
+*> holding the whole thing in a single buffer the way SHA3-256/SHA3-512
+*> above require. The context carries the running KECCAK permutation
+*> state and absorbed-byte count for the current rate block, so the
+*> Keccak-f setup done once at SHA3-256-ABSORB-INIT/SHA3-512-ABSORB-INIT
+*> is paid only once per file regardless of how many SHA3-ABSORB calls
+*> (one per record, say) follow it.
+*>
+*> Usage: call the INIT matching the digest size once, call SHA3-ABSORB
+*> once per chunk of input (any chunk size, including less than a full
+*> rate block - leftover bytes carry over to the next call), then call
+*> SHA3-FINALIZE once to pad, squeeze and hex-encode the digest. The
+*> context must not be reused for another message without calling INIT
+*> again.
+*>
+*> The context layout (state + rate + suffix + current block fill +
+*> digest length) is private to this trio, the same way the
+*> FX-RATE-MASTER record layout is duplicated across the programs that
+*> share it rather than factored into a copybook.
+*>
+*> @param l-sha3-ctx Context record, opaque to the caller
+*>*
+identification division.
+program-id. sha3-256-absorb-init.
+environment division.
+configuration section.
+data division.
+linkage section.
+    01 l-sha3-ctx.
+        05 ctx-state pic x(200).
+        05 ctx-rate-bytes usage binary-long unsigned.
+        05 ctx-suffix pic x.
+        05 ctx-block-size usage binary-long unsigned.
+        05 ctx-digest-len usage binary-long unsigned.
+procedure division using l-sha3-ctx.
+    move all x"00" to ctx-state.
+    move 136 to ctx-rate-bytes.
+    move x"06" to ctx-suffix.
+    move 0 to ctx-block-size.
+    move 32 to ctx-digest-len.
+    goback.
+end program sha3-256-absorb-init.
+
+*>*
+*> See SHA3-256-ABSORB-INIT above; same context layout, SHA3-512's
+*> rate/capacity/digest length.
+*>
+*> @param l-sha3-ctx Context record, opaque to the caller
+*>*
+identification division.
+program-id. sha3-512-absorb-init.
+environment division.
+configuration section.
+data division.
+linkage section.
+    01 l-sha3-ctx.
+        05 ctx-state pic x(200).
+        05 ctx-rate-bytes usage binary-long unsigned.
+        05 ctx-suffix pic x.
+        05 ctx-block-size usage binary-long unsigned.
+        05 ctx-digest-len usage binary-long unsigned.
+procedure division using l-sha3-ctx.
+    move all x"00" to ctx-state.
+    move 72 to ctx-rate-bytes.
+    move x"06" to ctx-suffix.
+    move 0 to ctx-block-size.
+    move 64 to ctx-digest-len.
+    goback.
+end program sha3-512-absorb-init.
+
+*>*
+*> Absorb the next chunk of a message into a SHA3-256-ABSORB-INIT or
+*> SHA3-512-ABSORB-INIT context, permuting a rate block at a time
+*> exactly as KECCAK's own absorb loop does, except the current block
+*> fill carries over in the context from one call to the next instead
+*> of having to see the whole message at once.
+*>
+*> @param l-sha3-ctx Context previously initialized by one of the
+*>        SHA3-*-ABSORB-INIT programs
+*> @param l-buffer Next chunk of message bytes
+*> @param l-length Number of significant bytes in l-buffer
+*>*
+identification division.
+program-id. sha3-absorb.
+environment division.
+configuration section.
+repository. function min intrinsic.
+data division.
+working-storage section.
+    01 ws-input-ind usage binary-double unsigned.
+    01 ws-remaining usage binary-double unsigned.
+    01 ws-take usage binary-long unsigned.
+    01 ws-i usage binary-long unsigned.
+    01 ws-state-ptr usage binary-long unsigned.
+linkage section.
+    01 l-sha3-ctx.
+        05 ctx-state pic x(200).
+        05 ctx-rate-bytes usage binary-long unsigned.
+        05 ctx-suffix pic x.
+        05 ctx-block-size usage binary-long unsigned.
+        05 ctx-digest-len usage binary-long unsigned.
+    01 l-buffer pic x any length.
+    01 l-length usage binary-double unsigned.
+procedure division using l-sha3-ctx, l-buffer, l-length.
+    move 0 to ws-input-ind.
+    move l-length to ws-remaining.
+    perform until ws-remaining <= 0
+        compute ws-take = function min(ws-remaining,
+            ctx-rate-bytes - ctx-block-size)
+        perform varying ws-i from 1 by 1 until ws-i > ws-take
+            compute ws-state-ptr = ctx-block-size + ws-i
+            call "CBL_XOR" using l-buffer(ws-input-ind + ws-i:1),
+                    ctx-state(ws-state-ptr:1)
+                by value 1
+            end-call
+        end-perform
+        add ws-take to ctx-block-size
+        add ws-take to ws-input-ind
+        subtract ws-take from ws-remaining
+        if ctx-block-size = ctx-rate-bytes
+            call "STATE-PERMUTE" using ctx-state end-call
+            move 0 to ctx-block-size
+        end-if
+    end-perform.
+    goback.
+end program sha3-absorb.
+
+*>*
+*> Pad, permute and squeeze out the digest accumulated in a SHA3
+*> context by SHA3-ABSORB, hex-encoding it exactly as SHA3-256/SHA3-512
+*> do. Mirrors KECCAK's own padding/squeezing steps; a second squeeze
+*> block is never needed here since SHA3-256 and SHA3-512's digest
+*> lengths (32 and 64 bytes) never exceed their own rate (136 and 72
+*> bytes).
+*>
+*> @param l-sha3-ctx Context with every message chunk already absorbed
+*> @return 64 hexadecimal chars for a SHA3-256 context, 128 for
+*>         SHA3-512, left-justified and space-padded to 128 chars
+*>*
+identification division.
+function-id. sha3-finalize.
+environment division.
+configuration section.
+repository. function byte-to-hex.
+data division.
+working-storage section.
+    01 ws-check-padding-bit pic x.
+    01 ws-hash pic x(64).
+    01 ws-idx usage binary-long unsigned.
+    01 ws-hex-len usage binary-long unsigned.
+linkage section.
+    01 l-sha3-ctx.
+        05 ctx-state pic x(200).
+        05 ctx-rate-bytes usage binary-long unsigned.
+        05 ctx-suffix pic x.
+        05 ctx-block-size usage binary-long unsigned.
+        05 ctx-digest-len usage binary-long unsigned.
+    01 l-hex pic x(128).
+procedure division using l-sha3-ctx returning l-hex.
+    move spaces to l-hex.
+    move ctx-digest-len to ws-hex-len.
+
+    call "CBL_XOR" using ctx-suffix, ctx-state(ctx-block-size + 1:1)
+        by value 1
+    end-call.
+    move ctx-suffix to ws-check-padding-bit.
+    call "CBL_AND" using x"80", ws-check-padding-bit by value 1 end-call.
+
+    if ws-check-padding-bit not = x"00"
+            and ctx-block-size = ctx-rate-bytes - 1
+        call "STATE-PERMUTE" using ctx-state end-call
+    end-if.
+
+    call "CBL_XOR" using x"80", ctx-state(ctx-rate-bytes:1)
+        by value 1
+    end-call.
+    call "STATE-PERMUTE" using ctx-state end-call.
+
+    move ctx-state(1:ws-hex-len) to ws-hash(1:ws-hex-len).
+    perform varying ws-idx from 1 by 1 until ws-idx > ws-hex-len
+        move byte-to-hex(ws-hash(ws-idx:1)) to l-hex(ws-idx * 2 - 1:2)
+    end-perform.
+end function sha3-finalize.
+
+*>*
+*> Convert urlencoded symbol into one byte.
+*>
+*> @param l-symbol Urlencoded symbol (3 bytes)
+*> @return Byte
+*>*
+identification division.
+function-id. urlencoded-to-byte.
+environment division.
+configuration section.
+repository. function hex-to-byte.
+data division.
+working-storage section.
+linkage section.
+    01 l-urlencoded.
+        05 filler pic x(1).
+        88 is-urlencoded value "%".
+        05 hex pic x(2).
+    01 l-byte usage binary-char unsigned.
+procedure division using l-urlencoded returning l-byte.
+    initialize l-byte all to value.
+    if is-urlencoded
+        move hex-to-byte(hex) to l-byte
+    end-if.
+end function urlencoded-to-byte.
+
+*>*
+*> Convert one byte into urlencoded symbol.
+*> 
+*> @param l-byte Byte
+*> @return Urlencoded symbol (3 bytes)
+*>*
+identification division.
+function-id. byte-to-urlencoded.
+environment division.
+configuration section.
+repository. function byte-to-hex.
+data division.
+working-storage section.
+linkage section.
+    01 l-byte usage binary-char unsigned.
+    01 l-urlencoded pic x(3).
+procedure division using l-byte returning l-urlencoded.
+    move "%" to l-urlencoded(1:1).
+    move byte-to-hex(l-byte) to l-urlencoded(2:2).
+end function byte-to-urlencoded.
+
+*>*
+*> Decode one urlencoded string: %XX triplets become the byte they
+*> encode and "+" becomes a space, everything else is copied as-is.
+*>
+*> @param l-encoded Urlencoded string
+*> @return Decoded string, 256-char long trailing by spaces
+*>*
+identification division.
+function-id. url-decode.
+environment division.
+configuration section.
+repository. function urlencoded-to-byte function length intrinsic.
+data division.
+working-storage section.
+    01 ws-in-len usage binary-long unsigned.
+    01 ws-in-ptr usage binary-long unsigned.
+    01 ws-out-ptr usage binary-long unsigned.
+    01 ws-symbol pic x(3).
+    01 ws-byte usage binary-char unsigned.
+linkage section.
+    01 l-encoded pic x any length.
+    01 l-decoded pic x(256).
+procedure division using l-encoded returning l-decoded.
+    move spaces to l-decoded.
+    move length(l-encoded) to ws-in-len.
+    move 1 to ws-in-ptr.
+    move 1 to ws-out-ptr.
+    perform until ws-in-ptr > ws-in-len
+        evaluate true
+            when l-encoded(ws-in-ptr:1) = "%" and ws-in-ptr + 2 <= ws-in-len
+                move l-encoded(ws-in-ptr:3) to ws-symbol
+                move urlencoded-to-byte(ws-symbol) to ws-byte
+                move function char(ws-byte + 1) to l-decoded(ws-out-ptr:1)
+                add 3 to ws-in-ptr
+            when l-encoded(ws-in-ptr:1) = "+"
+                move SPACE to l-decoded(ws-out-ptr:1)
+                add 1 to ws-in-ptr
+            when other
+                move l-encoded(ws-in-ptr:1) to l-decoded(ws-out-ptr:1)
+                add 1 to ws-in-ptr
+        end-evaluate
+        add 1 to ws-out-ptr
+    end-perform.
+end function url-decode.
+
+*>*
+*> Decode a whole HTTP query string (the part after "?", not
+*> including it) into its name/value pairs, e.g.
+*> "name=John+Doe&city=New%20York" decodes to
+*> ("name", "John Doe") and ("city", "New York"). Pairs beyond the
+*> 16th are ignored, the same bounded-table approach HTTP-ROUTER-
+*> CALLBACK already uses for request headers.
+*>
+*> @param l-query-string Query string, without the leading "?"
+*> @param l-pairs Decoded name/value pairs, filled from entry 1
+*> @param l-pair-count Number of entries populated in l-pairs
+*>*
+identification division.
+program-id. whole-query-string-decode.
+environment division.
+configuration section.
+repository.
+    function substr-pos
+    function url-decode
+    function trim length intrinsic.
+data division.
+working-storage section.
+    01 ws-query-len usage binary-long unsigned.
+    01 ws-scan-ptr usage binary-long unsigned.
+    01 ws-amp-pos usage binary-long unsigned.
+    01 ws-eq-pos usage binary-long unsigned.
+    01 ws-pair-chunk pic x(320).
+linkage section.
+    01 l-query-string pic x any length.
+    01 l-pairs.
+        05 l-pair occurs 16 times.
+            10 l-pair-name pic x(64).
+            10 l-pair-value pic x(256).
+    01 l-pair-count usage binary-short unsigned.
+procedure division using l-query-string, l-pairs, l-pair-count.
+start-whole-query-string-decode section.
+    move 0 to l-pair-count.
+    move spaces to l-pairs.
+    move length(l-query-string) to ws-query-len.
+    move 1 to ws-scan-ptr.
+    perform until ws-scan-ptr > ws-query-len or l-pair-count >= 16
+        move substr-pos(l-query-string(ws-scan-ptr:), "&") to ws-amp-pos
+        move spaces to ws-pair-chunk
+        if ws-amp-pos = 0
+            move l-query-string(ws-scan-ptr:) to ws-pair-chunk
+            compute ws-scan-ptr = ws-query-len + 1
+        else
+            move l-query-string(ws-scan-ptr:ws-amp-pos - 1) to ws-pair-chunk
+            compute ws-scan-ptr = ws-scan-ptr + ws-amp-pos
+        end-if
+
+        move substr-pos(ws-pair-chunk, "=") to ws-eq-pos
+        if ws-eq-pos > 0
+            add 1 to l-pair-count
+            move url-decode(trim(ws-pair-chunk(1:ws-eq-pos - 1)))
+                to l-pair-name(l-pair-count)
+            move url-decode(trim(ws-pair-chunk(ws-eq-pos + 1:)))
+                to l-pair-value(l-pair-count)
+        end-if
+    end-perform.
+    goback.
+end program whole-query-string-decode.
+
+*>*
+*> Convert ECB exchange rates in CSV format to the list of currency-rate pairs.
+*> https://www.ecb.europa.eu/stats/policy_and_exchange_rates/euro_reference_exchange_rates/html/index.en.html
+*> 
+*> @param l-byte CSV string
+*> @return Urlencoded symbol Pointer to the list of 128 [pic x(3), pic 9(7)V9(8)] elements
+*>*
+identification division.
+function-id. csv-ecb-rates.
+environment division.
+configuration section.
+repository. function all intrinsic.
+data division.
+working-storage section.
+    01 ws-header usage binary-char unsigned.
+    01 ws-header-idx usage index.
+    01 ws-field pic x(32).
+    01 ws-csv-pointer usage binary-long unsigned.
+    01 ws-field-pointer usage binary-long unsigned.
+    01 ws-list.
+        05 ws-rates occurs 128 times indexed by ws-rates-idx.
+            10 ws-currency pic x(3).
+            10 ws-rate pic 9(7)V9(8).
+    01 csv-len usage binary-double unsigned.
+linkage section.
+    01 l-csv pic x any length.
+    01 l-list.
+        05 l-rates usage pointer.
+procedure division using l-csv returning l-list.
+    move byte-length(l-csv) to csv-len.
+    set l-rates to address of ws-list.
+    move 1 to ws-csv-pointer, ws-field-pointer.
+    set ws-rates-idx to 1.
+    set ws-header-idx to 0.
+    move SPACES to ws-field.
+    move 1 to ws-header.
+    perform until ws-csv-pointer > byte-length(l-csv) - 1
+        evaluate TRUE
+        when l-csv(ws-csv-pointer:1) = "," and l-csv(1 + ws-csv-pointer:1) = " "
+            if ws-rates-idx > 1
+                if ws-header = 1
+                    move ws-field to ws-currency(ws-rates-idx - 1)  
+                else
+                    move ws-field to ws-rate(ws-rates-idx - 1) 
+                end-if
+            end-if
+            set ws-rates-idx up by 1
+            move SPACES to ws-field
+            move 1 to ws-field-pointer
+            add 2 to ws-csv-pointer
+        when l-csv(ws-csv-pointer:1) = x"0a"
+            move 0 to ws-header
+            set ws-rates-idx to 1
+            add 1 to ws-csv-pointer
+        when other
+           move l-csv(ws-csv-pointer:1) to ws-field(ws-field-pointer:1)
+           add 1 to ws-csv-pointer, ws-field-pointer
+        end-evaluate
+    end-perform.
+end function csv-ecb-rates.
+
+       >>SOURCE FORMAT FREE
+*>**
+*>  Core library: datetime
+*>
+*>  @author Olegs Kunicins
+*>  @license LGPL-3.0
+*>
+*>  This library is free software; you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public
+*>  License as published by the Free Software Foundation; either
+*>  version 3.0 of the License, or (at your option) any later version.
+*>  
+*>  This library is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+*>  Lesser General Public License for more details.
+*>  
+*>  You should have received a copy of the GNU Lesser General Public
+*>  License along with this library.
+*>**
+
+*>*
+*> Format the given or current timestamp, replacing the tokens, such as
+*> YY    Year                                      18
+*> YYYY  Year                                      2018
+*> M     Month of the year (1-12)                  7
+*> MM    Month of the year (01-12)                 07
+*> MMM   Month of the year textual                 Jul
+*> D     Day of the month (1-31)                   9
+*> DD    Day of the month (01-31)                  09
+*> DDD   Day of the year (01-366)                  07
+*> WW    Week of the year (01-53)                  05
+*> U     Weekday (1-7)                             2
+*> EEE   Weekday textual      	                   Tue
+*> h     Hour of the day (0-23)                    5
+*> hh    Hour of the day (00-23)                   05
+*> m     Minute of the hour (0-59)                 9
+*> mm    Minute of the hour (00-59)                09
+*> s     Second of the minute (0-59)               4
+*> ss    Second of the minute (00-59)              04
+*> z     Timezone                                  GMT-08:00
+*> x     Timezone ISO 8601                         -08:00
+*> @param l-format 32-char long string
+*> @param l-timestamp 21-char long current-date or ZERO
+*> @return Formatted timestamp trailing by spaces, 32-char long
+*>*
+identification division.
+function-id. datetime-format.
+environment division.
+configuration section.
+repository. 
+    function current-date numval substitute trim formatted-date integer-of-date intrinsic.
+data division.
+working-storage section.
+    01 WEEKDAYS.
+        05 filler pic x(3) value "Mon".
+        05 filler pic x(3) value "Tue".
+        05 filler pic x(3) value "Wed".
+        05 filler pic x(3) value "Thu".
+        05 filler pic x(3) value "Fri".
+        05 filler pic x(3) value "Sat".
+        05 filler pic x(3) value "Sun".
+    01 filler redefines WEEKDAYS.
+        05 ws-eee pic x(3) occurs 7 times indexed by ws-eee-idx.
+    01 MONTHS.
+        05 filler pic x(3) value "Jan".
+        05 filler pic x(3) value "Feb".
+        05 filler pic x(3) value "Mar".
+        05 filler pic x(3) value "Apr".
+        05 filler pic x(3) value "May".
+        05 filler pic x(3) value "Jun".
+        05 filler pic x(3) value "Jul".
+        05 filler pic x(3) value "Aug".
+        05 filler pic x(3) value "Sep".
+        05 filler pic x(3) value "Oct".
+        05 filler pic x(3) value "Nov".
+        05 filler pic x(3) value "Dec".
+    01 filler redefines MONTHS.
+        05 ws-mmm pic x(3) occurs 12 times indexed by ws-mmm-idx.
+    01 ws-timestamp.
+        05 ts-yyyy.
+           10 filler pic 9(2).
+           10 ts-yy pic 9(2).
+        05 ts-mm pic z(2).
+        05 ts-dd pic z(2).
+        05 ts-hh pic 9(2).
+        05 ts-mmi pic 9(2).
+        05 ts-ss pic 9(2).
+        05 filler pic 9(2).
+        05 ts-gmt-hours pic S9(2) sign leading separate.
+        05 ts-gmt-minutes pic 9(2).
+    01 ts-week.
+        05 filler pic 9(5).
+        05 ts-ww pic 9(2).
+        05 ts-u pic 9(1).
+    01 ts-d pic z(2) value space.
+    01 ts-m pic z(2) value space.
+    01 ts-h pic z(2) value space.
+    01 ts-mi pic z(2) value space.
+    01 ts-s pic z(2) value space.
+    01 ts-z.
+        05 filler value "GMT".
+        05 ts-gmt-hours pic S9(2) sign leading separate.
+        05 filler value ":".
+        05 ts-gmt-minutes pic 9(2).
+    01 ts-x.
+        05 ts-gmt-hours pic S9(2) sign leading separate.
+        05 filler value ":".
+        05 ts-gmt-minutes pic 9(2).
+linkage section.
+    01 l-format pic x any length.
+    01 l-timestamp pic x any length.
+    01 l-result pic x(32).
+procedure division using l-format, l-timestamp returning l-result.
+    if l-timestamp is ZERO
+        move current-date to ws-timestamp
+    else
+        move l-timestamp to ws-timestamp
+    end-if.
+
+    move ts-mm to ts-m.
+    move ts-dd to ts-d.
+    move ts-hh to ts-h.
+    move ts-mmi to ts-mi.
+    move ts-ss to ts-s.
+    move corresponding ws-timestamp to ts-z.
+    move corresponding ws-timestamp to ts-x.
+    move numval(ts-mm) to ws-mmm-idx.
+    move formatted-date("YYYYWwwD", integer-of-date(numval(ws-timestamp(1:8)))) to ts-week.
+    move numval(ts-u) to ws-eee-idx.
+
+    move substitute(
+        l-format
+        "YYYY" ts-yyyy "YY" ts-yy
+        "MMM" ws-mmm(ws-mmm-idx) "MM" ts-mm "M" trim(ts-m)
+        "DDD" formatted-date("YYYY-DDD", integer-of-date(numval(ws-timestamp(1:8))))(6:3) 
+           "DD" ts-dd "D" trim(ts-d)
+        "WW" ts-ww
+        "U" trim(ts-u)
+        "EEE" ws-eee(ws-eee-idx) 
+        "hh" ts-hh "h" trim(ts-h)
+        "mm" ts-mmi "m" trim(ts-mi)
+        "ss" ts-ss "s" trim(ts-s)
+        "z" ts-z
+        "x" ts-x
+    ) to l-result.
+end function datetime-format.
+
+*>*
+*> Test whether a date is a business day: not a Saturday or Sunday,
+*> and not listed in the supplied holiday calendar. Built on
+*> DATETIME-FORMAT's ISO weekday digit ("U") rather than duplicating
+*> its weekday arithmetic.
+*>
+*> @param l-date Date to test, YYYYMMDD
+*> @param l-holidays Comma-separated list of holiday dates, YYYYMMDD
+*>     each, no leading/trailing comma required
+*> @return "Y" if a business day, "N" otherwise
+*>*
+identification division.
+function-id. is-business-day.
+environment division.
+configuration section.
+repository.
+    function datetime-format
+    function substr-pos
+    function numval trim length intrinsic.
+data division.
+working-storage section.
+    01 ws-timestamp.
+        05 ts-date pic 9(8).
+        05 ts-rest pic x(13) value "00000000+0000".
+    01 ws-weekday binary-char unsigned.
+    01 ws-needle pic x(10).
+    01 ws-haystack pic x(2048).
+linkage section.
+    01 l-date pic 9(8).
+    01 l-holidays pic x any length.
+    01 l-result pic x value "Y".
+procedure division using l-date, l-holidays returning l-result.
+    move l-date to ts-date.
+    move numval(datetime-format("U", ws-timestamp)) to ws-weekday.
+
+    if ws-weekday = 6 or ws-weekday = 7
+        move "N" to l-result
+        goback
+    end-if.
+
+    move spaces to ws-haystack.
+    move "," to ws-haystack(1:1).
+    move l-holidays to ws-haystack(2:length(l-holidays)).
+    move "," to ws-haystack(length(trim(l-holidays)) + 2:1).
+    string "," l-date "," delimited by size into ws-needle.
+
+    if substr-pos(ws-haystack, trim(ws-needle)) > 0
+        move "N" to l-result
+    else
+        move "Y" to l-result
+    end-if.
+end function is-business-day.
+
+*>*
+*> Roll a date forward or backward a number of business days,
+*> skipping weekends and the supplied holiday calendar. Used to
+*> derive FX/payment value dates (e.g. spot = trade date + 2
+*> business days).
+*>
+*> @param l-date Starting date, YYYYMMDD
+*> @param l-days Number of business days to move, zero or positive
+*> @param l-direction "F" to move forward, "B" to move backward
+*> @param l-holidays Comma-separated list of holiday dates, YYYYMMDD
+*> @return Resulting business day, YYYYMMDD
+*>*
+identification division.
+function-id. add-business-days.
+environment division.
+configuration section.
+repository.
+    function is-business-day
+    function integer-of-date date-of-integer intrinsic.
+data division.
+working-storage section.
+    01 ws-date pic 9(8).
+    01 ws-julian usage binary-long.
+    01 ws-step usage binary-long value 1.
+    01 ws-remaining usage binary-long.
+linkage section.
+    01 l-date pic 9(8).
+    01 l-days pic 9(5).
+    01 l-direction pic x.
+    01 l-holidays pic x any length.
+    01 l-result pic 9(8).
+procedure division using l-date, l-days, l-direction, l-holidays
+        returning l-result.
+    move l-date to ws-date.
+    compute ws-julian = integer-of-date(ws-date).
+    if l-direction = "B"
+        move -1 to ws-step
+    end-if.
+    move l-days to ws-remaining.
+
+    perform until ws-remaining = 0
+        compute ws-julian = ws-julian + ws-step
+        move date-of-integer(ws-julian) to ws-date
+        if is-business-day(ws-date, l-holidays) = "Y"
+            subtract 1 from ws-remaining
+        end-if
+    end-perform.
+
+    move ws-date to l-result.
+end function add-business-days.
+
+
+       >>SOURCE FORMAT FREE
+*>**
+*>  Core library: fx
+*>
+*>  @author Olegs Kunicins
+*>  @license LGPL-3.0
+*>
+*>  This library is free software; you can redistribute it and/or
+*>  modify it under the terms of the GNU Lesser General Public
+*>  License as published by the Free Software Foundation; either
+*>  version 3.0 of the License, or (at your option) any later version.
+*>  
+*>  This library is distributed in the hope that it will be useful,
+*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
+*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
+*>  Lesser General Public License for more details.
+*>  
+*>  You should have received a copy of the GNU Lesser General Public
+*>  License along with this library.
+*>**
+
+*>*
+*> Daily FX rate batch loader.
+*>
+*> Calls CSV-ECB-RATES against a downloaded daily ECB feed file and
+*> writes every currency/rate pair it finds into the indexed
+*> FX-RATE-MASTER file, keyed by currency, rate source and effective
+*> date/time, so later jobs (GL revaluation, FX deal pricing, the
+*> reconciliation report) can look up the rate actually booked on a
+*> given value date instead of re-fetching or losing history.
+*>
+*> The FX-RATE-MASTER record layout (currency + source + effective
+*> date + effective time key, rate, last-updated-by/last-updated-ts)
+*> is shared by this loader, FX-RATE-RECONCILE, FX-RATE-LOOKUP and
+*> FX-RATE-MAINTAIN.
+*>
+*> @param l-feed-path Path to the downloaded ECB daily CSV feed
+*> @param l-master-path Path to the FX-RATE-MASTER indexed file
+*> @param l-value-date Effective date the feed applies to, YYYYMMDD
+*> @param l-result 0 on success, non-zero file-status-derived return code
+*>*
+identification division.
+program-id. fx-rate-load.
+environment division.
+configuration section.
+repository.
+    function csv-ecb-rates
+    function trim current-date intrinsic.
+input-output section.
+file-control.
+    select ecb-feed-file assign to ws-feed-path
+        organization line sequential
+        file status ws-feed-status.
+    select fx-rate-master-file assign to ws-master-path
+        organization indexed
+        access mode dynamic
+        record key fxr-key
+        file status ws-master-status.
+data division.
+file section.
+fd ecb-feed-file.
+01 ecb-feed-record pic x(2048).
+fd fx-rate-master-file.
+01 fx-rate-master-record.
+    05 fxr-key.
+        10 fxr-currency pic x(3).
+        10 fxr-rate-source pic x(10).
+        10 fxr-effective-date pic 9(8).
+        10 fxr-effective-time pic 9(6).
+    05 fxr-rate pic 9(7)v9(8).
+    05 fxr-last-updated-by pic x(8).
+    05 fxr-last-updated-ts pic 9(14).
+working-storage section.
+    01 ws-feed-path pic x(256).
+    01 ws-master-path pic x(256).
+    01 ws-feed-status pic x(2).
+    01 ws-master-status pic x(2).
+    01 ws-header-line pic x(2048).
+    01 ws-data-line pic x(2048).
+    01 ws-line-count usage binary-char unsigned value 0.
+    01 ws-csv pic x(4096).
+    01 ws-list.
+        05 ws-rates usage pointer.
+    01 ws-rate-list based.
+        05 ws-rate-entry occurs 128 times indexed by ws-rate-idx.
+            10 ws-currency pic x(3).
+            10 ws-rate pic 9(7)v9(8).
+    01 ws-loaded-count usage binary-short unsigned value 0.
+linkage section.
+    01 l-feed-path pic x any length.
+    01 l-master-path pic x any length.
+    01 l-value-date pic 9(8).
+    01 l-result usage binary-long unsigned.
+procedure division using l-feed-path, l-master-path, l-value-date,
+        l-result.
+start-fx-rate-load.
+    move 0 to l-result.
+    move spaces to ws-feed-path.
+    move l-feed-path to ws-feed-path.
+    move spaces to ws-master-path.
+    move l-master-path to ws-master-path.
+
+    open input ecb-feed-file.
+    if ws-feed-status not = "00"
+        move 1 to l-result
+        goback
+    end-if.
+
+    move spaces to ws-header-line.
+    read ecb-feed-file into ws-header-line
+        at end
+            move 2 to l-result
+            close ecb-feed-file
+            goback
+    end-read.
+    move spaces to ws-data-line.
+    read ecb-feed-file into ws-data-line
+        at end
+            move 3 to l-result
+            close ecb-feed-file
+            goback
+    end-read.
+    close ecb-feed-file.
+
+    move spaces to ws-csv.
+    string trim(ws-header-line) delimited by size
+        x"0a" delimited by size
+        trim(ws-data-line) delimited by size
+        into ws-csv
+    end-string.
+
+    move csv-ecb-rates(ws-csv) to ws-list.
+    set address of ws-rate-list to ws-rates.
+
+    open i-o fx-rate-master-file.
+    if ws-master-status = "35"
+        close fx-rate-master-file
+        open output fx-rate-master-file
+        close fx-rate-master-file
+        open i-o fx-rate-master-file
+    end-if.
+    if ws-master-status not = "00" and ws-master-status not = "35"
+        move 4 to l-result
+        goback
+    end-if.
+
+    perform varying ws-rate-idx from 1 by 1
+            until ws-rate-idx > 128
+                 or ws-currency(ws-rate-idx) = spaces
+        move ws-currency(ws-rate-idx) to fxr-currency
+        move "ECB" to fxr-rate-source
+        move l-value-date to fxr-effective-date
+        move 0 to fxr-effective-time
+        move ws-rate(ws-rate-idx) to fxr-rate
+        move "BATCH" to fxr-last-updated-by
+        move current-date(1:14) to fxr-last-updated-ts
+
+        rewrite fx-rate-master-record
+            invalid key
+                write fx-rate-master-record
+                invalid key
+                    continue
+                end-write
+        end-rewrite
+        add 1 to ws-loaded-count
+    end-perform.
+
+    close fx-rate-master-file.
+
+    if ws-loaded-count = 0
+        move 5 to l-result
+    end-if.
+
+    goback.
+end program fx-rate-load.
+
+*>*
+*> FX rate reconciliation report.
+*>
+*> Reads the GL posting file and, for every transaction that carries
+*> an applied conversion rate, looks up the ECB reference rate for
+*> that currency/posting-date in FX-RATE-MASTER (built by
+*> FX-RATE-LOAD) and flags the transaction on the exception report
+*> when the two rates differ by more than the caller-supplied
+*> tolerance, so Finance can catch mispriced conversions before
+*> month-end close.
+*>
+*> @param l-gl-posting-path Path to the GL posting feed
+*> @param l-master-path Path to the FX-RATE-MASTER indexed file
+*> @param l-report-path Path to the exception report to produce
+*> @param l-tolerance Maximum acceptable rate difference, 9(3)v9(8)
+*> @param l-result Number of exceptions written to the report
+*>*
+identification division.
+program-id. fx-rate-reconcile.
+environment division.
+configuration section.
+repository. function current-date intrinsic.
+input-output section.
+file-control.
+    select gl-posting-file assign to ws-gl-posting-path
+        organization line sequential
+        file status ws-gl-status.
+    select fx-rate-master-file assign to ws-master-path
+        organization indexed
+        access mode dynamic
+        record key fxr-key
+        file status ws-master-status.
+    select exception-report-file assign to ws-report-path
+        organization line sequential
+        file status ws-report-status.
+data division.
+file section.
+fd gl-posting-file.
+01 gl-posting-record.
+    05 glp-transaction-id pic x(12).
+    05 glp-currency pic x(3).
+    05 glp-posting-date pic 9(8).
+    05 glp-applied-rate pic 9(7)v9(8).
+    05 glp-amount pic s9(13)v99.
+fd fx-rate-master-file.
+01 fx-rate-master-record.
+    05 fxr-key.
+        10 fxr-currency pic x(3).
+        10 fxr-rate-source pic x(10).
+        10 fxr-effective-date pic 9(8).
+        10 fxr-effective-time pic 9(6).
+    05 fxr-rate pic 9(7)v9(8).
+    05 fxr-last-updated-by pic x(8).
+    05 fxr-last-updated-ts pic 9(14).
+fd exception-report-file.
+01 exception-report-line pic x(132).
+working-storage section.
+    01 ws-gl-posting-path pic x(256).
+    01 ws-master-path pic x(256).
+    01 ws-report-path pic x(256).
+    01 ws-gl-status pic x(2).
+    01 ws-master-status pic x(2).
+    01 ws-report-status pic x(2).
+    01 ws-eof-switch pic x(1) value "N".
+        88 gl-eof value "Y".
+    01 ws-difference pic s9(7)v9(8).
+    01 ws-abs-difference pic 9(7)v9(8).
+    01 ws-exception-count usage binary-long unsigned value 0.
+    01 ws-report-header pic x(132).
+    01 ws-report-detail.
+        05 filler pic x(2) value spaces.
+        05 rd-transaction-id pic x(12).
+        05 filler pic x(2) value spaces.
+        05 rd-currency pic x(3).
+        05 filler pic x(2) value spaces.
+        05 rd-posting-date pic 9(8).
+        05 filler pic x(2) value spaces.
+        05 rd-applied-rate pic z(6)9.9(8).
+        05 filler pic x(2) value spaces.
+        05 rd-ecb-rate pic z(6)9.9(8).
+        05 filler pic x(2) value spaces.
+        05 rd-difference pic z(6)9.9(8).
+        05 filler pic x(2) value spaces.
+        05 rd-remark pic x(20).
+linkage section.
+    01 l-gl-posting-path pic x any length.
+    01 l-master-path pic x any length.
+    01 l-report-path pic x any length.
+    01 l-tolerance pic 9(3)v9(8).
+    01 l-result usage binary-long unsigned.
+procedure division using l-gl-posting-path, l-master-path,
+        l-report-path, l-tolerance, l-result.
+start-fx-rate-reconcile.
+    move 0 to l-result.
+    move spaces to ws-gl-posting-path.
+    move l-gl-posting-path to ws-gl-posting-path.
+    move spaces to ws-master-path.
+    move l-master-path to ws-master-path.
+    move spaces to ws-report-path.
+    move l-report-path to ws-report-path.
+
+    open input gl-posting-file.
+    if ws-gl-status not = "00"
+        move 1 to l-result
+        goback
+    end-if.
+    open input fx-rate-master-file.
+    if ws-master-status not = "00"
+        close gl-posting-file
+        move 2 to l-result
+        goback
+    end-if.
+    open output exception-report-file.
+    if ws-report-status not = "00"
+        close gl-posting-file
+        close fx-rate-master-file
+        move 3 to l-result
+        goback
+    end-if.
+
+    move "TXN-ID       CCY DATE     APPLIED-RATE ECB-RATE     DIFFERENCE   REMARK"
+        to ws-report-header.
+    write exception-report-line from ws-report-header.
+
+    perform until gl-eof
+        read gl-posting-file
+            at end
+                set gl-eof to true
+            not at end
+                perform reconcile-one-posting
+        end-read
+    end-perform.
+
+    close gl-posting-file.
+    close fx-rate-master-file.
+    close exception-report-file.
+
+    move ws-exception-count to l-result.
+    goback.
+
+reconcile-one-posting section.
+    move glp-currency to fxr-currency.
+    move "ECB" to fxr-rate-source.
+    move glp-posting-date to fxr-effective-date.
+    move 0 to fxr-effective-time.
+
+    read fx-rate-master-file
+        invalid key
+            move spaces to ws-report-detail
+            move glp-transaction-id to rd-transaction-id
+            move glp-currency to rd-currency
+            move glp-posting-date to rd-posting-date
+            move glp-applied-rate to rd-applied-rate
+            move 0 to rd-ecb-rate
+            move 0 to rd-difference
+            move "NO ECB REFERENCE" to rd-remark
+            write exception-report-line from ws-report-detail
+            add 1 to ws-exception-count
+        not invalid key
+            compute ws-difference = glp-applied-rate - fxr-rate
+            if ws-difference < 0
+                compute ws-abs-difference = ws-difference * -1
+            else
+                move ws-difference to ws-abs-difference
+            end-if
+            if ws-abs-difference > l-tolerance
+                move spaces to ws-report-detail
+                move glp-transaction-id to rd-transaction-id
+                move glp-currency to rd-currency
+                move glp-posting-date to rd-posting-date
+                move glp-applied-rate to rd-applied-rate
+                move fxr-rate to rd-ecb-rate
+                move ws-abs-difference to rd-difference
+                move "RATE OUT OF TOLERANCE" to rd-remark
+                write exception-report-line from ws-report-detail
+                add 1 to ws-exception-count
+            end-if
+    end-read.
+end program fx-rate-reconcile.
+
+*>*
+*> Daily batch driver: runs the FX rate load and FX rate reconciliation
+*> jobs in sequence, writing one JOB-LOG record per job step (job name,
+*> start/end timestamp, return code) so operations has a durable record
+*> of what ran and how it finished. The chain stops after FX-RATE-LOAD
+*> if that step fails, since FX-RATE-RECONCILE has nothing to reconcile
+*> against without a freshly loaded FX-RATE-MASTER.
+*>
+*> @param l-job-log-path Path to the indexed JOB-LOG file
+*> @param l-feed-path Path to the downloaded ECB daily CSV feed
+*> @param l-master-path Path to the FX-RATE-MASTER indexed file
+*> @param l-gl-posting-path Path to the GL posting feed
+*> @param l-report-path Path to the exception report to produce
+*> @param l-value-date Effective date the feed applies to, YYYYMMDD
+*> @param l-tolerance Maximum acceptable rate difference, 9(3)v9(8)
+*> @param l-result 0 if every step succeeded, otherwise the return
+*>        code of the step that stopped the chain
+*>*
+identification division.
+program-id. daily-batch-run.
+environment division.
+configuration section.
+repository. function current-date intrinsic.
+input-output section.
+file-control.
+    select job-log-file assign to ws-job-log-path
+        organization indexed
+        access mode dynamic
+        record key jl-key
+        file status ws-job-log-status.
+data division.
+file section.
+fd job-log-file.
+01 job-log-record.
+    05 jl-key.
+        10 jl-job-name pic x(20).
+        10 jl-start-ts pic 9(14).
+    05 jl-end-ts pic 9(14).
+    05 jl-return-code usage binary-long unsigned.
+    05 jl-status pic x(1).
+        88 jl-succeeded value "S".
+        88 jl-failed value "F".
+working-storage section.
+    01 ws-job-log-path pic x(256).
+    01 ws-job-log-status pic x(2).
+    01 ws-step-result usage binary-long unsigned.
+    01 ws-chain-switch pic x value "N".
+        88 chain-aborted value "Y".
+linkage section.
+    01 l-job-log-path pic x any length.
+    01 l-feed-path pic x any length.
+    01 l-master-path pic x any length.
+    01 l-gl-posting-path pic x any length.
+    01 l-report-path pic x any length.
+    01 l-value-date pic 9(8).
+    01 l-tolerance pic 9(3)v9(8).
+    01 l-result usage binary-long unsigned.
+procedure division using l-job-log-path, l-feed-path, l-master-path,
+        l-gl-posting-path, l-report-path, l-value-date, l-tolerance,
+        l-result.
+start-daily-batch-run.
+    move 0 to l-result.
+    move spaces to ws-job-log-path.
+    move l-job-log-path to ws-job-log-path.
+
+    open i-o job-log-file.
+    if ws-job-log-status = "35"
+        close job-log-file
+        open output job-log-file
+        close job-log-file
+        open i-o job-log-file
+    end-if.
+    if ws-job-log-status not = "00" and ws-job-log-status not = "35"
+        move 1 to l-result
+        goback
+    end-if.
+
+    perform run-fx-rate-load.
+    if not chain-aborted
+        perform run-fx-rate-reconcile
+    end-if.
+
+    close job-log-file.
+    goback.
+
+run-fx-rate-load section.
+    move "FX-RATE-LOAD" to jl-job-name.
+    move current-date(1:14) to jl-start-ts.
+    call "fx-rate-load" using l-feed-path, l-master-path, l-value-date,
+        ws-step-result
+    end-call.
+    move current-date(1:14) to jl-end-ts.
+    move ws-step-result to jl-return-code.
+    if ws-step-result = 0
+        set jl-succeeded to true
+    else
+        set jl-failed to true
+        set chain-aborted to true
+        move ws-step-result to l-result
+    end-if.
+    write job-log-record
+        invalid key
+            continue
+    end-write.
+
+run-fx-rate-reconcile section.
+    move "FX-RATE-RECONCILE" to jl-job-name.
+    move current-date(1:14) to jl-start-ts.
+    call "fx-rate-reconcile" using l-gl-posting-path, l-master-path,
+        l-report-path, l-tolerance, ws-step-result
+    end-call.
+    move current-date(1:14) to jl-end-ts.
+    move ws-step-result to jl-return-code.
+    if ws-step-result > 0 and ws-step-result <= 3
+        set jl-failed to true
+        move ws-step-result to l-result
+    else
+        set jl-succeeded to true
+    end-if.
+    write job-log-record
+        invalid key
+            continue
+    end-write.
+end program daily-batch-run.
+
+*>*
+*> Look up the most recent FX-RATE-MASTER rate for a currency/source
+*> combination that was effective at or before a given date/time, so
+*> callers pricing a deal or revaluing a position as of a particular
+*> moment get the rate that was actually in force then, rather than
+*> today's rate, and can compare rates quoted by more than one source
+*> (ECB, a second market-data feed, a manually keyed rate) for the
+*> same currency and date. FX-RATE-MASTER's key is currency + source +
+*> effective date + effective time (built by FX-RATE-LOAD), so the
+*> most recent record at or before the as-of date/time is found with
+*> a START positioned at the greatest key not exceeding the requested
+*> currency/source/date/time, since a key built from a currency/source
+*> combination that doesn't exist, or whose earliest rate is still
+*> later than the as-of date/time, positions on the tail of the
+*> preceding currency/source instead - checked for after the read.
+*>
+*> @param l-master-path Path to the FX-RATE-MASTER indexed file
+*> @param l-currency Currency code to look up, e.g. "USD"
+*> @param l-rate-source Rate source to look up, e.g. "ECB"
+*> @param l-as-of-date Effective date ceiling, YYYYMMDD
+*> @param l-as-of-time Effective time ceiling, HHMMSS
+*> @param l-rate The rate found, unchanged if l-result is non-zero
+*> @param l-result 0 if a rate was found, 1 if the file could not be
+*>        opened, 2 if no matching rate exists at or before the
+*>        as-of date/time
+*>*
+identification division.
+program-id. fx-rate-lookup.
+environment division.
+configuration section.
+input-output section.
+file-control.
+    select fx-rate-master-file assign to ws-master-path
+        organization indexed
+        access mode dynamic
+        record key fxr-key
+        file status ws-master-status.
+data division.
+file section.
+fd fx-rate-master-file.
+01 fx-rate-master-record.
+    05 fxr-key.
+        10 fxr-currency pic x(3).
+        10 fxr-rate-source pic x(10).
+        10 fxr-effective-date pic 9(8).
+        10 fxr-effective-time pic 9(6).
+    05 fxr-rate pic 9(7)v9(8).
+    05 fxr-last-updated-by pic x(8).
+    05 fxr-last-updated-ts pic 9(14).
+working-storage section.
+    01 ws-master-path pic x(256).
+    01 ws-master-status pic x(2).
+    01 ws-search-currency pic x(3).
+    01 ws-search-source pic x(10).
+linkage section.
+    01 l-master-path pic x any length.
+    01 l-currency pic x(3).
+    01 l-rate-source pic x(10).
+    01 l-as-of-date pic 9(8).
+    01 l-as-of-time pic 9(6).
+    01 l-rate pic 9(7)v9(8).
+    01 l-result usage binary-long unsigned.
+procedure division using l-master-path, l-currency, l-rate-source,
+        l-as-of-date, l-as-of-time, l-rate, l-result.
+start-fx-rate-lookup.
+    move 0 to l-result.
+    move spaces to ws-master-path.
+    move l-master-path to ws-master-path.
+    move l-currency to ws-search-currency.
+    move l-rate-source to ws-search-source.
+
+    open input fx-rate-master-file.
+    if ws-master-status not = "00"
+        move 1 to l-result
+        goback
+    end-if.
+
+    move ws-search-currency to fxr-currency.
+    move ws-search-source to fxr-rate-source.
+    move l-as-of-date to fxr-effective-date.
+    move l-as-of-time to fxr-effective-time.
+
+    start fx-rate-master-file key is less than or equal to fxr-key
+        invalid key
+            move 2 to l-result
+    end-start.
+
+    if l-result = 0
+        read fx-rate-master-file next record
+            at end
+                move 2 to l-result
+        end-read
+    end-if.
+
+    if l-result = 0
+        if fxr-currency = ws-search-currency
+                and fxr-rate-source = ws-search-source
+            move fxr-rate to l-rate
+        else
+            move 2 to l-result
+        end-if
+    end-if.
+
+    close fx-rate-master-file.
+    goback.
+end program fx-rate-lookup.
+
+*>*
+*> Maintain a single FX-RATE-MASTER rate: look up the record for a
+*> currency/source/effective date/effective time key, overwrite its
+*> rate if the key already exists or insert it as a new record if it
+*> does not, and append a before/after entry to the FX-RATE-AUDIT
+*> journal recording who made the change, when, the old and new rate,
+*> and the caller-supplied reason code - so a rate that was keyed in
+*> by hand to cover a missed feed, or corrected after a bad tick, can
+*> always be traced back to the operator and the reason, the same way
+*> FX-RATE-RECONCILE traces a mismatched GL posting back to its ECB
+*> reference.
+*>
+*> @param l-master-path Path to the FX-RATE-MASTER indexed file
+*> @param l-audit-path Path to the FX-RATE-AUDIT journal file
+*> @param l-currency Currency code to maintain, e.g. "USD"
+*> @param l-rate-source Rate source to maintain, e.g. "MANUAL"
+*> @param l-effective-date Effective date of the rate, YYYYMMDD
+*> @param l-effective-time Effective time of the rate, HHMMSS
+*> @param l-new-rate The rate to store
+*> @param l-user-id Operator ID making the change, for the audit trail
+*> @param l-reason-code Short code explaining the change, for the
+*>        audit trail, e.g. "MISSEDFEED", "CORRECTION"
+*> @param l-result 0 if an existing rate was overwritten, 1 if no
+*>        prior rate existed and a new record was inserted, 2 if the
+*>        master file could not be opened
+*>*
+identification division.
+program-id. fx-rate-maintain.
+environment division.
+configuration section.
+repository.
+    function trim current-date intrinsic.
+input-output section.
+file-control.
+    select fx-rate-master-file assign to ws-master-path
+        organization indexed
+        access mode dynamic
+        record key fxr-key
+        file status ws-master-status.
+    select fx-rate-audit-file assign to ws-audit-path
+        organization line sequential
+        file status ws-audit-status.
+data division.
+file section.
+fd fx-rate-master-file.
+01 fx-rate-master-record.
+    05 fxr-key.
+        10 fxr-currency pic x(3).
+        10 fxr-rate-source pic x(10).
+        10 fxr-effective-date pic 9(8).
+        10 fxr-effective-time pic 9(6).
+    05 fxr-rate pic 9(7)v9(8).
+    05 fxr-last-updated-by pic x(8).
+    05 fxr-last-updated-ts pic 9(14).
+fd fx-rate-audit-file.
+01 fx-rate-audit-line pic x(132).
+working-storage section.
+    01 ws-master-path pic x(256).
+    01 ws-audit-path pic x(256).
+    01 ws-master-status pic x(2).
+    01 ws-audit-status pic x(2).
+    01 ws-found-switch pic x(1) value "N".
+        88 rate-was-found value "Y".
+    01 ws-old-rate pic 9(7)v9(8) value 0.
+    01 ws-audit-detail.
+        05 filler pic x(2) value spaces.
+        05 mad-audit-ts pic 9(14).
+        05 filler pic x(2) value spaces.
+        05 mad-user-id pic x(8).
+        05 filler pic x(2) value spaces.
+        05 mad-currency pic x(3).
+        05 filler pic x(2) value spaces.
+        05 mad-rate-source pic x(10).
+        05 filler pic x(2) value spaces.
+        05 mad-effective-date pic 9(8).
+        05 filler pic x(2) value spaces.
+        05 mad-effective-time pic 9(6).
+        05 filler pic x(2) value spaces.
+        05 mad-old-rate pic z(6)9.9(8).
+        05 filler pic x(2) value spaces.
+        05 mad-new-rate pic z(6)9.9(8).
+        05 filler pic x(2) value spaces.
+        05 mad-reason-code pic x(10).
+linkage section.
+    01 l-master-path pic x any length.
+    01 l-audit-path pic x any length.
+    01 l-currency pic x(3).
+    01 l-rate-source pic x(10).
+    01 l-effective-date pic 9(8).
+    01 l-effective-time pic 9(6).
+    01 l-new-rate pic 9(7)v9(8).
+    01 l-user-id pic x(8).
+    01 l-reason-code pic x(10).
+    01 l-result usage binary-long unsigned.
+procedure division using l-master-path, l-audit-path, l-currency,
+        l-rate-source, l-effective-date, l-effective-time, l-new-rate,
+        l-user-id, l-reason-code, l-result.
+start-fx-rate-maintain.
+    move 0 to l-result.
+    move spaces to ws-master-path.
+    move l-master-path to ws-master-path.
+    move spaces to ws-audit-path.
+    move l-audit-path to ws-audit-path.
+    move "N" to ws-found-switch.
+    move 0 to ws-old-rate.
+
+    open i-o fx-rate-master-file.
+    if ws-master-status = "35"
+        open output fx-rate-master-file
+        close fx-rate-master-file
+        open i-o fx-rate-master-file
+    end-if.
+    if ws-master-status not = "00"
+        move 2 to l-result
+        goback
+    end-if.
+
+    move l-currency to fxr-currency.
+    move l-rate-source to fxr-rate-source.
+    move l-effective-date to fxr-effective-date.
+    move l-effective-time to fxr-effective-time.
+
+    read fx-rate-master-file
+        invalid key
+            move "N" to ws-found-switch
+        not invalid key
+            move "Y" to ws-found-switch
+            move fxr-rate to ws-old-rate
+    end-read.
+
+    move l-new-rate to fxr-rate.
+    move l-user-id to fxr-last-updated-by.
+    move current-date(1:14) to fxr-last-updated-ts.
+
+    if rate-was-found
+        rewrite fx-rate-master-record
+        move 0 to l-result
+    else
+        write fx-rate-master-record
+        move 1 to l-result
+    end-if.
+
+    close fx-rate-master-file.
+
+    perform write-maintenance-audit.
+    goback.
+
+write-maintenance-audit section.
+    open extend fx-rate-audit-file.
+    if ws-audit-status = "05" or ws-audit-status = "35"
+        open output fx-rate-audit-file
+    end-if.
+    if ws-audit-status = "00"
+        move spaces to ws-audit-detail
+        move current-date(1:14) to mad-audit-ts
+        move l-user-id to mad-user-id
+        move l-currency to mad-currency
+        move l-rate-source to mad-rate-source
+        move l-effective-date to mad-effective-date
+        move l-effective-time to mad-effective-time
+        move ws-old-rate to mad-old-rate
+        move l-new-rate to mad-new-rate
+        move l-reason-code to mad-reason-code
+        write fx-rate-audit-line from ws-audit-detail
+        close fx-rate-audit-file
+    end-if.
+end program fx-rate-maintain.
+
+*>*
+*> Send a syslog message over UDP and, regardless of whether the UDP
+*> send succeeds, append the same formatted message to a local
+*> sequential audit-log file first - so an unreachable SIEM collector
+*> never results in a lost audit event. The syslog severity/facility
+*> codes are preserved intact in the journal line because the
+*> formatted SYSLOG message itself is what gets appended.
+*>
+*> @param l-logsource Logsource name
+*> @param l-program Program name
+*> @param l-facility Facility code
+*> @param l-severity Severity code
+*> @param l-message String encoded in UTF-8
+*> @param l-host Remote syslog host name or IP address
+*> @param l-port Remote syslog port
+*> @param l-audit-log-path Path to the local audit journal file
+*> @param l-result Number of bytes sent over UDP, 0 if the send failed
+*>*
+identification division.
+program-id. syslog-audit-send.
+environment division.
+configuration section.
+repository.
+    function syslog
+    function send-udp
+    function trim intrinsic.
+input-output section.
+file-control.
+    select audit-log-file assign to ws-audit-log-path
+        organization line sequential
+        file status ws-audit-status.
+data division.
+file section.
+fd audit-log-file.
+01 audit-log-line pic x(1024).
+working-storage section.
+    01 ws-audit-log-path pic x(256).
+    01 ws-audit-status pic x(2).
+    01 ws-syslog-message pic x(1024).
+linkage section.
+    01 l-logsource pic x any length.
+    01 l-program pic x any length.
+    01 l-facility pic x any length.
+    01 l-severity pic x any length.
+    01 l-message pic x any length.
+    01 l-host pic x(128).
+    01 l-port pic x(5).
+    01 l-audit-log-path pic x any length.
+    01 l-result usage binary-long unsigned.
+procedure division using l-logsource, l-program, l-facility,
+        l-severity, l-message, l-host, l-port, l-audit-log-path,
+        l-result.
+start-syslog-audit-send.
+    initialize l-result all to value.
+    move syslog(l-logsource, l-program, l-facility, l-severity,
+        l-message) to ws-syslog-message.
+
+    move spaces to ws-audit-log-path.
+    move l-audit-log-path to ws-audit-log-path.
+
+    open extend audit-log-file.
+    if ws-audit-status = "05" or ws-audit-status = "35"
+        open output audit-log-file
+    end-if.
+    if ws-audit-status = "00"
+        write audit-log-line from trim(ws-syslog-message)
+        close audit-log-file
+    end-if.
+
+    move send-udp(l-host, l-port, trim(ws-syslog-message)) to l-result.
+    goback.
+end program syslog-audit-send.
+
+*>*
+*> Prepare a message in syslog format, RFC 5424, with structured
+*> data. Built alongside the existing RFC 3164 SYSLOG function for
+*> SIEM ingestion pipelines that want APP-NAME/PROCID/MSGID and
+*> key=value SD-PARAMs instead of having to regex-scrape free text.
+*>
+*> @param l-logsource Logsource name (used as the RFC 5424 HOSTNAME)
+*> @param l-program Program name (used as the RFC 5424 APP-NAME)
+*> @param l-facility Facility code
+*> @param l-severity Severity code
+*> @param l-msgid Message type identifier, RFC 5424 MSGID
+*> @param l-sd-count Number of populated entries in l-sd-params, 0-16
+*> @param l-sd-params Table of up to 16 SD-PARAM key/value pairs
+*> @param l-message String encoded in UTF-8
+*> @return Syslog message, RFC 5424
+*>*
+identification division.
+function-id. syslog-5424.
+environment division.
+configuration section.
+repository.
+    function datetime-format
+    function trim numval concatenate intrinsic.
+data division.
+working-storage section.
+    01 ws-code usage binary-char unsigned.
+    01 ws-syslog-code pic z(3) value space.
+    01 ws-procid usage binary-long.
+    01 ws-procid-disp pic z(9).
+    01 ws-sd pic x(512).
+    01 ws-sd-ptr usage binary-long unsigned.
+    01 ws-sd-idx usage index.
+linkage section.
+    01 l-logsource pic x any length.
+    01 l-program pic x any length.
+    01 l-facility pic x any length.
+    01 l-severity pic x any length.
+    01 l-msgid pic x any length.
+    01 l-sd-count usage binary-short unsigned.
+    01 l-sd-params.
+        05 l-sd-param occurs 16 times indexed by l-sd-param-idx.
+            10 l-sd-key pic x(32).
+            10 l-sd-value pic x(64).
+    01 l-message pic x any length.
+    01 l-syslog pic x(1024).
+procedure division using l-logsource, l-program, l-facility,
+        l-severity, l-msgid, l-sd-count, l-sd-params, l-message
+        returning l-syslog.
+start-syslog-5424.
+    move numval(l-severity) to ws-code.
+    call "CBL_OR" using numval(l-facility), ws-code by value 1.
+    move ws-code to ws-syslog-code.
+
+    call "getpid" giving ws-procid end-call.
+    move ws-procid to ws-procid-disp.
+
+    perform build-structured-data.
+
+    move concatenate(
+        "<"
+        trim(ws-syslog-code)
+        ">1 "
+        trim(datetime-format("YYYY-MM-DDThh:mm:ssx", ZERO))
+        SPACE
+        trim(l-logsource)
+        SPACE
+        trim(l-program)
+        SPACE
+        trim(ws-procid-disp)
+        SPACE
+        trim(l-msgid)
+        SPACE
+        trim(ws-sd)
+        SPACE
+        trim(l-message)
+    ) to l-syslog.
+    exit function.
+
+build-structured-data section.
+    if l-sd-count = 0
+        move "-" to ws-sd
+        exit section
+    end-if.
+    move spaces to ws-sd.
+    move 1 to ws-sd-ptr.
+    string "[meta" delimited by size into ws-sd with pointer ws-sd-ptr
+    end-string.
+    perform varying l-sd-param-idx from 1 by 1
+            until l-sd-param-idx > l-sd-count
+        string
+            SPACE delimited by size
+            trim(l-sd-key(l-sd-param-idx)) delimited by size
+            "=" delimited by size
+            '"' delimited by size
+            trim(l-sd-value(l-sd-param-idx)) delimited by size
+            '"' delimited by size
+            into ws-sd with pointer ws-sd-ptr
+        end-string
+    end-perform.
+    string "]" delimited by size into ws-sd with pointer ws-sd-ptr
+    end-string.
+end function syslog-5424.
+
+*>*
+*> HTTP request router for RECEIVE-TCP.
+*>
+*> Used as the l-callback program-pointer passed to RECEIVE-TCP. It
+*> parses the request line and headers out of the raw buffer RECEIVE-
+*> TCP hands it, matches the path against a small routing table, and
+*> calls the mapped handler program - so individual REST endpoints
+*> (e.g. a balance lookup) are ordinary callable programs instead of
+*> hand-rolled response bytes inside the TCP callback itself. Falls
+*> back to the same "404 Not Found" response the old canned stub
+*> returned when nothing in the table matches.
+*>
+*> Handler contract: CALL handler USING l-path, l-headers,
+*> l-header-count, l-buffer, l-length - the handler reads l-path and
+*> l-headers, then overwrites l-buffer with the HTTP response and
+*> moves the response length to l-length (RECEIVE-TCP sends back
+*> whatever is in l-buffer(1:l-length) after the callback returns).
+*>*
+identification division.
+program-id. http-router-callback.
+environment division.
+configuration section.
+repository.
+    function substr-pos
+    function trim intrinsic.
+data division.
+working-storage section.
+    01 ws-request-copy pic x(1024).
+    01 ws-method pic x(8).
+    01 ws-path pic x(64).
+    01 ws-space-1 usage binary-long unsigned.
+    01 ws-space-2 usage binary-long unsigned.
+    01 ws-line-end usage binary-long unsigned.
+    01 ws-scan-ptr usage binary-long unsigned.
+    01 ws-colon-pos usage binary-long unsigned.
+    01 ws-header-line pic x(256).
+    01 ws-routes.
+        05 ws-route occurs 4 times.
+            10 ws-route-path pic x(64) value spaces.
+            10 ws-route-handler pic x(30) value spaces.
+    01 ws-route-idx usage index.
+    01 ws-route-matched pic x value "N".
+        88 route-matched value "Y".
+    01 ws-handler-pointer usage program-pointer.
+    78 NL value x"0A".
+    78 CR value x"0D".
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-length usage binary-int unsigned.
+    01 l-path pic x(64).
+    01 l-headers.
+        05 l-header occurs 8 times.
+            10 l-header-name pic x(32).
+            10 l-header-value pic x(128).
+    01 l-header-count usage binary-short unsigned.
+procedure division using l-buffer, l-length.
+start-http-router-callback.
+    move spaces to ws-request-copy.
+    move l-buffer(1:l-length) to ws-request-copy.
+    move "GET" to ws-route-path(1).
+    move spaces to ws-route-path(1).
+
+*>  request line: METHOD SP PATH SP VERSION CR LF
+    move substr-pos(ws-request-copy, SPACE) to ws-space-1.
+    if ws-space-1 = 0
+        perform respond-not-found
+        goback
+    end-if.
+    move spaces to ws-method.
+    move ws-request-copy(1:ws-space-1 - 1) to ws-method.
+
+    move substr-pos(ws-request-copy(ws-space-1 + 1:), SPACE)
+        to ws-space-2.
+    if ws-space-2 = 0
+        perform respond-not-found
+        goback
+    end-if.
+    move spaces to l-path.
+    move ws-request-copy(ws-space-1 + 1:ws-space-2 - 1) to l-path.
+
+    move substr-pos(ws-request-copy, CR) to ws-line-end.
+    if ws-line-end = 0
+        move length of ws-request-copy to ws-line-end
+    end-if.
+
+*>  headers: one per line, NAME: VALUE, up to the blank line
+    move 0 to l-header-count.
+    compute ws-scan-ptr = ws-line-end + 2.
+    perform parse-one-header
+        until ws-scan-ptr >= length of ws-request-copy
+           or l-header-count >= 8
+           or ws-request-copy(ws-scan-ptr:2) = CR & NL.
+
+*>  route table - new endpoints are added here as they are built
+    move "/balance" to ws-route-path(1).
+    move "balance-lookup-handler" to ws-route-handler(1).
+
+    move "N" to ws-route-matched.
+    perform varying ws-route-idx from 1 by 1
+            until ws-route-idx > 4 or route-matched
+        if ws-route-path(ws-route-idx) not = spaces
+           and trim(ws-route-path(ws-route-idx)) = trim(l-path)
+            move "Y" to ws-route-matched
+            set ws-handler-pointer to entry ws-route-handler(ws-route-idx)
+            call ws-handler-pointer using l-path, l-headers,
+                l-header-count, l-buffer, l-length
+        end-if
+    end-perform.
+
+    if not route-matched
+        perform respond-not-found
+    end-if.
+    goback.
+
+parse-one-header section.
+    move substr-pos(ws-request-copy(ws-scan-ptr:), CR) to ws-line-end.
+    if ws-line-end = 0 or ws-line-end = 1
+        move length of ws-request-copy to ws-scan-ptr
+        exit section
+    end-if.
+    move spaces to ws-header-line.
+    move ws-request-copy(ws-scan-ptr:ws-line-end - 1) to ws-header-line.
+
+    move substr-pos(ws-header-line, ":") to ws-colon-pos.
+    if ws-colon-pos > 0
+        add 1 to l-header-count
+        move spaces to l-header-name(l-header-count)
+        move ws-header-line(1:ws-colon-pos - 1) to l-header-name(l-header-count)
+        move spaces to l-header-value(l-header-count)
+        move trim(ws-header-line(ws-colon-pos + 1:)) to l-header-value(l-header-count)
+    end-if.
+    compute ws-scan-ptr = ws-scan-ptr + ws-line-end + 1.
+
+respond-not-found section.
+    move 1 to l-length.
+    string
+        "HTTP/1.1 404" CR NL delimited by size
+        "Content-Length: 0" CR NL delimited by size
+        CR NL delimited by size
+        into l-buffer with pointer l-length.
+    subtract 1 from l-length.
+end program http-router-callback.
 
 *>*
-*> Convert one byte into hexadecimal representation.
-*> 
-*> @param l-byte Byte
-*> @return 2 hexadecimal chars
+*> Demo REST endpoint behind HTTP-ROUTER-CALLBACK: looks up a
+*> customer's balance. Real account lookup is out of scope here -
+*> this demonstrates the handler contract the router dispatches to
+*> and returns a canned balance for the account named in the
+*> X-Account-Id header, or a 400 when that header is missing.
+*>
+*> @param l-path Request path that matched this handler's route
+*> @param l-headers Parsed request headers
+*> @param l-header-count Number of populated entries in l-headers
+*> @param l-buffer Overwritten with the HTTP response
+*> @param l-length Set to the length of the response in l-buffer
 *>*
 identification division.
-function-id. byte-to-hex.
+program-id. balance-lookup-handler.
 environment division.
 configuration section.
+repository. function trim upper-case intrinsic.
 data division.
 working-storage section.
-    01 CHARS pic x(16) value "0123456789ABCDEF".
-    01 ws-remainder binary-char unsigned.
-    01 ws-quotient binary-char unsigned.
+    01 ws-account-id pic x(128).
+    01 ws-body pic x(128).
+    01 ws-body-length pic 9(4).
+    01 ws-idx usage index.
+    78 NL value x"0A".
+    78 CR value x"0D".
 linkage section.
-    01 l-byte usage binary-char unsigned.
-    01 l-hex pic x(2).
-procedure division using l-byte returning l-hex.
-    divide l-byte by 16 giving ws-quotient remainder ws-remainder.
-    add 1 to ws-remainder.
-    add 1 to ws-quotient.
-    move CHARS(ws-remainder:1) to l-hex(2:1).
-    move CHARS(ws-quotient:1) to l-hex(1:1).
-end function byte-to-hex.
+    01 l-path pic x(64).
+    01 l-headers.
+        05 l-header occurs 8 times.
+            10 l-header-name pic x(32).
+            10 l-header-value pic x(128).
+    01 l-header-count usage binary-short unsigned.
+    01 l-buffer pic x any length.
+    01 l-length usage binary-int unsigned.
+procedure division using l-path, l-headers, l-header-count,
+        l-buffer, l-length.
+start-balance-lookup-handler.
+    move spaces to ws-account-id.
+    perform varying ws-idx from 1 by 1
+            until ws-idx > l-header-count
+        if upper-case(trim(l-header-name(ws-idx))) = "X-ACCOUNT-ID"
+            move trim(l-header-value(ws-idx)) to ws-account-id
+        end-if
+    end-perform.
 
-*>*
-*> Convert one byte into hexadecimal representation.
-*> 
-*> @param l-hex 2 hexadecimal chars
-*> @return Byte
-*>*
+    if ws-account-id = spaces
+        move 1 to l-length
+        string
+            "HTTP/1.1 400 Bad Request" CR NL delimited by size
+            "Content-Length: 0" CR NL delimited by size
+            CR NL delimited by size
+            into l-buffer with pointer l-length
+        end-string
+        subtract 1 from l-length
+        goback
+    end-if.
+
+    move spaces to ws-body.
+    move 1 to ws-body-length.
+    string
+        '{"accountId":"' delimited by size
+        trim(ws-account-id) delimited by size
+        '","balance":"0.00","currency":"EUR"}' delimited by size
+        into ws-body with pointer ws-body-length
+    end-string.
+    subtract 1 from ws-body-length.
+
+    move 1 to l-length.
+    string
+        "HTTP/1.1 200 OK" CR NL delimited by size
+        "Content-Type: application/json" CR NL delimited by size
+        "Content-Length: " delimited by size
+        ws-body-length delimited by size
+        CR NL delimited by size
+        CR NL delimited by size
+        trim(ws-body) delimited by size
+        into l-buffer with pointer l-length
+    end-string.
+    subtract 1 from l-length.
+end program balance-lookup-handler.
+
+       >>SOURCE FORMAT FREE
+*>**
+*>  TLS-capable connection helper, built on CONNECTTOSERVER.
+*>
+*>  CONNECTTOSERVER opens a plain socket, which is fine for talking to
+*>  a syslog collector on the LAN but not for reaching an external
+*>  card-network or SWIFT gateway over the internet. CONNECTTOSERVER-
+*>  TLS makes the same plain connection and then wraps it in a TLS
+*>  handshake (via the platform OpenSSL library) before handing back
+*>  the socket descriptor and an opaque TLS session handle, so
+*>  outbound interfaces to third parties are encrypted on the wire.
+*>**
 identification division.
-function-id. hex-to-byte.
+program-id. connecttoserver-tls.
 environment division.
 configuration section.
-repository. 
-    function ord upper-case intrinsic.
 data division.
 working-storage section.
-    01 ws-remainder usage binary-char unsigned.
-    01 ws-quotient usage binary-char unsigned.
+    01 ws-tls-method-pointer usage pointer.
+    01 ws-tls-context-pointer usage pointer.
+    01 ws-handshake-rc usage binary-long.
 linkage section.
-    01 l-hex pic x(2).
-    01 l-byte usage binary-char unsigned.
-procedure division using l-hex returning l-byte.
-    compute ws-quotient = ord(upper-case(l-hex(1:1))) - 49.
-    if ws-quotient > 16
-        subtract 7 from ws-quotient
+01 address-family binary-int.
+01 address-socktype binary-int.
+01 host pic x(128).
+01 host-service pic x(32).
+01 socket-descriptor binary-int.
+01 tls-session-pointer usage pointer.
+
+procedure division using address-family address-socktype
+     host host-service socket-descriptor tls-session-pointer.
+
+start-connecttoserver-tls.
+    set tls-session-pointer to null.
+    call "connecttoserver" using
+        address-family
+        address-socktype
+        host
+        host-service
+        socket-descriptor
+    end-call.
+    if socket-descriptor = 0
+        goback
     end-if.
-    compute ws-remainder = ord(upper-case(l-hex(2:1))) - 49.
-    if ws-remainder > 16
-        subtract 7 from ws-remainder
+
+*>  set up a TLS client context and perform the handshake over the
+*>  already-connected socket
+    call "TLS_client_method" returning ws-tls-method-pointer end-call.
+    call "SSL_CTX_new" using by value ws-tls-method-pointer
+        giving ws-tls-context-pointer
+    end-call.
+    if ws-tls-context-pointer = null
+        call "close" using by value socket-descriptor end-call
+        move 0 to socket-descriptor
+        goback
+    end-if.
+
+    call "SSL_new" using by value ws-tls-context-pointer
+        giving tls-session-pointer
+    end-call.
+    if tls-session-pointer = null
+        call "SSL_CTX_free" using by value ws-tls-context-pointer end-call
+        call "close" using by value socket-descriptor end-call
+        move 0 to socket-descriptor
+        goback
+    end-if.
+
+*>  SSL_new() took its own reference on the context, so it is safe to
+*>  free our handle to it now - the context itself stays alive until
+*>  SSL_free() drops that reference later in CLOSE-TLS.
+    call "SSL_CTX_free" using by value ws-tls-context-pointer end-call.
+
+    call "SSL_set_fd" using by value tls-session-pointer
+        by value socket-descriptor
+    end-call.
+
+    call "SSL_connect" using by value tls-session-pointer
+        giving ws-handshake-rc
+    end-call.
+    if ws-handshake-rc not = 1
+        display "TLS handshake failed with " host upon syserr
+        call "SSL_free" using by value tls-session-pointer end-call
+        call "close" using by value socket-descriptor end-call
+        move 0 to socket-descriptor
+        set tls-session-pointer to null
+        goback
     end-if.
-    compute l-byte = ws-quotient * 16 + ws-remainder.
-end function hex-to-byte.
+
+    goback.
+end program connecttoserver-tls.
 
 *>*
-*> Count the number of substring occurrences. Case-sensitive.
-*> 
-*> @param l-haystack String to search in
-*> @param l-needle String to search for
-*> @return Number of occurrences
+*> Send a message over an already-established TLS session (see
+*> CONNECTTOSERVER-TLS).
+*>
+*> @param l-tls-session TLS session handle from CONNECTTOSERVER-TLS
+*> @param l-message Message
+*> @return Number of bytes sent, or a negative OpenSSL error code
 *>*
 identification division.
-function-id. substr-count.
+function-id. send-tls.
 environment division.
 configuration section.
-repository. function length intrinsic.
+repository. function byte-length intrinsic.
 data division.
 working-storage section.
-    01 haystack-idx usage index value 1.
-    01 needle-idx usage index value 1.
-    01 haystack-len usage binary-double unsigned.
-    01 needle-len usage binary-double unsigned.
-    01 needle-char pic x.
-    01 haystack-char pic x.
 linkage section.
-    01 l-haystack pic x any length.
-    01 l-needle pic x any length.
-    01 l-result usage binary-long unsigned value 0.
-procedure division using l-haystack, l-needle returning l-result.
-    initialize haystack-idx, needle-idx, l-result all to value.
-    move length(l-haystack) to haystack-len.
-    move length(l-needle) to needle-len.
-
-    if haystack-len < needle-len
-        goback
-    end-if.
-    perform until haystack-idx > haystack-len or needle-idx > needle-len
-        move l-haystack(haystack-idx:1) to haystack-char
-        move l-needle(needle-idx:1) to needle-char
-        if haystack-char = needle-char
-           if needle-idx = needle-len
-               add 1 to l-result
-               initialize needle-idx all to value
-           else
-               set needle-idx up by 1
-           end-if
-        end-if
-        set haystack-idx up by 1
-    end-perform.
-end function substr-count.
+    01 l-tls-session usage pointer.
+    01 l-message pic x any length.
+    01 l-result usage binary-long value 0.
+procedure division using l-tls-session, l-message returning l-result.
+    call "SSL_write" using
+        by value l-tls-session
+        by reference l-message
+        by value byte-length(l-message)
+        giving l-result
+    end-call.
+end function send-tls.
 
 *>*
-*> Count the number of substring occurrences. Case-insensitive.
-*> 
-*> @param l-haystack String to search in
-*> @param l-needle String to search for
-*> @return Number of occurrences
+*> Close down a TLS session opened by CONNECTTOSERVER-TLS and the
+*> underlying socket.
+*>
+*> @param l-tls-session TLS session handle from CONNECTTOSERVER-TLS
+*> @param l-socket-descriptor Socket descriptor from CONNECTTOSERVER-TLS
 *>*
 identification division.
-function-id. substr-count-case.
+program-id. close-tls.
 environment division.
 configuration section.
-repository. function length lower-case intrinsic.
 data division.
 working-storage section.
-    01 haystack-idx usage index value 1.
-    01 needle-idx usage index value 1.
-    01 haystack-len usage binary-double unsigned.
-    01 needle-len usage binary-double unsigned.
-    01 needle-char pic x.
-    01 haystack-char pic x.
 linkage section.
-    01 l-haystack pic x any length.
-    01 l-needle pic x any length.
-    01 l-result usage binary-long unsigned value 0.
-procedure division using l-haystack, l-needle returning l-result.
-    initialize haystack-idx, needle-idx, l-result all to value.
-    move length(l-haystack) to haystack-len.
-    move length(l-needle) to needle-len.
-
-    if haystack-len < needle-len
-        goback
+    01 l-tls-session usage pointer.
+    01 l-socket-descriptor binary-int.
+procedure division using l-tls-session, l-socket-descriptor.
+start-close-tls.
+    if l-tls-session not = null
+        call "SSL_shutdown" using by value l-tls-session end-call
+        call "SSL_free" using by value l-tls-session end-call
     end-if.
-    perform until haystack-idx > haystack-len or needle-idx > needle-len
-        move lower-case(l-haystack(haystack-idx:1)) to haystack-char
-        move lower-case(l-needle(needle-idx:1)) to needle-char
-        if haystack-char = needle-char
-           if needle-idx = needle-len
-               add 1 to l-result
-               initialize needle-idx all to value
-           else
-               set needle-idx up by 1
-           end-if
-        end-if
-        set haystack-idx up by 1
-    end-perform.
-end function substr-count-case.
+    if l-socket-descriptor <> 0
+        call "close" using by value l-socket-descriptor end-call
+    end-if.
+    goback.
+end program close-tls.
 
 *>*
-*> Generate SHA3-256 message digest
-*> 
-*> @param l-buffer Input bytes
+*> Generate a message authentication code using HMAC-SHA3-256
+*> (RFC 2104 construction over the SHA3-256 compression function).
+*>
+*> @param l-key Secret key, any length
+*> @param l-message Message to authenticate
 *> @return 64 hexadecimal chars
 *>*
 identification division.
-function-id. sha3-256.
+function-id. hmac-sha3-256.
 environment division.
 configuration section.
-repository. 
-    function byte-to-hex 
+repository.
+    function byte-to-hex
+    function hex-to-byte
+    function sha3-finalize
     function byte-length intrinsic.
 data division.
 working-storage section.
     78 RATE value 1088.
     78 CAPACITY value 512.
     78 SUFFIX value x"06".
+    01 BLOCK-SIZE usage binary-double unsigned value 136.
     01 LEN usage binary-double unsigned value 32.
-    01 buffer-len usage binary-double unsigned.
+    01 key-len usage binary-double unsigned.
+    01 msg-len usage binary-double unsigned.
+    01 outer-len usage binary-double unsigned.
     01 ws-idx usage index.
-    01 ws-hash pic x(32).
+    01 ws-key-hash pic x(32).
+    01 ws-key-block pic x(136).
+    01 ws-ipad pic x(136).
+    01 ws-opad pic x(136).
+    01 ws-inner-sha3-ctx.
+        05 ctx-state pic x(200).
+        05 ctx-rate-bytes usage binary-long unsigned.
+        05 ctx-suffix pic x.
+        05 ctx-block-size usage binary-long unsigned.
+        05 ctx-digest-len usage binary-long unsigned.
+    01 ws-inner-hex pic x(128).
+    01 ws-inner-hash pic x(32).
+    01 ws-outer-input pic x(168).
+    01 ws-outer-hash pic x(32).
 linkage section.
-    01 l-buffer pic x any length.
+    01 l-key pic x any length.
+    01 l-message pic x any length.
     01 l-hex.
         05 hex pic x(2) occurs 32 times.
-procedure division using l-buffer returning l-hex.
-    move byte-length(l-buffer) to buffer-len.
-    call "KECCAK" using 
-        RATE
-        CAPACITY
-        l-buffer
-        buffer-len
-        SUFFIX
-        ws-hash
-        LEN.
+procedure division using l-key, l-message returning l-hex.
+    move byte-length(l-key) to key-len.
+    move byte-length(l-message) to msg-len.
+
+*>  keys longer than the block size are shortened by hashing them;
+*>  shorter keys are right-padded with zero bytes
+    move low-values to ws-key-block.
+    if key-len > BLOCK-SIZE
+        call "KECCAK" using
+            RATE CAPACITY l-key key-len SUFFIX ws-key-hash LEN
+        end-call
+        move ws-key-hash to ws-key-block(1:32)
+    else
+        move l-key(1:key-len) to ws-key-block(1:key-len)
+    end-if.
+
+    move all x"36" to ws-ipad.
+    move all x"5c" to ws-opad.
+    call "CBL_XOR" using ws-key-block ws-ipad by value BLOCK-SIZE end-call.
+    call "CBL_XOR" using ws-key-block ws-opad by value BLOCK-SIZE end-call.
+
+*>  inner hash = SHA3-256(ipad || message), absorbed in two pieces via
+*>  SHA3-ABSORB so an arbitrarily large message never has to be copied
+*>  into a fixed-size working-storage buffer first
+    call "sha3-256-absorb-init" using ws-inner-sha3-ctx end-call.
+    call "sha3-absorb" using ws-inner-sha3-ctx, ws-ipad, BLOCK-SIZE end-call.
+    call "sha3-absorb" using ws-inner-sha3-ctx, l-message, msg-len end-call.
+    move sha3-finalize(ws-inner-sha3-ctx) to ws-inner-hex.
     perform varying ws-idx from 1 by 1 until ws-idx > LEN
-        move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
+        move hex-to-byte(ws-inner-hex(ws-idx * 2 - 1:2))
+            to ws-inner-hash(ws-idx:1)
     end-perform.
-end function sha3-256.
 
-*>*
-*> Generate SHA3-512 message digest
-*> 
-*> @param l-buffer Input bytes
-*> @return 128 hexadecimal chars
-*>*
-identification division.
-function-id. sha3-512.
-environment division.
-configuration section.
-repository. 
-    function byte-to-hex 
-    function byte-length intrinsic.
-data division.
-working-storage section.
-    78 RATE value 576.
-    78 CAPACITY value 1024.
-    78 SUFFIX value x"06".
-    01 LEN usage binary-double unsigned value 64.
-    01 buffer-len usage binary-double unsigned.
-    01 ws-idx usage index.
-    01 ws-hash pic x(64).
-linkage section.
-    01 l-buffer pic x any length.
-    01 l-hex.
-        05 hex pic x(2) occurs 64 times.
-procedure division using l-buffer returning l-hex.
-    move byte-length(l-buffer) to buffer-len.
-    call "KECCAK" using 
-        RATE
-        CAPACITY
-        l-buffer
-        buffer-len
-        SUFFIX
-        ws-hash 
-        LEN.
+*>  outer hash = SHA3-256(opad || inner hash)
+    move ws-opad to ws-outer-input(1:136).
+    move ws-inner-hash to ws-outer-input(137:32).
+    move 168 to outer-len.
+    call "KECCAK" using
+        RATE CAPACITY ws-outer-input outer-len SUFFIX ws-outer-hash LEN
+    end-call.
+
     perform varying ws-idx from 1 by 1 until ws-idx > LEN
-        move byte-to-hex(ws-hash(ws-idx:1)) to hex(ws-idx)
+        move byte-to-hex(ws-outer-hash(ws-idx:1)) to hex(ws-idx)
     end-perform.
-end function sha3-512.
+end function hmac-sha3-256.
 
 *>*
-*> Convert urlencoded symbol into one byte.
-*> 
-*> @param l-symbol Urlencoded symbol (3 bytes)
-*> @return Byte
+*> Generate a SHAKE128 extendable-output digest of caller-specified
+*> length, built on the same KECCAK permutation as SHA3-256/512
+*> (delimited suffix 1F instead of 06, per FIPS 202).
+*>
+*> @param l-buffer Input bytes
+*> @param l-output-len Desired output length, in bytes
+*> @param l-hex Returned digest, as 2 * l-output-len hexadecimal chars
+*>     (caller must size this field to hold them)
 *>*
 identification division.
-function-id. urlencoded-to-byte.
+program-id. shake128.
 environment division.
 configuration section.
-repository. function hex-to-byte.
+repository.
+    function byte-to-hex
+    function byte-length intrinsic.
 data division.
 working-storage section.
+    78 RATE value 1344.
+    78 CAPACITY value 256.
+    78 SUFFIX value x"1F".
+    01 buffer-len usage binary-double unsigned.
+    01 ws-idx usage index.
+    01 ws-raw-output pic x(65536).
 linkage section.
-    01 l-urlencoded.
-        05 filler pic x(1).
-        88 is-urlencoded value "%".
-        05 hex pic x(2).
-    01 l-byte usage binary-char unsigned.
-procedure division using l-urlencoded returning l-byte.
-    initialize l-byte all to value.
-    if is-urlencoded
-        move hex-to-byte(hex) to l-byte
-    end-if.
-end function urlencoded-to-byte.
+    01 l-buffer pic x any length.
+    01 l-output-len usage binary-double unsigned.
+    01 l-hex pic x any length.
+procedure division using l-buffer, l-output-len, l-hex.
+start-shake128.
+    move byte-length(l-buffer) to buffer-len.
+    call "KECCAK" using
+        RATE
+        CAPACITY
+        l-buffer
+        buffer-len
+        SUFFIX
+        ws-raw-output
+        l-output-len
+    end-call.
+    perform varying ws-idx from 1 by 1 until ws-idx > l-output-len
+        move byte-to-hex(ws-raw-output(ws-idx:1))
+            to l-hex(ws-idx * 2 - 1:2)
+    end-perform.
+    goback.
+end program shake128.
 
 *>*
-*> Convert one byte into urlencoded symbol.
-*> 
-*> @param l-byte Byte
-*> @return Urlencoded symbol (3 bytes)
+*> Generate a SHAKE256 extendable-output digest of caller-specified
+*> length, built on the same KECCAK permutation as SHA3-256/512
+*> (delimited suffix 1F instead of 06, per FIPS 202).
+*>
+*> @param l-buffer Input bytes
+*> @param l-output-len Desired output length, in bytes
+*> @param l-hex Returned digest, as 2 * l-output-len hexadecimal chars
+*>     (caller must size this field to hold them)
 *>*
 identification division.
-function-id. byte-to-urlencoded.
+program-id. shake256.
 environment division.
 configuration section.
-repository. function byte-to-hex.
+repository.
+    function byte-to-hex
+    function byte-length intrinsic.
 data division.
 working-storage section.
+    78 RATE value 1088.
+    78 CAPACITY value 512.
+    78 SUFFIX value x"1F".
+    01 buffer-len usage binary-double unsigned.
+    01 ws-idx usage index.
+    01 ws-raw-output pic x(65536).
 linkage section.
-    01 l-byte usage binary-char unsigned.
-    01 l-urlencoded pic x(3).
-procedure division using l-byte returning l-urlencoded.
-    move "%" to l-urlencoded(1:1).
-    move byte-to-hex(l-byte) to l-urlencoded(2:2).
-end function byte-to-urlencoded.
+    01 l-buffer pic x any length.
+    01 l-output-len usage binary-double unsigned.
+    01 l-hex pic x any length.
+procedure division using l-buffer, l-output-len, l-hex.
+start-shake256.
+    move byte-length(l-buffer) to buffer-len.
+    call "KECCAK" using
+        RATE
+        CAPACITY
+        l-buffer
+        buffer-len
+        SUFFIX
+        ws-raw-output
+        l-output-len
+    end-call.
+    perform varying ws-idx from 1 by 1 until ws-idx > l-output-len
+        move byte-to-hex(ws-raw-output(ws-idx:1))
+            to l-hex(ws-idx * 2 - 1:2)
+    end-perform.
+    goback.
+end program shake256.
 
 *>*
-*> Convert ECB exchange rates in CSV format to the list of currency-rate pairs.
-*> https://www.ecb.europa.eu/stats/policy_and_exchange_rates/euro_reference_exchange_rates/html/index.en.html
-*> 
-*> @param l-byte CSV string
-*> @return Urlencoded symbol Pointer to the list of 64 [pic x(3), pic 9(7)V9(8)] elements
+*> Extract fields from a fixed-width record into a comma-separated
+*> line, for exporting legacy fixed-width statement/extract files to
+*> CSV. The layout describes each field as NAME:START:LENGTH (1-based
+*> start position), separated by commas; NAME is carried only for
+*> parity with FIXED-WIDTH-TO-JSON and is otherwise ignored here.
+*>
+*> @param l-record Fixed-width input record
+*> @param l-layout Field layout, e.g. "ACCTNO:1:10,NAME:11:30,BALANCE:41:15"
+*> @return Trimmed field values joined with commas
 *>*
 identification division.
-function-id. csv-ecb-rates.
+function-id. fixed-width-to-csv.
 environment division.
 configuration section.
-repository. function all intrinsic.
+repository.
+    function substr-pos
+    function byte-length numval trim length intrinsic.
 data division.
 working-storage section.
-    01 ws-header usage binary-char unsigned.
-    01 ws-header-idx usage index.
-    01 ws-field pic x(32).
-    01 ws-csv-pointer usage binary-long unsigned.
-    01 ws-field-pointer usage binary-long unsigned.
-    01 ws-list.
-        05 ws-rates occurs 64 times indexed by ws-rates-idx.
-            10 ws-currency pic x(3).
-            10 ws-rate pic 9(7)V9(8).
-    01 csv-len usage binary-double unsigned.
+    01 ws-layout-len usage binary-long unsigned.
+    01 ws-scan-ptr usage binary-long unsigned.
+    01 ws-field-spec pic x(64).
+    01 ws-field-ptr usage binary-long unsigned.
+    01 ws-colon1 usage binary-long unsigned.
+    01 ws-colon2 usage binary-long unsigned.
+    01 ws-start usage binary-long unsigned.
+    01 ws-field-len usage binary-long unsigned.
+    01 ws-value-len usage binary-long unsigned.
+    01 ws-output pic x(4096).
+    01 ws-output-ptr usage binary-long unsigned.
+    01 ws-first-field pic x.
 linkage section.
-    01 l-csv pic x any length.
-    01 l-list.
-        05 l-rates usage pointer.
-procedure division using l-csv returning l-list.
-    move byte-length(l-csv) to csv-len.
-    set l-rates to address of ws-list.
-    move 1 to ws-csv-pointer, ws-field-pointer.
-    set ws-rates-idx to 1.
-    set ws-header-idx to 0.
-    move SPACES to ws-field.
-    move 1 to ws-header.
-    perform until ws-csv-pointer > byte-length(l-csv) - 1
-        evaluate TRUE
-        when l-csv(ws-csv-pointer:1) = "," and l-csv(1 + ws-csv-pointer:1) = " "
-            if ws-rates-idx > 1
-                if ws-header = 1
-                    move ws-field to ws-currency(ws-rates-idx - 1)  
-                else
-                    move ws-field to ws-rate(ws-rates-idx - 1) 
-                end-if
-            end-if
-            set ws-rates-idx up by 1
-            move SPACES to ws-field
-            move 1 to ws-field-pointer
-            add 2 to ws-csv-pointer
-        when l-csv(ws-csv-pointer:1) = x"0a"
-            move 0 to ws-header
-            set ws-rates-idx to 1
-            add 1 to ws-csv-pointer
-        when other
-           move l-csv(ws-csv-pointer:1) to ws-field(ws-field-pointer:1)
-           add 1 to ws-csv-pointer, ws-field-pointer
-        end-evaluate
+    01 l-record pic x any length.
+    01 l-layout pic x any length.
+    01 l-result pic x(4096).
+procedure division using l-record, l-layout returning l-result.
+    move byte-length(l-layout) to ws-layout-len.
+    move spaces to ws-output.
+    move 1 to ws-output-ptr.
+    move 1 to ws-scan-ptr.
+    move "Y" to ws-first-field.
+
+    perform until ws-scan-ptr > ws-layout-len
+        move spaces to ws-field-spec
+        move 1 to ws-field-ptr
+        perform until ws-scan-ptr > ws-layout-len or l-layout(ws-scan-ptr:1) = ","
+            move l-layout(ws-scan-ptr:1) to ws-field-spec(ws-field-ptr:1)
+            add 1 to ws-scan-ptr, ws-field-ptr
+        end-perform
+        if ws-scan-ptr <= ws-layout-len
+            add 1 to ws-scan-ptr
+        end-if
+
+        move substr-pos(ws-field-spec, ":") to ws-colon1
+        move substr-pos(ws-field-spec(ws-colon1 + 1:), ":") to ws-colon2
+        compute ws-colon2 = ws-colon2 + ws-colon1
+        move numval(ws-field-spec(ws-colon1 + 1:ws-colon2 - ws-colon1 - 1))
+            to ws-start
+        move numval(trim(ws-field-spec(ws-colon2 + 1:))) to ws-field-len
+
+        if ws-first-field = "N"
+            move "," to ws-output(ws-output-ptr:1)
+            add 1 to ws-output-ptr
+        end-if
+        move "N" to ws-first-field
+
+        move length(trim(l-record(ws-start:ws-field-len))) to ws-value-len
+        move trim(l-record(ws-start:ws-field-len))
+            to ws-output(ws-output-ptr:ws-value-len)
+        add ws-value-len to ws-output-ptr
     end-perform.
-end function csv-ecb-rates.
 
-       >>SOURCE FORMAT FREE
-*>**
-*>  Core library: datetime
-*>
-*>  @author Olegs Kunicins
-*>  @license LGPL-3.0
-*>
-*>  This library is free software; you can redistribute it and/or
-*>  modify it under the terms of the GNU Lesser General Public
-*>  License as published by the Free Software Foundation; either
-*>  version 3.0 of the License, or (at your option) any later version.
-*>  
-*>  This library is distributed in the hope that it will be useful,
-*>  but WITHOUT ANY WARRANTY; without even the implied warranty of
-*>  MERCHANTABILITY or FITNESS FOR A PARTICULAR PURPOSE.  See the GNU
-*>  Lesser General Public License for more details.
-*>  
-*>  You should have received a copy of the GNU Lesser General Public
-*>  License along with this library.
-*>**
+    move ws-output to l-result.
+end function fixed-width-to-csv.
 
 *>*
-*> Format the given or current timestamp, replacing the tokens, such as
-*> YY    Year                                      18
-*> YYYY  Year                                      2018
-*> M     Month of the year (1-12)                  7
-*> MM    Month of the year (01-12)                 07
-*> MMM   Month of the year textual                 Jul
-*> D     Day of the month (1-31)                   9
-*> DD    Day of the month (01-31)                  09
-*> DDD   Day of the year (01-366)                  07
-*> WW    Week of the year (01-53)                  05
-*> U     Weekday (1-7)                             2
-*> EEE   Weekday textual      	                   Tue
-*> h     Hour of the day (0-23)                    5
-*> hh    Hour of the day (00-23)                   05
-*> m     Minute of the hour (0-59)                 9
-*> mm    Minute of the hour (00-59)                09
-*> s     Second of the minute (0-59)               4
-*> ss    Second of the minute (00-59)              04
-*> z     Timezone                                  GMT-08:00
-*> x     Timezone ISO 8601                         -08:00
-*> @param l-format 32-char long string
-*> @param l-timestamp 21-char long current-date or ZERO
-*> @return Formatted timestamp trailing by spaces, 32-char long
+*> Extract fields from a fixed-width record into a JSON object, for
+*> exporting legacy fixed-width statement/extract files downstream.
+*> Same layout description as FIXED-WIDTH-TO-CSV, but NAME is used as
+*> the JSON key.
+*>
+*> @param l-record Fixed-width input record
+*> @param l-layout Field layout, e.g. "ACCTNO:1:10,NAME:11:30,BALANCE:41:15"
+*> @return JSON object with one string member per field
 *>*
 identification division.
-function-id. datetime-format.
+function-id. fixed-width-to-json.
 environment division.
 configuration section.
-repository. 
-    function current-date numval substitute trim formatted-date integer-of-date intrinsic.
+repository.
+    function substr-pos
+    function byte-length numval trim length intrinsic.
 data division.
 working-storage section.
-    01 WEEKDAYS.
-        05 filler pic x(3) value "Mon".
-        05 filler pic x(3) value "Tue".
-        05 filler pic x(3) value "Wed".
-        05 filler pic x(3) value "Thu".
-        05 filler pic x(3) value "Fri".
-        05 filler pic x(3) value "Sat".
-        05 filler pic x(3) value "Sun".
-    01 filler redefines WEEKDAYS.
-        05 ws-eee pic x(3) occurs 7 times indexed by ws-eee-idx.
-    01 MONTHS.
-        05 filler pic x(3) value "Jan".
-        05 filler pic x(3) value "Feb".
-        05 filler pic x(3) value "Mar".
-        05 filler pic x(3) value "Apr".
-        05 filler pic x(3) value "May".
-        05 filler pic x(3) value "Jun".
-        05 filler pic x(3) value "Jul".
-        05 filler pic x(3) value "Aug".
-        05 filler pic x(3) value "Sep".
-        05 filler pic x(3) value "Oct".
-        05 filler pic x(3) value "Nov".
-        05 filler pic x(3) value "Dec".
-    01 filler redefines MONTHS.
-        05 ws-mmm pic x(3) occurs 12 times indexed by ws-mmm-idx.
-    01 ws-timestamp.
-        05 ts-yyyy.
-           10 filler pic 9(2).
-           10 ts-yy pic 9(2).
-        05 ts-mm pic z(2).
-        05 ts-dd pic z(2).
-        05 ts-hh pic 9(2).
-        05 ts-mmi pic 9(2).
-        05 ts-ss pic 9(2).
-        05 filler pic 9(2).
-        05 ts-gmt-hours pic S9(2) sign leading separate.
-        05 ts-gmt-minutes pic 9(2).
-    01 ts-week.
-        05 filler pic 9(5).
-        05 ts-ww pic 9(2).
-        05 ts-u pic 9(1).
-    01 ts-d pic z(2) value space.
-    01 ts-m pic z(2) value space.
-    01 ts-h pic z(2) value space.
-    01 ts-mi pic z(2) value space.
-    01 ts-s pic z(2) value space.
-    01 ts-z.
-        05 filler value "GMT".
-        05 ts-gmt-hours pic S9(2) sign leading separate.
-        05 filler value ":".
-        05 ts-gmt-minutes pic 9(2).
-    01 ts-x.
-        05 ts-gmt-hours pic S9(2) sign leading separate.
-        05 filler value ":".
-        05 ts-gmt-minutes pic 9(2).
+    01 ws-layout-len usage binary-long unsigned.
+    01 ws-scan-ptr usage binary-long unsigned.
+    01 ws-field-spec pic x(64).
+    01 ws-field-ptr usage binary-long unsigned.
+    01 ws-colon1 usage binary-long unsigned.
+    01 ws-colon2 usage binary-long unsigned.
+    01 ws-name-len usage binary-long unsigned.
+    01 ws-start usage binary-long unsigned.
+    01 ws-field-len usage binary-long unsigned.
+    01 ws-value-len usage binary-long unsigned.
+    01 ws-output pic x(4096).
+    01 ws-output-ptr usage binary-long unsigned.
+    01 ws-first-field pic x.
+    01 ws-value pic x(4096).
+    01 ws-value-idx usage binary-long unsigned.
+    01 ws-value-byte pic x.
 linkage section.
-    01 l-format pic x any length.
-    01 l-timestamp pic x any length.
-    01 l-result pic x(32).
-procedure division using l-format, l-timestamp returning l-result.
-    if l-timestamp is ZERO
-        move current-date to ws-timestamp
-    else
-        move l-timestamp to ws-timestamp
-    end-if.
+    01 l-record pic x any length.
+    01 l-layout pic x any length.
+    01 l-result pic x(4096).
+procedure division using l-record, l-layout returning l-result.
+    move byte-length(l-layout) to ws-layout-len.
+    move spaces to ws-output.
+    move "{" to ws-output(1:1).
+    move 2 to ws-output-ptr.
+    move 1 to ws-scan-ptr.
+    move "Y" to ws-first-field.
 
-    move ts-mm to ts-m.
-    move ts-dd to ts-d.
-    move ts-hh to ts-h.
-    move ts-mmi to ts-mi.
-    move ts-ss to ts-s.
-    move corresponding ws-timestamp to ts-z.
-    move corresponding ws-timestamp to ts-x.
-    move numval(ts-mm) to ws-mmm-idx.
-    move formatted-date("YYYYWwwD", integer-of-date(numval(ws-timestamp(1:8)))) to ts-week.
-    move numval(ts-u) to ws-eee-idx.
+    perform until ws-scan-ptr > ws-layout-len
+        move spaces to ws-field-spec
+        move 1 to ws-field-ptr
+        perform until ws-scan-ptr > ws-layout-len or l-layout(ws-scan-ptr:1) = ","
+            move l-layout(ws-scan-ptr:1) to ws-field-spec(ws-field-ptr:1)
+            add 1 to ws-scan-ptr, ws-field-ptr
+        end-perform
+        if ws-scan-ptr <= ws-layout-len
+            add 1 to ws-scan-ptr
+        end-if
 
-    move substitute(
-        l-format
-        "YYYY" ts-yyyy "YY" ts-yy
-        "MMM" ws-mmm(ws-mmm-idx) "MM" ts-mm "M" trim(ts-m)
-        "DDD" formatted-date("YYYY-DDD", integer-of-date(numval(ws-timestamp(1:8))))(6:3) 
-           "DD" ts-dd "D" trim(ts-d)
-        "WW" ts-ww
-        "U" trim(ts-u)
-        "EEE" ws-eee(ws-eee-idx) 
-        "hh" ts-hh "h" trim(ts-h)
-        "mm" ts-mmi "m" trim(ts-mi)
-        "ss" ts-ss "s" trim(ts-s)
-        "z" ts-z
-        "x" ts-x
-    ) to l-result.
-end function datetime-format.
+        move substr-pos(ws-field-spec, ":") to ws-colon1
+        move substr-pos(ws-field-spec(ws-colon1 + 1:), ":") to ws-colon2
+        compute ws-colon2 = ws-colon2 + ws-colon1
+        compute ws-name-len = ws-colon1 - 1
+        move numval(ws-field-spec(ws-colon1 + 1:ws-colon2 - ws-colon1 - 1))
+            to ws-start
+        move numval(trim(ws-field-spec(ws-colon2 + 1:))) to ws-field-len
+
+        if ws-first-field = "N"
+            move "," to ws-output(ws-output-ptr:1)
+            add 1 to ws-output-ptr
+        end-if
+        move "N" to ws-first-field
+
+        move quote to ws-output(ws-output-ptr:1)
+        add 1 to ws-output-ptr
+        move ws-field-spec(1:ws-name-len) to ws-output(ws-output-ptr:ws-name-len)
+        add ws-name-len to ws-output-ptr
+        move quote to ws-output(ws-output-ptr:1)
+        add 1 to ws-output-ptr
+        move ":" to ws-output(ws-output-ptr:1)
+        add 1 to ws-output-ptr
+        move quote to ws-output(ws-output-ptr:1)
+        add 1 to ws-output-ptr
+
+*>  escape embedded double quotes and backslashes so a NAME or
+*>  free-text field never breaks the surrounding JSON string
+        move trim(l-record(ws-start:ws-field-len)) to ws-value
+        move length(trim(l-record(ws-start:ws-field-len))) to ws-value-len
+        perform varying ws-value-idx from 1 by 1
+                until ws-value-idx > ws-value-len
+            move ws-value(ws-value-idx:1) to ws-value-byte
+            if ws-value-byte = quote or ws-value-byte = "\"
+                move "\" to ws-output(ws-output-ptr:1)
+                add 1 to ws-output-ptr
+            end-if
+            move ws-value-byte to ws-output(ws-output-ptr:1)
+            add 1 to ws-output-ptr
+        end-perform
+
+        move quote to ws-output(ws-output-ptr:1)
+        add 1 to ws-output-ptr
+    end-perform.
 
+    move "}" to ws-output(ws-output-ptr:1).
+    move ws-output to l-result.
+end function fixed-width-to-json.
