@@ -10,37 +10,64 @@ repository.
     function csv-ecb-rates
     function urlencoded-to-byte
     function byte-to-urlencoded
+    function url-decode
     function sha3-256
     function sha3-512
+    function hmac-sha3-256
+    function fixed-width-to-csv
+    function fixed-width-to-json
     function substr-pos
     function substr-pos-case
     function byte-to-hex
     function hex-to-byte
+    function hex-dump
     function substr-count
     function substr-count-case
-    function concatenate intrinsic.
+    function concatenate trim intrinsic.
 data division.
 working-storage section.
     01 test-rate pic 9(7)V9(8).
     01 l-list.
         05 l-rates usage pointer.
+    01 ws-shake-hex pic x(64).
+    01 ws-fw-record pic x(56) value
+        "0000012345JOHN SMITH                    0000150000".
+    01 ws-fw-layout pic x(37) value
+        "ACCTNO:1:10,NAME:11:30,BALANCE:41:15".
+    01 ws-fw-record-quoted pic x(56) value
+        '0000012346JOHN "JACK" SMITH             0000150000'.
+    01 ws-query-pairs.
+        05 ws-query-pair occurs 16 times.
+            10 ws-query-pair-name pic x(64).
+            10 ws-query-pair-value pic x(256).
+    01 ws-query-pair-count usage binary-short unsigned.
+    01 ws-dump-msg pic x(20) value "test message".
+    01 ws-dump-result pic x(8192).
 linkage section.
     01 ws-list.
-        05 ws-rates occurs 64 times indexed by ws-rates-idx.
+        05 ws-rates occurs 128 times indexed by ws-rates-idx.
             10 ws-currency pic x(3).
             10 ws-rate pic 9(7)V9(8).
 procedure division.
     perform csv-ecb-rates-test.
     perform byte-to-urlencoded-test.
     perform urlencoded-to-byte-test.
+    perform url-decode-test.
+    perform whole-query-string-decode-test.
     perform sha3-256-test.
     perform sha3-512-test.
+    perform hmac-sha3-256-test.
+    perform shake128-test.
+    perform shake256-test.
+    perform fixed-width-to-csv-test.
+    perform fixed-width-to-json-test.
     perform substr-pos-test.
     perform substr-pos-case-test.
     perform byte-to-hex-test.
     perform hex-to-byte-test.
     perform substr-count-test.
     perform substr-count-case-test.
+    perform hex-dump-test.
     goback.
 
 csv-ecb-rates-test section.
@@ -60,6 +87,39 @@ csv-ecb-rates-test section.
     move 122.53 to test-rate.
     call "assert-equals" using test-rate, ws-rate(2).
 
+hmac-sha3-256-test section.
+    call "assert-equals" using
+        "8C6E0683409427F8931711B10CA92A506EB1FAFA48FADD66D76126F47AC2C333"
+        hmac-sha3-256("key", "The quick brown fox jumps over the lazy dog").
+    call "assert-equals" using
+        "E24E10319E904ADE4404FF3FF7C91D930B3BA7C6E1DEC4112A9478304A6985A0"
+        hmac-sha3-256(SPACE, SPACE).
+
+shake128-test section.
+    call "shake128" using "abc", 32, ws-shake-hex.
+    call "assert-equals" using
+        "5881092DD818BF5CF8A3DDB793FBCBA74097D5C526A6D35F97B83351940F2CC8"
+        ws-shake-hex.
+
+shake256-test section.
+    call "shake256" using "abc", 32, ws-shake-hex.
+    call "assert-equals" using
+        "483366601360A8771C6863080CC4114D8DB44530F8F1E1EE4F94EA37E78B5739"
+        ws-shake-hex.
+
+fixed-width-to-csv-test section.
+    call "assert-equals" using
+        "0000012345,JOHN SMITH,0000150000"
+        trim(fixed-width-to-csv(ws-fw-record, ws-fw-layout)).
+
+fixed-width-to-json-test section.
+    call "assert-equals" using
+        '{"ACCTNO":"0000012345","NAME":"JOHN SMITH","BALANCE":"0000150000"}'
+        trim(fixed-width-to-json(ws-fw-record, ws-fw-layout)).
+    call "assert-equals" using
+        '{"ACCTNO":"0000012346","NAME":"JOHN \"JACK\" SMITH","BALANCE":"0000150000"}'
+        trim(fixed-width-to-json(ws-fw-record-quoted, ws-fw-layout)).
+
 urlencoded-to-byte-test section.
     call "assert-equals" using x"20", urlencoded-to-byte("%20").
     call "assert-equals" using x"FF", urlencoded-to-byte("%FF").
@@ -70,6 +130,21 @@ byte-to-urlencoded-test section.
     call "assert-equals" using "%FF", byte-to-urlencoded(x"FF").
     call "assert-equals" using "%00", byte-to-urlencoded(x"00").
 
+url-decode-test section.
+    call "assert-equals" using "New York", trim(url-decode("New%20York")).
+    call "assert-equals" using "John Doe", trim(url-decode("John+Doe")).
+    call "assert-equals" using "100%", trim(url-decode("100%25")).
+    call "assert-equals" using "plain", trim(url-decode("plain")).
+
+whole-query-string-decode-test section.
+    call "whole-query-string-decode" using
+        "name=John+Doe&city=New%20York", ws-query-pairs, ws-query-pair-count.
+    call "assert-equals" using 2, ws-query-pair-count.
+    call "assert-equals" using "name", trim(ws-query-pair-name(1)).
+    call "assert-equals" using "John Doe", trim(ws-query-pair-value(1)).
+    call "assert-equals" using "city", trim(ws-query-pair-name(2)).
+    call "assert-equals" using "New York", trim(ws-query-pair-value(2)).
+
 sha3-256-test section.
     call "assert-equals" using 
         "60E893E6D54D8526E55A81F98BFAC5DA236BB203E84ED5967A8F527D5BF3D4A4"
@@ -92,6 +167,18 @@ byte-to-hex-test section.
     call "assert-equals" using "20", byte-to-hex(SPACE).
     call "assert-equals" using "0A", byte-to-hex(x"0a").
 
+hex-dump-test section.
+    move hex-dump(ws-dump-msg, 12) to ws-dump-result.
+    call "assert-equals" using 1, substr-pos(ws-dump-result, "00000000  ").
+    call "assert-equals" using 11,
+        substr-pos(ws-dump-result, "74 65 73 74 20 6d 65 73  73 61 67 65").
+    call "assert-equals" using 60,
+        substr-pos(ws-dump-result, "|test message").
+    call "assert-equals" using 11,
+        substr-pos(hex-dump(x"0001001F7F", 5), "00 01 00 1f 7f").
+    call "assert-equals" using 60,
+        substr-pos(hex-dump(x"0001001F7F", 5), "|....").
+
 substr-pos-test section.
     call "assert-equals" using 1, substr-pos(SPACE, SPACE).
     call "assert-equals" using 1, substr-pos("Lorem ipsum dolor", "Lorem").
