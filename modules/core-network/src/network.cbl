@@ -111,22 +111,56 @@ end function syslog.
 
 *>*
 *> Receive UDP requests, a UDP server
-*> 
+*>
+*> Datagrams longer than the UDP-FRAGMENT-SIZE chunk carried in a
+*> single recv() are sent by the caller as a sequence of fragments,
+*> each prefixed with a small FRAG-HEADER (magic, sequence number,
+*> total fragment count - see UDP-FRAGMENT-PAYLOAD-SIZE). Fragments
+*> are reassembled into the growable ws-message working area and the
+*> callback is only invoked once the final fragment of a message has
+*> arrived, so a multi-part ISO 20022/SWIFT payload is handed to
+*> business logic intact instead of truncated at 1024 bytes. A
+*> datagram that does not start with the FRAG-HEADER magic is passed
+*> through unchanged, so existing single-datagram callers (SEND-UDP,
+*> SYSLOG-AUDIT-SEND) keep working exactly as before.
+*>
 *> @param l-host Local host name or IP address
 *> @param l-port Local port
 *> @param l-limit Limit of requests. 0 - unlimited
 *> @param l-callback Program-pointer which handles content
+*> @param l-checkpoint-path Optional path to a checkpoint file. When
+*>        present, the request counter and the identifier of the last
+*>        processed message are written to this file after every
+*>        message, and are read back on startup so a listener that was
+*>        stopped partway through an L-LIMIT-bounded run picks up where
+*>        it left off instead of counting from zero again.
 *>*
 identification division.
 program-id. receive-udp.
 environment division.
 configuration section.
-repository. function trim length intrinsic.
+repository.
+    function substr-pos
+    function trim numval length current-date intrinsic.
+input-output section.
+file-control.
+    select checkpoint-file assign to l-checkpoint-path
+        organization line sequential
+        file status ws-checkpoint-status.
+    select dead-letter-file assign to l-deadletter-path
+        organization line sequential
+        file status ws-deadletter-status.
 data division.
+file section.
+fd checkpoint-file.
+01 checkpoint-record pic x(256).
+fd dead-letter-file.
+01 dead-letter-record pic x(256).
 working-storage section.
     78 AF_INET value 2.
     78 SOCK_DGRAM value 2.
     78 SIGINT value 2.
+    78 FRAG-MAGIC value "FRG1".
     01 SOL_SOCKET usage binary-int value 1.
     01 SO_REUSEADDR usage binary-int value 2.
     01 YES usage binary-int value 1.
@@ -138,15 +172,54 @@ working-storage section.
     01 ws-udp-socket usage binary-int external.
     01 ws-buffer pic x(1024).
     01 ws-buffer-length usage binary-long signed.
+    01 ws-fragment.
+        05 ws-fragment-header.
+            10 ws-fragment-magic pic x(4).
+            10 ws-fragment-seq usage binary-short unsigned.
+            10 ws-fragment-total usage binary-short unsigned.
+        05 ws-fragment-payload pic x(1016).
+    01 ws-fragment-payload-length usage binary-long unsigned.
+    01 ws-message pic x(65536).
+    01 ws-message-length usage binary-long unsigned.
+    01 ws-done-receiving pic x value "N".
     01 ws-error pic x(64).
     01 ws-signal-handler usage program-pointer.
+    01 ws-checkpoint-status pic x(2).
+    01 ws-checkpoint-count pic 9(10) value 0.
+    01 ws-checkpoint-remaining usage binary-short unsigned.
+    01 ws-checkpoint-lastid pic x(64).
+    01 ws-checkpoint-field1 pic x(128).
+    01 ws-checkpoint-field2 pic x(128).
+    01 ws-checkpoint-pos usage binary-long unsigned.
+    01 ws-checkpoint-switch pic x value "N".
+        88 checkpoint-exhausted value "Y".
+    01 ws-deadletter-status pic x(2).
+    01 ws-retry-count usage binary-short unsigned.
+    01 ws-retry-max usage binary-short unsigned value 3.
+    01 ws-retry-wait usage binary-long unsigned.
 linkage section.
     01 l-host pic x any length.
     01 l-port usage binary-short unsigned.
     01 l-limit usage binary-short unsigned.
     01 l-callback usage program-pointer.
-procedure division using l-host, l-port, l-limit, l-callback.
+    01 l-checkpoint-path pic x any length.
+    01 l-deadletter-path pic x any length.
+procedure division using l-host, l-port, l-limit, l-callback,
+        optional l-checkpoint-path, optional l-deadletter-path.
 server-start section.
+    perform load-checkpoint.
+    move l-limit to ws-checkpoint-remaining.
+    if l-limit > 0
+        if ws-checkpoint-count < l-limit
+            compute ws-checkpoint-remaining = l-limit - ws-checkpoint-count
+        else
+            move 0 to ws-checkpoint-remaining
+            set checkpoint-exhausted to true
+        end-if
+    end-if.
+    if checkpoint-exhausted
+        goback
+    end-if.
     set ws-signal-handler to entry "server-stop".
     call "signal" using by value SIGINT by value ws-signal-handler.
 
@@ -167,7 +240,7 @@ server-start section.
         by value SO_REUSEADDR
         by reference YES
         by value length(YES)
-    end-call. 
+    end-call.
     if RETURN-CODE = -1
         move "setsockopt failed" to ws-error
         perform server-error
@@ -176,18 +249,30 @@ server-start section.
     call "htons" using by value l-port giving server-port.
 
     move AF_INET to server-family.
-    
+
     if l-host = "localhost" or "INADDR_ANY"
         move 0 to server-ip-address
     else
         call "inet_addr" using by reference l-host giving server-ip-address end-call
     end-if.
 
-    call "bind" using
-        by value ws-udp-socket
-        by reference ws-address
-        by value length(ws-address)
-    end-call.
+    move 0 to ws-retry-count
+    perform until ws-retry-count >= ws-retry-max
+        call "bind" using
+            by value ws-udp-socket
+            by reference ws-address
+            by value length(ws-address)
+        end-call
+        if RETURN-CODE = -1
+            add 1 to ws-retry-count
+            if ws-retry-count < ws-retry-max
+                compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                call "sleep" using by value ws-retry-wait
+            end-if
+        else
+            exit perform
+        end-if
+    end-perform.
     if RETURN-CODE = -1
         move "bind failed" to ws-error
         perform server-error
@@ -196,42 +281,170 @@ server-start section.
     display "UDP server started on " l-host ":" l-port ". Hit Ctrl+C to stop.".
 
     perform until exit
-        move SPACES to ws-buffer
-        call "recv" using
-            by value ws-udp-socket
-            by reference ws-buffer
-            by value length(ws-buffer)
-            by value 0
+        move 0 to ws-message-length
+        perform receive-one-message
+
+        call l-callback using ws-message, ws-message-length on exception
+           display "Error occurred calling message-handler" upon syserr
         end-call
+
+        perform record-checkpoint-progress
+
+        if l-limit > 0
+           subtract 1 from ws-checkpoint-remaining
+           if ws-checkpoint-remaining = 0
+               set checkpoint-exhausted to true
+           end-if
+        end-if
+
+        if checkpoint-exhausted
+            exit perform
+        end-if
+    end-perform.
+    call ws-signal-handler using by value SIGINT.
+    goback.
+load-checkpoint section.
+    move 0 to ws-checkpoint-count.
+    move spaces to ws-checkpoint-lastid.
+    if l-checkpoint-path is omitted
+        exit section
+    end-if.
+    open input checkpoint-file.
+    if ws-checkpoint-status <> "00"
+        exit section
+    end-if.
+    read checkpoint-file
+        at end
+            continue
+        not at end
+            perform parse-checkpoint-record
+    end-read.
+    close checkpoint-file.
+parse-checkpoint-record section.
+    move substr-pos(checkpoint-record, ",") to ws-checkpoint-pos.
+    if ws-checkpoint-pos > 0
+        move checkpoint-record(1:ws-checkpoint-pos - 1) to ws-checkpoint-field1
+        move checkpoint-record(ws-checkpoint-pos + 1:) to ws-checkpoint-field2
+
+        move substr-pos(ws-checkpoint-field1, "=") to ws-checkpoint-pos
+        if ws-checkpoint-pos > 0
+            move numval(trim(ws-checkpoint-field1(ws-checkpoint-pos + 1:)))
+                to ws-checkpoint-count
+        end-if
+
+        move substr-pos(ws-checkpoint-field2, "=") to ws-checkpoint-pos
+        if ws-checkpoint-pos > 0
+            move trim(ws-checkpoint-field2(ws-checkpoint-pos + 1:))
+                to ws-checkpoint-lastid
+        end-if
+    end-if.
+record-checkpoint-progress section.
+    if l-checkpoint-path is omitted
+        exit section
+    end-if.
+    add 1 to ws-checkpoint-count.
+    move ws-message(1:length(ws-checkpoint-lastid)) to ws-checkpoint-lastid.
+    open output checkpoint-file.
+    move spaces to checkpoint-record.
+    string
+        "COUNT=" delimited by size
+        ws-checkpoint-count delimited by size
+        "," delimited by size
+        "LASTID=" delimited by size
+        ws-checkpoint-lastid delimited by size
+        into checkpoint-record
+    end-string.
+    write checkpoint-record.
+    close checkpoint-file.
+receive-one-message section.
+*>  pull datagrams until a non-fragmented message arrives or the
+*>  final fragment of a fragmented message has been reassembled
+    move "N" to ws-done-receiving
+    perform until ws-done-receiving = "Y"
+        move SPACES to ws-buffer
+        move 0 to ws-retry-count
+        perform until ws-retry-count >= ws-retry-max
+            call "recv" using
+                by value ws-udp-socket
+                by reference ws-buffer
+                by value length(ws-buffer)
+                by value 0
+            end-call
+            if RETURN-CODE = -1
+                add 1 to ws-retry-count
+                if ws-retry-count < ws-retry-max
+                    compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                    call "sleep" using by value ws-retry-wait
+                end-if
+            else
+                exit perform
+            end-if
+        end-perform
         if RETURN-CODE = -1
             move "recv failed" to ws-error
             perform server-error
         end-if
-        
+
         move RETURN-CODE to ws-buffer-length
         if ws-buffer-length = 0
             move SPACE to ws-buffer
             move 1 to ws-buffer-length
         end-if
 
-        call l-callback using ws-buffer, ws-buffer-length on exception 
-           display "Error occurred calling message-handler" upon syserr
-        end-call
-
-        if l-limit > 0
-           subtract 1 from l-limit
-           if l-limit = 0
-               exit perform
-           end-if
+        move ws-buffer(1:length(ws-fragment-header)) to ws-fragment-header
+        if ws-fragment-magic = FRAG-MAGIC
+            compute ws-fragment-payload-length =
+                ws-buffer-length - length(ws-fragment-header)
+            move ws-buffer(length(ws-fragment-header) + 1:
+                ws-fragment-payload-length) to ws-fragment-payload
+            if ws-message-length + ws-fragment-payload-length
+                    > length(ws-message)
+                move "Y" to ws-done-receiving
+            else
+                move ws-fragment-payload(1:ws-fragment-payload-length)
+                    to ws-message(ws-message-length + 1:
+                        ws-fragment-payload-length)
+                add ws-fragment-payload-length to ws-message-length
+                if ws-fragment-seq >= ws-fragment-total
+                    move "Y" to ws-done-receiving
+                end-if
+            end-if
+        else
+            if ws-message-length + ws-buffer-length > length(ws-message)
+                move "Y" to ws-done-receiving
+            else
+                move ws-buffer(1:ws-buffer-length)
+                    to ws-message(ws-message-length + 1:ws-buffer-length)
+                add ws-buffer-length to ws-message-length
+                move "Y" to ws-done-receiving
+            end-if
         end-if
     end-perform.
-    call ws-signal-handler using by value SIGINT.
-    goback.
 server-error section.
     if ws-udp-socket <> 0
        display "Error: " ws-error upon syserr
+       perform write-dead-letter
     end-if.
     goback.
+write-dead-letter section.
+    if l-deadletter-path is omitted
+        exit section
+    end-if.
+    open extend dead-letter-file.
+    if ws-deadletter-status = "35" or ws-deadletter-status = "05"
+        open output dead-letter-file
+    end-if.
+    move spaces to dead-letter-record.
+    string
+        current-date(1:14) delimited by size
+        " " delimited by size
+        trim(ws-error) delimited by size
+        " LASTID=" delimited by size
+        trim(ws-checkpoint-lastid) delimited by size
+        into dead-letter-record
+    end-string.
+    write dead-letter-record.
+    close dead-letter-file.
 identification division.
 program-id. server-stop.
 data division.
@@ -250,18 +463,51 @@ end program receive-udp.
 
 *>*
 *> Receive TCP requests, a TCP server
-*> 
+*>
+*> A single recv() chunk is capped at 1024 bytes, but the connection
+*> is read in a loop into the growable ws-message working area until
+*> the whole message has arrived, so payloads larger than 1024 bytes
+*> are not corrupted. "Whole message" is decided two ways: if the
+*> headers received so far declare a Content-Length, reading
+*> continues until that many body bytes have been seen; otherwise
+*> (no declared length - e.g. a multi-part SWIFT message with no HTTP
+*> framing) reading continues for as long as each recv() chunk comes
+*> back completely full, stopping as soon as a short chunk signals
+*> the sender has paused or finished.
+*>
 *> @param l-host Local host name or IP address
 *> @param l-port Local port
 *> @param l-limit Limit of requests. 0 - unlimited
 *> @param l-callback Program-pointer which handles content
+*> @param l-checkpoint-path Optional path to a checkpoint file. When
+*>        present, the request counter and the identifier of the last
+*>        processed message are written to this file after every
+*>        message, and are read back on startup so a listener that was
+*>        stopped partway through an L-LIMIT-bounded run picks up where
+*>        it left off instead of counting from zero again.
 *>*
 identification division.
 program-id. receive-tcp.
 environment division.
 configuration section.
-repository. function all intrinsic.
+repository.
+    function substr-pos
+    function substr-pos-case
+    function all intrinsic.
+input-output section.
+file-control.
+    select checkpoint-file assign to l-checkpoint-path
+        organization line sequential
+        file status ws-checkpoint-status.
+    select dead-letter-file assign to l-deadletter-path
+        organization line sequential
+        file status ws-deadletter-status.
 data division.
+file section.
+fd checkpoint-file.
+01 checkpoint-record pic x(256).
+fd dead-letter-file.
+01 dead-letter-record pic x(256).
 working-storage section.
     78 AF_INET value 2.
     78 SOCK_STREAM value 1.
@@ -285,15 +531,58 @@ working-storage section.
     01 ws-client-address-length usage binary-short unsigned.
     01 ws-buffer pic x(1024).
     01 ws-buffer-length usage binary-long signed.
+    01 ws-message pic x(65536).
+    01 ws-message-length usage binary-long unsigned.
+    01 ws-headers-end usage binary-long unsigned.
+    01 ws-content-length-pos usage binary-long unsigned.
+    01 ws-content-length-len usage binary-long unsigned.
+    01 ws-content-length-eol usage binary-long unsigned.
+    01 ws-content-length-value usage binary-long unsigned.
+    01 ws-target-length usage binary-long unsigned.
+    01 ws-done-reading pic x value "N".
+    01 ws-double-crlf pic x(4) value x"0D0A0D0A".
+    01 ws-crlf pic x(2) value x"0D0A".
     01 ws-error pic x(64).
     01 ws-signal-handler usage program-pointer.
+    78 NL value x"0A".
+    78 CR value x"0D".
+    01 ws-checkpoint-status pic x(2).
+    01 ws-checkpoint-count pic 9(10) value 0.
+    01 ws-checkpoint-remaining usage binary-short unsigned.
+    01 ws-checkpoint-lastid pic x(64).
+    01 ws-checkpoint-field1 pic x(128).
+    01 ws-checkpoint-field2 pic x(128).
+    01 ws-checkpoint-pos usage binary-long unsigned.
+    01 ws-checkpoint-switch pic x value "N".
+        88 checkpoint-exhausted value "Y".
+    01 ws-connection-ok pic x value "Y".
+    01 ws-deadletter-status pic x(2).
+    01 ws-retry-count usage binary-short unsigned.
+    01 ws-retry-max usage binary-short unsigned value 3.
+    01 ws-retry-wait usage binary-long unsigned.
 linkage section.
     01 l-host pic x any length.
     01 l-port usage binary-short unsigned.
     01 l-limit usage binary-short unsigned.
     01 l-callback usage program-pointer.
-procedure division using l-host, l-port, l-limit, l-callback.
+    01 l-checkpoint-path pic x any length.
+    01 l-deadletter-path pic x any length.
+procedure division using l-host, l-port, l-limit, l-callback,
+        optional l-checkpoint-path, optional l-deadletter-path.
 start-tcpipserver.
+    perform load-checkpoint.
+    move l-limit to ws-checkpoint-remaining.
+    if l-limit > 0
+        if ws-checkpoint-count < l-limit
+            compute ws-checkpoint-remaining = l-limit - ws-checkpoint-count
+        else
+            move 0 to ws-checkpoint-remaining
+            set checkpoint-exhausted to true
+        end-if
+    end-if.
+    if checkpoint-exhausted
+        goback
+    end-if.
     set ws-signal-handler to entry "server-stop".
     call "signal" using by value SIGINT by value ws-signal-handler.
 
@@ -314,7 +603,7 @@ start-tcpipserver.
         by value SO_REUSEADDR
         by reference YES
         by value length(YES)
-    end-call. 
+    end-call.
     if RETURN-CODE = -1
         move "setsockopt failed" to ws-error
         perform server-error
@@ -330,11 +619,23 @@ start-tcpipserver.
         call "inet_addr" using by reference l-host giving server-ip-address end-call
     end-if.
 
-    call "bind" using
-        by value ws-server-socket
-        by reference ws-server-address
-        by value length(ws-server-address)
-    end-call.
+    move 0 to ws-retry-count
+    perform until ws-retry-count >= ws-retry-max
+        call "bind" using
+            by value ws-server-socket
+            by reference ws-server-address
+            by value length(ws-server-address)
+        end-call
+        if RETURN-CODE = -1
+            add 1 to ws-retry-count
+            if ws-retry-count < ws-retry-max
+                compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                call "sleep" using by value ws-retry-wait
+            end-if
+        else
+            exit perform
+        end-if
+    end-perform.
     if RETURN-CODE = -1
         move "bind failed" to ws-error
         perform server-error
@@ -353,71 +654,217 @@ start-tcpipserver.
 
     perform until exit
         move length(ws-client-address) to ws-client-address-length
-        call "accept" using
-            by value ws-server-socket
-            by reference ws-client-address
-            by reference ws-client-address-length
-            giving ws-client-socket
-        end-call
+        move 0 to ws-retry-count
+        perform until ws-retry-count >= ws-retry-max
+            call "accept" using
+                by value ws-server-socket
+                by reference ws-client-address
+                by reference ws-client-address-length
+                giving ws-client-socket
+            end-call
+            if RETURN-CODE = -1
+                add 1 to ws-retry-count
+                if ws-retry-count < ws-retry-max
+                    compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                    call "sleep" using by value ws-retry-wait
+                end-if
+            else
+                exit perform
+            end-if
+        end-perform
         if RETURN-CODE = -1
             move "accept failed" to ws-error
             perform server-error
         end-if
 
+        move "Y" to ws-connection-ok
+
         call "setsockopt" using
             by value ws-client-socket
             by value SOL_SOCKET by value SO_REUSEADDR
             by reference YES by value length(YES)
-        end-call 
+        end-call
         if RETURN-CODE = -1
             move "setsockopt failed" to ws-error
-            perform server-error
+            perform log-connection-error
+            move "N" to ws-connection-ok
         end-if
 
-        perform server-read
-        perform until ws-buffer-length = 0
-            call l-callback using ws-buffer, ws-buffer-length on exception 
-                display "Error occurred calling message-handler" upon syserr
-            end-call
-            perform server-send
-            perform server-read
-            move 0 to ws-buffer-length
-        end-perform
+        if ws-connection-ok = "Y"
+            perform receive-one-message
+            perform until ws-message-length = 0 or ws-connection-ok = "N"
+                call l-callback using ws-message, ws-message-length on exception
+                    display "Error occurred calling message-handler" upon syserr
+                end-call
+                perform server-send
+                if ws-connection-ok = "Y"
+                    perform receive-one-message
+                    move 0 to ws-message-length
+                end-if
+            end-perform
+        end-if
 
         call "close" using by value ws-client-socket end-call
         if RETURN-CODE = -1
             move "close failed" to ws-error
-            perform server-error
+            perform log-connection-error
         end-if
 
+        perform record-checkpoint-progress
+
         if l-limit > 0
-            subtract 1 from l-limit
-            if l-limit = 0
-                exit perform
+            subtract 1 from ws-checkpoint-remaining
+            if ws-checkpoint-remaining = 0
+                set checkpoint-exhausted to true
             end-if
         end-if
+
+        if checkpoint-exhausted
+            exit perform
+        end-if
     end-perform.
     call ws-signal-handler using by value SIGINT.
     goback.
+load-checkpoint section.
+    move 0 to ws-checkpoint-count.
+    move spaces to ws-checkpoint-lastid.
+    if l-checkpoint-path is omitted
+        exit section
+    end-if.
+    open input checkpoint-file.
+    if ws-checkpoint-status <> "00"
+        exit section
+    end-if.
+    read checkpoint-file
+        at end
+            continue
+        not at end
+            perform parse-checkpoint-record
+    end-read.
+    close checkpoint-file.
+parse-checkpoint-record section.
+    move substr-pos(checkpoint-record, ",") to ws-checkpoint-pos.
+    if ws-checkpoint-pos > 0
+        move checkpoint-record(1:ws-checkpoint-pos - 1) to ws-checkpoint-field1
+        move checkpoint-record(ws-checkpoint-pos + 1:) to ws-checkpoint-field2
+
+        move substr-pos(ws-checkpoint-field1, "=") to ws-checkpoint-pos
+        if ws-checkpoint-pos > 0
+            move numval(trim(ws-checkpoint-field1(ws-checkpoint-pos + 1:)))
+                to ws-checkpoint-count
+        end-if
+
+        move substr-pos(ws-checkpoint-field2, "=") to ws-checkpoint-pos
+        if ws-checkpoint-pos > 0
+            move trim(ws-checkpoint-field2(ws-checkpoint-pos + 1:))
+                to ws-checkpoint-lastid
+        end-if
+    end-if.
+record-checkpoint-progress section.
+    if l-checkpoint-path is omitted
+        exit section
+    end-if.
+    add 1 to ws-checkpoint-count.
+    move ws-message(1:length(ws-checkpoint-lastid)) to ws-checkpoint-lastid.
+    open output checkpoint-file.
+    move spaces to checkpoint-record.
+    string
+        "COUNT=" delimited by size
+        ws-checkpoint-count delimited by size
+        "," delimited by size
+        "LASTID=" delimited by size
+        ws-checkpoint-lastid delimited by size
+        into checkpoint-record
+    end-string.
+    write checkpoint-record.
+    close checkpoint-file.
 server-send section.
     call "send" using
         by value ws-client-socket
-        by reference ws-buffer
-        by value ws-buffer-length
+        by reference ws-message
+        by value ws-message-length
         by value 0
     end-call.
     if RETURN-CODE = -1
         move "send failed" to ws-error
-        perform server-error
+        perform log-connection-error
+        move "N" to ws-connection-ok
     end-if.
+receive-one-message section.
+    move 0 to ws-message-length.
+    move 0 to ws-target-length.
+    move "N" to ws-done-reading.
+    perform server-read.
+    if ws-buffer-length = 0
+        exit section
+    end-if.
+    perform until ws-done-reading = "Y"
+        move ws-buffer(1:ws-buffer-length)
+            to ws-message(ws-message-length + 1:ws-buffer-length)
+        add ws-buffer-length to ws-message-length
+
+        if ws-target-length = 0
+            move substr-pos(ws-message(1:ws-message-length), ws-double-crlf)
+                to ws-headers-end
+            if ws-headers-end > 0
+                move substr-pos-case(ws-message(1:ws-headers-end), "content-length:")
+                    to ws-content-length-pos
+                if ws-content-length-pos > 0
+                    compute ws-content-length-pos =
+                        ws-content-length-pos + length("content-length:")
+                    move substr-pos(ws-message(ws-content-length-pos:
+                        ws-headers-end - ws-content-length-pos), ws-crlf)
+                        to ws-content-length-eol
+                    if ws-content-length-eol > 0
+                        compute ws-content-length-len =
+                            ws-content-length-eol - 1
+                    else
+                        compute ws-content-length-len =
+                            ws-headers-end - ws-content-length-pos
+                    end-if
+                    move numval(trim(ws-message(ws-content-length-pos:
+                        ws-content-length-len)))
+                        to ws-content-length-value
+                    compute ws-target-length =
+                        ws-headers-end + 3 + ws-content-length-value
+                end-if
+            end-if
+        end-if
+
+        evaluate true
+            when ws-target-length > 0 and ws-message-length >= ws-target-length
+                move "Y" to ws-done-reading
+            when ws-buffer-length < length(ws-buffer)
+                move "Y" to ws-done-reading
+            when ws-message-length + length(ws-buffer) > length(ws-message)
+                move "Y" to ws-done-reading
+            when other
+                perform server-read
+                if ws-buffer-length = 0
+                    move "Y" to ws-done-reading
+                end-if
+        end-evaluate
+    end-perform.
 server-read section.
     move spaces to ws-buffer.
-    call "recv" using
-        by value ws-client-socket
-        by reference ws-buffer
-        by value length(ws-buffer)
-        by value 0
-    end-call.
+    move 0 to ws-retry-count.
+    perform until ws-retry-count >= ws-retry-max
+        call "recv" using
+            by value ws-client-socket
+            by reference ws-buffer
+            by value length(ws-buffer)
+            by value 0
+        end-call
+        if RETURN-CODE = -1
+            add 1 to ws-retry-count
+            if ws-retry-count < ws-retry-max
+                compute ws-retry-wait = 2 ** (ws-retry-count - 1)
+                call "sleep" using by value ws-retry-wait
+            end-if
+        else
+            exit perform
+        end-if
+    end-perform.
     if RETURN-CODE = -1
         move "recv failed" to ws-error
         perform server-error
@@ -426,8 +873,37 @@ server-read section.
 server-error section.
     if ws-server-socket <> 0
        display ws-error end-display
+       perform write-dead-letter
     end-if.
     goback.
+log-connection-error section.
+*>  A failure isolated to the client connection just accepted (as
+*>  opposed to a listener-startup failure) - log and dead-letter it,
+*>  but do not GOBACK, so one misbehaving client cannot take down the
+*>  whole overnight listener.
+    if ws-server-socket <> 0
+       display ws-error end-display
+       perform write-dead-letter
+    end-if.
+write-dead-letter section.
+    if l-deadletter-path is omitted
+        exit section
+    end-if.
+    open extend dead-letter-file.
+    if ws-deadletter-status = "35" or ws-deadletter-status = "05"
+        open output dead-letter-file
+    end-if.
+    move spaces to dead-letter-record.
+    string
+        current-date(1:14) delimited by size
+        " " delimited by size
+        trim(ws-error) delimited by size
+        " LASTID=" delimited by size
+        trim(ws-checkpoint-lastid) delimited by size
+        into dead-letter-record
+    end-string.
+    write dead-letter-record.
+    close dead-letter-file.
 identification division.
 program-id. server-stop.
 data division.
@@ -443,3 +919,398 @@ procedure division using l-signal returning omitted.
     goback.
 end program server-stop.
 end program receive-tcp.
+
+*>*
+*> Load RECEIVE-UDP/RECEIVE-TCP listener settings (host, port, request
+*> limit) from an external KEY=VALUE configuration file, so the
+*> listener address and message cap can be changed per environment
+*> without recompiling the caller. Unrecognised keys are ignored;
+*> missing keys keep their default (HOST=localhost, PORT=0, LIMIT=0).
+*>
+*> File format, one setting per line:
+*>     HOST=0.0.0.0
+*>     PORT=1514
+*>     LIMIT=0
+*>
+*> @param l-config-path Path to the listener configuration file
+*> @param l-host Local host name or IP address to bind to
+*> @param l-port Local port to bind to
+*> @param l-limit Limit of requests, 0 - unlimited
+*> @param l-result 0 on success, 1 if the configuration file could not be opened
+*>*
+identification division.
+program-id. load-listener-config.
+environment division.
+configuration section.
+repository.
+    function substr-pos
+    function trim numval intrinsic.
+input-output section.
+file-control.
+    select listener-config-file assign to ws-config-path
+        organization line sequential
+        file status ws-config-status.
+data division.
+file section.
+fd listener-config-file.
+01 listener-config-record pic x(256).
+working-storage section.
+    01 ws-config-path pic x(256).
+    01 ws-config-status pic x(2).
+    01 ws-eof-switch pic x value "N".
+        88 config-eof value "Y".
+    01 ws-equals-pos usage binary-long unsigned.
+    01 ws-key pic x(32).
+    01 ws-value pic x(224).
+linkage section.
+    01 l-config-path pic x any length.
+    01 l-host pic x(128).
+    01 l-port usage binary-short unsigned.
+    01 l-limit usage binary-short unsigned.
+    01 l-result usage binary-long unsigned.
+procedure division using l-config-path, l-host, l-port, l-limit,
+        l-result.
+start-load-listener-config.
+    move 0 to l-result.
+    move spaces to ws-config-path.
+    move l-config-path to ws-config-path.
+    move "localhost" to l-host.
+    move 0 to l-port.
+    move 0 to l-limit.
+
+    open input listener-config-file.
+    if ws-config-status not = "00"
+        move 1 to l-result
+        goback
+    end-if.
+
+    perform until config-eof
+        read listener-config-file
+            at end
+                set config-eof to true
+            not at end
+                perform apply-config-line
+        end-read
+    end-perform.
+
+    close listener-config-file.
+    goback.
+
+apply-config-line section.
+    move substr-pos(listener-config-record, "=") to ws-equals-pos.
+    if ws-equals-pos > 1
+        move spaces to ws-key
+        move spaces to ws-value
+        move listener-config-record(1:ws-equals-pos - 1) to ws-key
+        move trim(listener-config-record(ws-equals-pos + 1:)) to ws-value
+
+        evaluate trim(ws-key)
+            when "HOST"
+                move ws-value to l-host
+            when "PORT"
+                move numval(ws-value) to l-port
+            when "LIMIT"
+                move numval(ws-value) to l-limit
+            when other
+                continue
+        end-evaluate
+    end-if.
+end program load-listener-config.
+
+*>*
+*> Send a syslog message over UDP and, regardless of whether the UDP
+*> send succeeds, append the same formatted message to a local
+*> sequential audit-log file first - so an unreachable SIEM collector
+*> never results in a lost audit event. The syslog severity/facility
+*> codes are preserved intact in the journal line because the
+*> formatted SYSLOG message itself is what gets appended.
+*>
+*> @param l-logsource Logsource name
+*> @param l-program Program name
+*> @param l-facility Facility code
+*> @param l-severity Severity code
+*> @param l-message String encoded in UTF-8
+*> @param l-host Remote syslog host name or IP address
+*> @param l-port Remote syslog port
+*> @param l-audit-log-path Path to the local audit journal file
+*> @param l-result Number of bytes sent over UDP, 0 if the send failed
+*>*
+identification division.
+program-id. syslog-audit-send.
+environment division.
+configuration section.
+repository.
+    function syslog
+    function send-udp
+    function trim intrinsic.
+input-output section.
+file-control.
+    select audit-log-file assign to ws-audit-log-path
+        organization line sequential
+        file status ws-audit-status.
+data division.
+file section.
+fd audit-log-file.
+01 audit-log-line pic x(1024).
+working-storage section.
+    01 ws-audit-log-path pic x(256).
+    01 ws-audit-status pic x(2).
+    01 ws-syslog-message pic x(1024).
+linkage section.
+    01 l-logsource pic x any length.
+    01 l-program pic x any length.
+    01 l-facility pic x any length.
+    01 l-severity pic x any length.
+    01 l-message pic x any length.
+    01 l-host pic x(128).
+    01 l-port pic x(5).
+    01 l-audit-log-path pic x any length.
+    01 l-result usage binary-long unsigned.
+procedure division using l-logsource, l-program, l-facility,
+        l-severity, l-message, l-host, l-port, l-audit-log-path,
+        l-result.
+start-syslog-audit-send.
+    initialize l-result all to value.
+    move syslog(l-logsource, l-program, l-facility, l-severity,
+        l-message) to ws-syslog-message.
+
+    move spaces to ws-audit-log-path.
+    move l-audit-log-path to ws-audit-log-path.
+
+    open extend audit-log-file.
+    if ws-audit-status = "05" or ws-audit-status = "35"
+        open output audit-log-file
+    end-if.
+    if ws-audit-status = "00"
+        write audit-log-line from trim(ws-syslog-message)
+        close audit-log-file
+    end-if.
+
+    move send-udp(l-host, l-port, trim(ws-syslog-message)) to l-result.
+    goback.
+end program syslog-audit-send.
+
+*>*
+*> HTTP request router for RECEIVE-TCP.
+*>
+*> Used as the l-callback program-pointer passed to RECEIVE-TCP. It
+*> parses the request line and headers out of the raw buffer RECEIVE-
+*> TCP hands it, matches the path against a small routing table, and
+*> calls the mapped handler program - so individual REST endpoints
+*> (e.g. a balance lookup) are ordinary callable programs instead of
+*> hand-rolled response bytes inside the TCP callback itself. Falls
+*> back to the same "404 Not Found" response the old canned stub
+*> returned when nothing in the table matches.
+*>
+*> Handler contract: CALL handler USING l-path, l-headers,
+*> l-header-count, l-buffer, l-length - the handler reads l-path and
+*> l-headers, then overwrites l-buffer with the HTTP response and
+*> moves the response length to l-length (RECEIVE-TCP sends back
+*> whatever is in l-buffer(1:l-length) after the callback returns).
+*>*
+identification division.
+program-id. http-router-callback.
+environment division.
+configuration section.
+repository.
+    function substr-pos
+    function trim intrinsic.
+data division.
+working-storage section.
+    01 ws-request-copy pic x(1024).
+    01 ws-method pic x(8).
+    01 ws-path pic x(64).
+    01 ws-space-1 usage binary-long unsigned.
+    01 ws-space-2 usage binary-long unsigned.
+    01 ws-line-end usage binary-long unsigned.
+    01 ws-scan-ptr usage binary-long unsigned.
+    01 ws-colon-pos usage binary-long unsigned.
+    01 ws-header-line pic x(256).
+    01 ws-routes.
+        05 ws-route occurs 4 times.
+            10 ws-route-path pic x(64) value spaces.
+            10 ws-route-handler pic x(30) value spaces.
+    01 ws-route-idx usage index.
+    01 ws-route-matched pic x value "N".
+        88 route-matched value "Y".
+    01 ws-handler-pointer usage program-pointer.
+    78 NL value x"0A".
+    78 CR value x"0D".
+linkage section.
+    01 l-buffer pic x any length.
+    01 l-length usage binary-int unsigned.
+    01 l-path pic x(64).
+    01 l-headers.
+        05 l-header occurs 8 times.
+            10 l-header-name pic x(32).
+            10 l-header-value pic x(128).
+    01 l-header-count usage binary-short unsigned.
+procedure division using l-buffer, l-length.
+start-http-router-callback.
+    move spaces to ws-request-copy.
+    move l-buffer(1:l-length) to ws-request-copy.
+    move "GET" to ws-route-path(1).
+    move spaces to ws-route-path(1).
+
+*>  request line: METHOD SP PATH SP VERSION CR LF
+    move substr-pos(ws-request-copy, SPACE) to ws-space-1.
+    if ws-space-1 = 0
+        perform respond-not-found
+        goback
+    end-if.
+    move spaces to ws-method.
+    move ws-request-copy(1:ws-space-1 - 1) to ws-method.
+
+    move substr-pos(ws-request-copy(ws-space-1 + 1:), SPACE)
+        to ws-space-2.
+    if ws-space-2 = 0
+        perform respond-not-found
+        goback
+    end-if.
+    move spaces to l-path.
+    move ws-request-copy(ws-space-1 + 1:ws-space-2 - 1) to l-path.
+
+    move substr-pos(ws-request-copy, CR) to ws-line-end.
+    if ws-line-end = 0
+        move length of ws-request-copy to ws-line-end
+    end-if.
+
+*>  headers: one per line, NAME: VALUE, up to the blank line
+    move 0 to l-header-count.
+    compute ws-scan-ptr = ws-line-end + 2.
+    perform parse-one-header
+        until ws-scan-ptr >= length of ws-request-copy
+           or l-header-count >= 8
+           or ws-request-copy(ws-scan-ptr:2) = CR & NL.
+
+*>  route table - new endpoints are added here as they are built
+    move "/balance" to ws-route-path(1).
+    move "balance-lookup-handler" to ws-route-handler(1).
+
+    move "N" to ws-route-matched.
+    perform varying ws-route-idx from 1 by 1
+            until ws-route-idx > 4 or route-matched
+        if ws-route-path(ws-route-idx) not = spaces
+           and trim(ws-route-path(ws-route-idx)) = trim(l-path)
+            move "Y" to ws-route-matched
+            set ws-handler-pointer to entry ws-route-handler(ws-route-idx)
+            call ws-handler-pointer using l-path, l-headers,
+                l-header-count, l-buffer, l-length
+        end-if
+    end-perform.
+
+    if not route-matched
+        perform respond-not-found
+    end-if.
+    goback.
+
+parse-one-header section.
+    move substr-pos(ws-request-copy(ws-scan-ptr:), CR) to ws-line-end.
+    if ws-line-end = 0 or ws-line-end = 1
+        move length of ws-request-copy to ws-scan-ptr
+        exit section
+    end-if.
+    move spaces to ws-header-line.
+    move ws-request-copy(ws-scan-ptr:ws-line-end - 1) to ws-header-line.
+
+    move substr-pos(ws-header-line, ":") to ws-colon-pos.
+    if ws-colon-pos > 0
+        add 1 to l-header-count
+        move spaces to l-header-name(l-header-count)
+        move ws-header-line(1:ws-colon-pos - 1) to l-header-name(l-header-count)
+        move spaces to l-header-value(l-header-count)
+        move trim(ws-header-line(ws-colon-pos + 1:)) to l-header-value(l-header-count)
+    end-if.
+    compute ws-scan-ptr = ws-scan-ptr + ws-line-end + 1.
+
+respond-not-found section.
+    move 1 to l-length.
+    string
+        "HTTP/1.1 404" CR NL delimited by size
+        "Content-Length: 0" CR NL delimited by size
+        CR NL delimited by size
+        into l-buffer with pointer l-length.
+    subtract 1 from l-length.
+end program http-router-callback.
+
+*>*
+*> Demo REST endpoint behind HTTP-ROUTER-CALLBACK: looks up a
+*> customer's balance. Real account lookup is out of scope here -
+*> this demonstrates the handler contract the router dispatches to
+*> and returns a canned balance for the account named in the
+*> X-Account-Id header, or a 400 when that header is missing.
+*>
+*> @param l-path Request path that matched this handler's route
+*> @param l-headers Parsed request headers
+*> @param l-header-count Number of populated entries in l-headers
+*> @param l-buffer Overwritten with the HTTP response
+*> @param l-length Set to the length of the response in l-buffer
+*>*
+identification division.
+program-id. balance-lookup-handler.
+environment division.
+configuration section.
+repository. function trim upper-case intrinsic.
+data division.
+working-storage section.
+    01 ws-account-id pic x(128).
+    01 ws-body pic x(128).
+    01 ws-body-length pic 9(4).
+    01 ws-idx usage index.
+    78 NL value x"0A".
+    78 CR value x"0D".
+linkage section.
+    01 l-path pic x(64).
+    01 l-headers.
+        05 l-header occurs 8 times.
+            10 l-header-name pic x(32).
+            10 l-header-value pic x(128).
+    01 l-header-count usage binary-short unsigned.
+    01 l-buffer pic x any length.
+    01 l-length usage binary-int unsigned.
+procedure division using l-path, l-headers, l-header-count,
+        l-buffer, l-length.
+start-balance-lookup-handler.
+    move spaces to ws-account-id.
+    perform varying ws-idx from 1 by 1
+            until ws-idx > l-header-count
+        if upper-case(trim(l-header-name(ws-idx))) = "X-ACCOUNT-ID"
+            move trim(l-header-value(ws-idx)) to ws-account-id
+        end-if
+    end-perform.
+
+    if ws-account-id = spaces
+        move 1 to l-length
+        string
+            "HTTP/1.1 400 Bad Request" CR NL delimited by size
+            "Content-Length: 0" CR NL delimited by size
+            CR NL delimited by size
+            into l-buffer with pointer l-length
+        end-string
+        subtract 1 from l-length
+        goback
+    end-if.
+
+    move spaces to ws-body.
+    move 1 to ws-body-length.
+    string
+        '{"accountId":"' delimited by size
+        trim(ws-account-id) delimited by size
+        '","balance":"0.00","currency":"EUR"}' delimited by size
+        into ws-body with pointer ws-body-length
+    end-string.
+    subtract 1 from ws-body-length.
+
+    move 1 to l-length.
+    string
+        "HTTP/1.1 200 OK" CR NL delimited by size
+        "Content-Type: application/json" CR NL delimited by size
+        "Content-Length: " delimited by size
+        ws-body-length delimited by size
+        CR NL delimited by size
+        CR NL delimited by size
+        trim(ws-body) delimited by size
+        into l-buffer with pointer l-length
+    end-string.
+    subtract 1 from l-length.
+end program balance-lookup-handler.
