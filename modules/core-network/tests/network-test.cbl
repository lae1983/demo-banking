@@ -39,16 +39,88 @@ environment division.
 configuration section.
 repository.
     function send-udp
-    function syslog.
+    function syslog
+    function syslog-5424
+    function substr-pos
+    function trim length intrinsic.
+input-output section.
+file-control.
+    select test-config-file assign to ws-config-path
+        organization line sequential
+        file status ws-test-config-status.
+    select checkpoint-read-file assign to ws-checkpoint-test-path
+        organization line sequential
+        file status ws-checkpoint-read-status.
+    select deadletter-read-file assign to ws-deadletter-test-path
+        organization line sequential
+        file status ws-deadletter-read-status.
+    select audit-read-file assign to ws-audit-test-path
+        organization line sequential
+        file status ws-audit-read-status.
 data division.
+file section.
+fd test-config-file.
+01 test-config-record pic x(32).
+fd checkpoint-read-file.
+01 checkpoint-read-record pic x(256).
+fd deadletter-read-file.
+01 deadletter-read-record pic x(256).
+fd audit-read-file.
+01 audit-read-record pic x(1024).
 working-storage section.
     01 ws-syslog pic x(1024).
     01 pid usage binary-long.
+    01 pid2 usage binary-long.
+    01 pid3 usage binary-long.
+    78 TCP-TEST-AF-INET value 2.
+    78 TCP-TEST-SOCK-STREAM value 1.
+    78 NL value x"0A".
+    78 CR value x"0D".
+    01 ws-tcp-client-socket usage binary-int.
+    01 ws-tcp-server-address.
+        05 tcp-test-family usage binary-short unsigned.
+        05 tcp-test-port usage binary-short unsigned.
+        05 tcp-test-ip-address usage binary-int unsigned.
+        05 filler pic x(8) value low-values.
+    01 ws-tcp-request pic x(128).
+    01 ws-tcp-request-length usage binary-long unsigned.
+    01 ws-tcp-response pic x(256).
+    01 ws-tcp-response-length usage binary-long signed.
+    01 ws-config-path pic x(64)
+        value "/tmp/network-test-listener.cfg".
+    01 ws-config-host pic x(128).
+    01 ws-config-port usage binary-short unsigned.
+    01 ws-config-limit usage binary-short unsigned.
+    01 ws-config-result usage binary-long unsigned.
+    01 ws-test-config-status pic x(2).
+    01 ws-checkpoint-test-path pic x(64)
+        value "/tmp/network-test-checkpoint.cfg".
+    01 ws-checkpoint-read-status pic x(2).
+    01 ws-deadletter-test-path pic x(64)
+        value "/tmp/network-test-deadletter.cfg".
+    01 ws-deadletter-read-status pic x(2).
+    01 ws-audit-test-path pic x(64)
+        value "/tmp/network-test-audit.log".
+    01 ws-audit-read-status pic x(2).
+    01 ws-audit-test-result usage binary-long unsigned.
+    01 ws-audit-expected-syslog pic x(1024).
+    01 ws-syslog5424 pic x(1024).
+    01 ws-syslog5424-expected-pos usage binary-long.
+    01 ws-sd-params.
+        05 ws-sd-param occurs 16 times.
+            10 ws-sd-key pic x(32).
+            10 ws-sd-value pic x(64).
 procedure division.
     perform send-udp-test.
     perform syslog-test.
+    perform syslog-5424-test.
+    perform syslog-audit-send-test.
+    perform load-listener-config-test.
     perform receive-udp-test.
-    *>perform receive-tcp-test.
+    perform receive-udp-checkpoint-test.
+    perform receive-udp-deadletter-test.
+    perform receive-tcp-test.
+    perform balance-lookup-handler-test.
     goback.
 
 syslog-test section.
@@ -70,9 +142,90 @@ syslog-test section.
     call "assert-equals" using "<191>", ws-syslog(1:5).
     call "assert-equals" using " logsource program test message: ", ws-syslog(21:33).
 
+syslog-5424-test section.
+    move spaces to ws-sd-params.
+    move syslog-5424(
+        "logsource"
+        "program"
+        SYSLOG-FACILITY-USER
+        SYSLOG-SEVERITY-ERRROR
+        "ID47"
+        0
+        ws-sd-params
+        "test message"
+    ) to ws-syslog5424.
+    call "assert-equals" using "<11>1 ", ws-syslog5424(1:6).
+    compute ws-syslog5424-expected-pos =
+        length(trim(ws-syslog5424)) - length(" ID47 - test message") + 1.
+    call "assert-equals" using
+        ws-syslog5424-expected-pos,
+        substr-pos(trim(ws-syslog5424), " ID47 - test message").
+
+    move "reqid" to ws-sd-key(1).
+    move "42" to ws-sd-value(1).
+    move syslog-5424(
+        "logsource"
+        "program"
+        SYSLOG-FACILITY-USER
+        SYSLOG-SEVERITY-ERRROR
+        "ID47"
+        1
+        ws-sd-params
+        "test message"
+    ) to ws-syslog5424.
+    compute ws-syslog5424-expected-pos =
+        length(trim(ws-syslog5424))
+        - length(' ID47 [meta reqid="42"] test message') + 1.
+    call "assert-equals" using
+        ws-syslog5424-expected-pos,
+        substr-pos(trim(ws-syslog5424), ' ID47 [meta reqid="42"] test message').
+
+syslog-audit-send-test section.
+    call "syslog-audit-send" using
+        "logsource"
+        "program"
+        SYSLOG-FACILITY-USER
+        SYSLOG-SEVERITY-ERRROR
+        "test audit message"
+        "localhost"
+        1514
+        ws-audit-test-path
+        ws-audit-test-result
+    end-call.
+    move syslog(
+        "logsource"
+        "program"
+        SYSLOG-FACILITY-USER
+        SYSLOG-SEVERITY-ERRROR
+        "test audit message"
+    ) to ws-audit-expected-syslog.
+    call "assert-equals" using
+        length(trim(ws-audit-expected-syslog)), ws-audit-test-result.
+
+    open input audit-read-file.
+    read audit-read-file.
+    call "assert-equals" using 1,
+        substr-pos(audit-read-record, "test audit message").
+    close audit-read-file.
+
 send-udp-test section.
     call "assert-equals" using 12, send-udp("ping.online.net", 514, "test message").
 
+load-listener-config-test section.
+    open output test-config-file.
+    write test-config-record from "HOST=0.0.0.0".
+    write test-config-record from "PORT=1514".
+    write test-config-record from "LIMIT=5".
+    close test-config-file.
+
+    call "load-listener-config" using ws-config-path, ws-config-host,
+        ws-config-port, ws-config-limit, ws-config-result
+    end-call.
+    call "assert-equals" using 0, ws-config-result.
+    call "assert-equals" using "0.0.0.0", trim(ws-config-host).
+    call "assert-equals" using 1514, ws-config-port.
+    call "assert-equals" using 5, ws-config-limit.
+
 receive-udp-test section.
     call "fork" returning pid.
     if pid is ZERO
@@ -82,8 +235,216 @@ receive-udp-test section.
     call "assert-equals" using 12, send-udp("localhost", 1514, "test message").
     call "wait" using by value pid.
 
+receive-udp-checkpoint-test section.
+    call "fork" returning pid.
+    if pid is ZERO
+        call "receive-udp" using "localhost", 1515, 1,
+            address of entry "receive-udp-callback", ws-checkpoint-test-path
+        end-call
+    end-if.
+    call "sleep" using by value 1.
+    call "assert-equals" using 12, send-udp("localhost", 1515, "test message").
+    call "wait" using by value pid.
+
+    open input checkpoint-read-file.
+    read checkpoint-read-file.
+    call "assert-equals" using "COUNT=0000000001,LASTID=test message",
+        trim(checkpoint-read-record).
+    close checkpoint-read-file.
+
+receive-udp-deadletter-test section.
+*>  203.0.113.5 is a TEST-NET-3 address (RFC 5737) that is never
+*>  assigned to a local interface, so the bind always fails; this
+*>  exercises the retry-with-backoff loop and the resulting
+*>  dead-letter write deterministically, without racing another
+*>  process for a port.
+    call "fork" returning pid2.
+    if pid2 is ZERO
+        call "receive-udp" using "203.0.113.5", 1516, 0,
+            address of entry "receive-udp-callback", ws-checkpoint-test-path,
+            ws-deadletter-test-path
+        end-call
+    end-if.
+    call "wait" using by value pid2.
+
+    open input deadletter-read-file.
+    read deadletter-read-file.
+    call "assert-equals" using "bind failed", deadletter-read-record(16:11).
+    close deadletter-read-file.
+
 receive-tcp-test section.
-    call "receive-tcp" using "localhost", 8000, 1, address of entry "receive-tcp-callback" end-call.
+    call "fork" returning pid3.
+    if pid3 is ZERO
+        call "receive-tcp" using "localhost", 8000, 1,
+            address of entry "receive-tcp-callback"
+        end-call
+    end-if.
+    call "sleep" using by value 1.
+
+    call "socket" using
+        by value TCP-TEST-AF-INET
+        by value TCP-TEST-SOCK-STREAM
+        by value 0
+        giving ws-tcp-client-socket
+    end-call.
+
+    call "htons" using by value 8000 giving tcp-test-port end-call.
+    move TCP-TEST-AF-INET to tcp-test-family.
+    call "inet_addr" using by reference "127.0.0.1" giving tcp-test-ip-address
+        end-call.
+
+    call "connect" using
+        by value ws-tcp-client-socket
+        by reference ws-tcp-server-address
+        by value length(ws-tcp-server-address)
+    end-call.
+
+    move 1 to ws-tcp-request-length.
+    string
+        "GET / HTTP/1.1" CR NL delimited by size
+        "Host: localhost" CR NL delimited by size
+        CR NL delimited by size
+        into ws-tcp-request with pointer ws-tcp-request-length
+    end-string.
+    subtract 1 from ws-tcp-request-length.
+
+    call "send" using
+        by value ws-tcp-client-socket
+        by reference ws-tcp-request
+        by value ws-tcp-request-length
+        by value 0
+    end-call.
+
+    call "recv" using
+        by value ws-tcp-client-socket
+        by reference ws-tcp-response
+        by value length(ws-tcp-response)
+        by value 0
+    end-call.
+    move RETURN-CODE to ws-tcp-response-length.
+
+    call "assert-equals" using "HTTP/1.1 404", ws-tcp-response(1:12).
+
+    call "close" using by value ws-tcp-client-socket end-call.
+    call "wait" using by value pid3.
+
+balance-lookup-handler-test section.
+    call "fork" returning pid3.
+    if pid3 is ZERO
+        call "receive-tcp" using "localhost", 8001, 1,
+            address of entry "http-router-callback"
+        end-call
+    end-if.
+    call "sleep" using by value 1.
+
+    call "socket" using
+        by value TCP-TEST-AF-INET
+        by value TCP-TEST-SOCK-STREAM
+        by value 0
+        giving ws-tcp-client-socket
+    end-call.
+
+    call "htons" using by value 8001 giving tcp-test-port end-call.
+    move TCP-TEST-AF-INET to tcp-test-family.
+    call "inet_addr" using by reference "127.0.0.1" giving tcp-test-ip-address
+        end-call.
+
+    call "connect" using
+        by value ws-tcp-client-socket
+        by reference ws-tcp-server-address
+        by value length(ws-tcp-server-address)
+    end-call.
+
+    move 1 to ws-tcp-request-length.
+    string
+        "GET /balance HTTP/1.1" CR NL delimited by size
+        "Host: localhost" CR NL delimited by size
+        "X-Account-Id: ACC-0001" CR NL delimited by size
+        CR NL delimited by size
+        into ws-tcp-request with pointer ws-tcp-request-length
+    end-string.
+    subtract 1 from ws-tcp-request-length.
+
+    call "send" using
+        by value ws-tcp-client-socket
+        by reference ws-tcp-request
+        by value ws-tcp-request-length
+        by value 0
+    end-call.
+
+    call "recv" using
+        by value ws-tcp-client-socket
+        by reference ws-tcp-response
+        by value length(ws-tcp-response)
+        by value 0
+    end-call.
+    move RETURN-CODE to ws-tcp-response-length.
+
+    call "assert-equals" using "HTTP/1.1 200 OK", ws-tcp-response(1:15).
+    call "assert-equals" using "Content-Length: 58",
+        ws-tcp-response(50:19).
+    call "assert-equals" using
+        '{"accountId":"ACC-0001","balance":"0.00","currency":"EUR"}',
+        ws-tcp-response(72:60).
+
+    call "close" using by value ws-tcp-client-socket end-call.
+    call "wait" using by value pid3.
+
+    call "fork" returning pid3.
+    if pid3 is ZERO
+        call "receive-tcp" using "localhost", 8002, 1,
+            address of entry "http-router-callback"
+        end-call
+    end-if.
+    call "sleep" using by value 1.
+
+    call "socket" using
+        by value TCP-TEST-AF-INET
+        by value TCP-TEST-SOCK-STREAM
+        by value 0
+        giving ws-tcp-client-socket
+    end-call.
+
+    call "htons" using by value 8002 giving tcp-test-port end-call.
+    move TCP-TEST-AF-INET to tcp-test-family.
+    call "inet_addr" using by reference "127.0.0.1" giving tcp-test-ip-address
+        end-call.
+
+    call "connect" using
+        by value ws-tcp-client-socket
+        by reference ws-tcp-server-address
+        by value length(ws-tcp-server-address)
+    end-call.
+
+    move 1 to ws-tcp-request-length.
+    string
+        "GET /balance HTTP/1.1" CR NL delimited by size
+        "Host: localhost" CR NL delimited by size
+        CR NL delimited by size
+        into ws-tcp-request with pointer ws-tcp-request-length
+    end-string.
+    subtract 1 from ws-tcp-request-length.
+
+    call "send" using
+        by value ws-tcp-client-socket
+        by reference ws-tcp-request
+        by value ws-tcp-request-length
+        by value 0
+    end-call.
+
+    call "recv" using
+        by value ws-tcp-client-socket
+        by reference ws-tcp-response
+        by value length(ws-tcp-response)
+        by value 0
+    end-call.
+    move RETURN-CODE to ws-tcp-response-length.
+
+    call "assert-equals" using "HTTP/1.1 400 Bad Request",
+        ws-tcp-response(1:25).
+
+    call "close" using by value ws-tcp-client-socket end-call.
+    call "wait" using by value pid3.
 end program network-test.
 
 identification division.
